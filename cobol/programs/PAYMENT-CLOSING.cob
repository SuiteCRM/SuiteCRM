@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYMENT-CLOSING.
+       AUTHOR. SUITECRM-REAL-ESTATE.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * END-OF-DAY BATCH-WINDOW CLOSING REPORT FOR PAYMENT-FILE
+      * READS PAYMENTS.DAT SEQUENTIALLY AND SUMMARIZES ACTIVITY BY
+      * PAYMENT-TYPE AND PAYMENT-METHOD SO ACCOUNTING CAN TIE OUT
+      * CARD/ACH/WIRE/CHECK ACTIVITY AGAINST THE BANK STATEMENT.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-FILE ASSIGN TO "PAYMENTS.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CLOSING-REPORT ASSIGN TO "PAYCLOSE.RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-FILE.
+       01  PAYMENT-RECORD.
+           05  PAYMENT-ID          PIC X(20).
+           05  PAYMENT-DATE        PIC 9(8).
+           05  PAYMENT-TIME        PIC 9(6).
+           05  PAYMENT-TYPE        PIC X(20).
+           05  PAYMENT-AMOUNT      PIC 9(9)V99.
+           05  PAYMENT-METHOD      PIC X(10).
+           05  ACCOUNT-NUMBER      PIC X(20).
+           05  REFERENCE-NUMBER    PIC X(30).
+           05  PAYMENT-STATUS      PIC XX.
+           05  PROCESSING-FEE      PIC 9(5)V99.
+           05  NET-AMOUNT          PIC 9(9)V99.
+           05  CURRENCY-CODE       PIC X(3).
+           05  ORIGINAL-AMOUNT     PIC 9(9)V99.
+           05  ESCROW-ACCOUNT-FLAG PIC X.
+
+       FD  CLOSING-REPORT.
+       01  REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS          PIC XX.
+       01  WS-RPT-STATUS           PIC XX.
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+           88  WS-END-OF-FILE      VALUE 'Y'.
+
+      *****************************************************************
+      * TOTALS-BY-PAYMENT-TYPE TABLE
+      *****************************************************************
+       01  WS-TYPE-NAME-TABLE.
+           05  FILLER              PIC X(20) VALUE "EARNEST".
+           05  FILLER              PIC X(20) VALUE "DOWNPAYMENT".
+           05  FILLER              PIC X(20) VALUE "COMMISSION".
+           05  FILLER              PIC X(20) VALUE "CLOSING".
+           05  FILLER              PIC X(20) VALUE "INSPECTION".
+           05  FILLER              PIC X(20) VALUE "APPRAISAL".
+           05  FILLER              PIC X(20) VALUE "REFUND".
+           05  FILLER              PIC X(20) VALUE "HOA".
+           05  FILLER              PIC X(20) VALUE "PROPERTYTAX".
+       01  WS-TYPE-NAMES REDEFINES WS-TYPE-NAME-TABLE.
+           05  WS-TYPE-NAME-ITEM   PIC X(20) OCCURS 9 TIMES.
+
+       01  WS-TYPE-TOTALS.
+           05  WS-TYPE-ENTRY OCCURS 9 TIMES INDEXED BY WS-TYPE-IDX.
+               10  WS-TYPE-COUNT   PIC 9(6)  VALUE ZERO.
+               10  WS-TYPE-GROSS   PIC 9(11)V99 VALUE ZERO.
+               10  WS-TYPE-FEE     PIC 9(9)V99  VALUE ZERO.
+               10  WS-TYPE-NET     PIC 9(11)V99 VALUE ZERO.
+
+      *****************************************************************
+      * TOTALS-BY-PAYMENT-METHOD TABLE
+      *****************************************************************
+       01  WS-METHOD-NAME-TABLE.
+           05  FILLER              PIC X(10) VALUE "CARD".
+           05  FILLER              PIC X(10) VALUE "ACH".
+           05  FILLER              PIC X(10) VALUE "WIRE".
+           05  FILLER              PIC X(10) VALUE "CHECK".
+       01  WS-METHOD-NAMES REDEFINES WS-METHOD-NAME-TABLE.
+           05  WS-METHOD-NAME-ITEM PIC X(10) OCCURS 4 TIMES.
+
+       01  WS-METHOD-TOTALS.
+           05  WS-METHOD-ENTRY OCCURS 4 TIMES INDEXED BY WS-METHOD-IDX.
+               10  WS-METHOD-COUNT PIC 9(6)  VALUE ZERO.
+               10  WS-METHOD-GROSS PIC 9(11)V99 VALUE ZERO.
+               10  WS-METHOD-FEE   PIC 9(9)V99  VALUE ZERO.
+               10  WS-METHOD-NET   PIC 9(11)V99 VALUE ZERO.
+
+       01  WS-GRAND-TOTALS.
+           05  WS-GRAND-COUNT      PIC 9(6)  VALUE ZERO.
+           05  WS-GRAND-GROSS      PIC 9(11)V99 VALUE ZERO.
+           05  WS-GRAND-FEE        PIC 9(9)V99  VALUE ZERO.
+           05  WS-GRAND-NET        PIC 9(11)V99 VALUE ZERO.
+
+       01  WS-SEARCH-IDX           PIC 99.
+       01  WS-FOUND-SWITCH         PIC X.
+
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR             PIC 9(4).
+           05  WS-MONTH            PIC 99.
+           05  WS-DAY              PIC 99.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER              PIC X(30) VALUE
+               "PAYMENT BATCH-WINDOW CLOSING".
+           05  FILLER              PIC X(6)  VALUE "DATE: ".
+           05  WS-HDR-DATE         PIC 9(8).
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-LABEL        PIC X(20).
+           05  WS-DTL-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-DTL-GROSS        PIC Z(9)9.99.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-DTL-FEE          PIC Z(7)9.99.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-DTL-NET          PIC Z(9)9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-CLOSING
+           PERFORM PROCESS-PAYMENT-FILE
+           PERFORM WRITE-CLOSING-REPORT
+           STOP RUN.
+
+       INITIALIZE-CLOSING.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+       PROCESS-PAYMENT-FILE.
+           OPEN INPUT PAYMENT-FILE
+
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 'Y' TO WS-EOF-SWITCH
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM READ-PAYMENT-RECORD
+           PERFORM UNTIL WS-END-OF-FILE
+               PERFORM ACCUMULATE-TOTALS
+               PERFORM READ-PAYMENT-RECORD
+           END-PERFORM
+
+           CLOSE PAYMENT-FILE.
+
+       READ-PAYMENT-RECORD.
+           READ PAYMENT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       ACCUMULATE-TOTALS.
+           PERFORM FIND-TYPE-INDEX
+           IF WS-FOUND-SWITCH = 'Y'
+               ADD 1              TO WS-TYPE-COUNT(WS-TYPE-IDX)
+               ADD PAYMENT-AMOUNT TO WS-TYPE-GROSS(WS-TYPE-IDX)
+               ADD PROCESSING-FEE TO WS-TYPE-FEE(WS-TYPE-IDX)
+               ADD NET-AMOUNT     TO WS-TYPE-NET(WS-TYPE-IDX)
+           END-IF
+
+           PERFORM FIND-METHOD-INDEX
+           IF WS-FOUND-SWITCH = 'Y'
+               ADD 1              TO WS-METHOD-COUNT(WS-METHOD-IDX)
+               ADD PAYMENT-AMOUNT TO WS-METHOD-GROSS(WS-METHOD-IDX)
+               ADD PROCESSING-FEE TO WS-METHOD-FEE(WS-METHOD-IDX)
+               ADD NET-AMOUNT     TO WS-METHOD-NET(WS-METHOD-IDX)
+           END-IF
+
+           ADD 1              TO WS-GRAND-COUNT
+
+           IF PAYMENT-TYPE = "REFUND"
+               SUBTRACT PAYMENT-AMOUNT FROM WS-GRAND-GROSS
+               ADD PROCESSING-FEE      TO WS-GRAND-FEE
+               SUBTRACT NET-AMOUNT     FROM WS-GRAND-NET
+           ELSE
+               ADD PAYMENT-AMOUNT TO WS-GRAND-GROSS
+               ADD PROCESSING-FEE TO WS-GRAND-FEE
+               ADD NET-AMOUNT     TO WS-GRAND-NET
+           END-IF.
+
+       FIND-TYPE-INDEX.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+                   UNTIL WS-TYPE-IDX > 9
+               IF WS-TYPE-NAME-ITEM(WS-TYPE-IDX) = PAYMENT-TYPE
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       FIND-METHOD-INDEX.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-METHOD-IDX FROM 1 BY 1
+                   UNTIL WS-METHOD-IDX > 4
+               IF WS-METHOD-NAME-ITEM(WS-METHOD-IDX) = PAYMENT-METHOD
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       WRITE-CLOSING-REPORT.
+           OPEN OUTPUT CLOSING-REPORT
+
+           MOVE WS-YEAR TO WS-HDR-DATE(1:4)
+           MOVE WS-MONTH TO WS-HDR-DATE(5:2)
+           MOVE WS-DAY TO WS-HDR-DATE(7:2)
+           MOVE WS-REPORT-HEADING TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "TOTALS BY PAYMENT-TYPE" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+                   UNTIL WS-TYPE-IDX > 9
+               MOVE WS-TYPE-NAME-ITEM(WS-TYPE-IDX) TO WS-DTL-LABEL
+               MOVE WS-TYPE-COUNT(WS-TYPE-IDX) TO WS-DTL-COUNT
+               MOVE WS-TYPE-GROSS(WS-TYPE-IDX) TO WS-DTL-GROSS
+               MOVE WS-TYPE-FEE(WS-TYPE-IDX) TO WS-DTL-FEE
+               MOVE WS-TYPE-NET(WS-TYPE-IDX) TO WS-DTL-NET
+               MOVE WS-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "TOTALS BY PAYMENT-METHOD" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM VARYING WS-METHOD-IDX FROM 1 BY 1
+                   UNTIL WS-METHOD-IDX > 4
+               MOVE WS-METHOD-NAME-ITEM(WS-METHOD-IDX) TO WS-DTL-LABEL
+               MOVE WS-METHOD-COUNT(WS-METHOD-IDX) TO WS-DTL-COUNT
+               MOVE WS-METHOD-GROSS(WS-METHOD-IDX) TO WS-DTL-GROSS
+               MOVE WS-METHOD-FEE(WS-METHOD-IDX) TO WS-DTL-FEE
+               MOVE WS-METHOD-NET(WS-METHOD-IDX) TO WS-DTL-NET
+               MOVE WS-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "GRAND TOTAL" TO WS-DTL-LABEL
+           MOVE WS-GRAND-COUNT TO WS-DTL-COUNT
+           MOVE WS-GRAND-GROSS TO WS-DTL-GROSS
+           MOVE WS-GRAND-FEE TO WS-DTL-FEE
+           MOVE WS-GRAND-NET TO WS-DTL-NET
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           CLOSE CLOSING-REPORT.
