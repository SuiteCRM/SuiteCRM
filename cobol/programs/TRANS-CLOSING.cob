@@ -0,0 +1,253 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANS-CLOSING.
+       AUTHOR. SUITECRM-REAL-ESTATE.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * END-OF-DAY SETTLEMENT / BATCH-CLOSE REPORT FOR TRANS-FILE
+      * READS TRANSACTIONS.DAT SEQUENTIALLY AND SUMMARIZES NOT-YET-
+      * SETTLED ACTIVITY BY CARD-TYPE (THE CARD NETWORK - VISA,
+      * MASTERCARD, AMEX, DISCOVER - SINCE THAT IS HOW A PROCESSOR'S
+      * OWN SETTLEMENT FILE GROUPS A BATCH), SEPARATING APPROVED
+      * (TRANS-STATUS '00') ACTIVITY, WHICH IS WHAT ACTUALLY SETTLES,
+      * FROM DECLINED/ERRORED AUTHORIZATIONS, WHICH NEVER MOVE MONEY.
+      * EVERY APPROVED RECORD SWEPT INTO THIS RUN IS REWRITTEN WITH
+      * TRANS-SETTLED-FLAG 'Y' AND THIS RUN'S BATCH ID SO A RERUN
+      * NEVER RE-SETTLES THE SAME TRANSACTION - A DECLINED RECORD IS
+      * COUNTED BUT LEFT UNSETTLED SINCE IT NEVER MOVED MONEY TO
+      * SETTLE. THE APPROVED GRAND TOTAL IS THE DAY'S SETTLEMENT BATCH
+      * AMOUNT - THE FIGURE OPERATIONS TIES OUT AGAINST THE CARD
+      * PROCESSOR'S OWN SETTLEMENT FILE. MIRRORS PAYMENT-CLOSING.COB'S
+      * SHAPE FOR PAYMENT-FILE, APPLIED HERE TO THE CARD TRANSACTION
+      * LOG.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSACTIONS.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT SETTLEMENT-REPORT ASSIGN TO "TRANCLOSE.RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TRANS-ID            PIC X(20).
+           05  TRANS-DATE          PIC 9(8).
+           05  TRANS-TIME          PIC 9(6).
+           05  TRANS-CARD-NUM      PIC X(19).
+           05  TRANS-AMOUNT        PIC 9(8)V99.
+           05  TRANS-TYPE          PIC X(10).
+           05  TRANS-PROPERTY-ID   PIC X(20).
+           05  TRANS-STATUS        PIC XX.
+           05  AUTH-CODE           PIC X(6).
+           05  RESPONSE-MSG        PIC X(50).
+           05  TRANS-ENTRY-MODE    PIC X(4).
+           05  TRANS-CVV-RESULT    PIC X.
+           05  TRANS-AVS-RESULT    PIC X.
+           05  TRANS-CARD-TYPE     PIC X(10).
+           05  TRANS-SETTLED-FLAG  PIC X.
+               88  TRANS-SETTLED       VALUE 'Y'.
+               88  TRANS-NOT-SETTLED   VALUE 'N'.
+           05  TRANS-SETTLEMENT-BATCH-ID PIC X(20).
+
+       FD  SETTLEMENT-REPORT.
+       01  REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS          PIC XX.
+       01  WS-RPT-STATUS           PIC XX.
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+           88  WS-END-OF-FILE      VALUE 'Y'.
+
+      *****************************************************************
+      * TOTALS-BY-CARD-TYPE TABLE, APPROVED AND DECLINED SPLIT OUT.
+      * THE NETWORK NAMES ARE THE SAME ONES CREDITCARD.COB'S
+      * CHECK-CARD-TYPE STAMPS ONTO TRANS-CARD-TYPE.
+      *****************************************************************
+       01  WS-TYPE-NAME-TABLE.
+           05  FILLER              PIC X(10) VALUE "VISA".
+           05  FILLER              PIC X(10) VALUE "MASTERCARD".
+           05  FILLER              PIC X(10) VALUE "AMEX".
+           05  FILLER              PIC X(10) VALUE "DISCOVER".
+           05  FILLER              PIC X(10) VALUE "UNKNOWN".
+       01  WS-TYPE-NAMES REDEFINES WS-TYPE-NAME-TABLE.
+           05  WS-TYPE-NAME-ITEM   PIC X(10) OCCURS 5 TIMES.
+
+       01  WS-TYPE-TOTALS.
+           05  WS-TYPE-ENTRY OCCURS 5 TIMES INDEXED BY WS-TYPE-IDX.
+               10  WS-TYPE-APPR-COUNT  PIC 9(6)     VALUE ZERO.
+               10  WS-TYPE-APPR-AMT    PIC 9(11)V99 VALUE ZERO.
+               10  WS-TYPE-DECL-COUNT  PIC 9(6)     VALUE ZERO.
+
+       01  WS-GRAND-APPR-COUNT     PIC 9(6)  VALUE ZERO.
+       01  WS-GRAND-APPR-AMOUNT    PIC 9(11)V99 VALUE ZERO.
+       01  WS-GRAND-DECL-COUNT     PIC 9(6)  VALUE ZERO.
+
+       01  WS-SEARCH-IDX           PIC 99.
+       01  WS-FOUND-SWITCH         PIC X.
+
+       01  WS-BATCH-ID             PIC X(20).
+
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR             PIC 9(4).
+           05  WS-MONTH            PIC 99.
+           05  WS-DAY              PIC 99.
+
+       01  WS-CURRENT-TIME.
+           05  WS-HOUR             PIC 99.
+           05  WS-MINUTE           PIC 99.
+           05  WS-SECOND           PIC 99.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER              PIC X(30) VALUE
+               "CARD TRANSACTION SETTLEMENT".
+           05  FILLER              PIC X(6)  VALUE "DATE: ".
+           05  WS-HDR-DATE         PIC 9(8).
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-LABEL        PIC X(12).
+           05  WS-DTL-APPR-COUNT   PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-DTL-APPR-AMT     PIC Z(9)9.99.
+           05  FILLER              PIC X(2) VALUE SPACES.
+           05  WS-DTL-DECL-COUNT   PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-CLOSING
+           PERFORM PROCESS-TRANS-FILE
+           PERFORM WRITE-SETTLEMENT-REPORT
+           STOP RUN.
+
+       INITIALIZE-CLOSING.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           STRING "BAT" WS-YEAR WS-MONTH WS-DAY
+                  WS-HOUR WS-MINUTE WS-SECOND
+                  DELIMITED BY SIZE
+                  INTO WS-BATCH-ID
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+      *****************************************************************
+      * OPENED I-O, NOT INPUT, SO EACH NEWLY-SETTLED RECORD CAN BE
+      * REWRITTEN IN PLACE WITH THIS RUN'S BATCH ID. A RECORD ALREADY
+      * MARKED SETTLED BY AN EARLIER RUN IS SKIPPED ENTIRELY - IT HAS
+      * ALREADY BEEN COUNTED IN A PRIOR BATCH'S TOTALS - SO THIS RUN
+      * ONLY EVER SUMMARIZES TODAY'S NEWLY-SETTLED ACTIVITY, NOT THE
+      * WHOLE FILE'S HISTORY.
+      *****************************************************************
+       PROCESS-TRANS-FILE.
+           OPEN I-O TRANS-FILE
+
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 'Y' TO WS-EOF-SWITCH
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM READ-TRANS-RECORD
+           PERFORM UNTIL WS-END-OF-FILE
+               IF TRANS-SETTLED-FLAG NOT = 'Y'
+                   PERFORM ACCUMULATE-TOTALS
+                   PERFORM MARK-TRANS-SETTLED
+               END-IF
+               PERFORM READ-TRANS-RECORD
+           END-PERFORM
+
+           CLOSE TRANS-FILE.
+
+       READ-TRANS-RECORD.
+           READ TRANS-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       ACCUMULATE-TOTALS.
+           PERFORM FIND-TYPE-INDEX
+
+           IF TRANS-STATUS = '00'
+               ADD 1 TO WS-GRAND-APPR-COUNT
+               ADD TRANS-AMOUNT TO WS-GRAND-APPR-AMOUNT
+               IF WS-FOUND-SWITCH = 'Y'
+                   ADD 1 TO WS-TYPE-APPR-COUNT(WS-TYPE-IDX)
+                   ADD TRANS-AMOUNT TO WS-TYPE-APPR-AMT(WS-TYPE-IDX)
+               END-IF
+           ELSE
+               ADD 1 TO WS-GRAND-DECL-COUNT
+               IF WS-FOUND-SWITCH = 'Y'
+                   ADD 1 TO WS-TYPE-DECL-COUNT(WS-TYPE-IDX)
+               END-IF
+           END-IF.
+
+       FIND-TYPE-INDEX.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+                   UNTIL WS-TYPE-IDX > 5
+               IF WS-TYPE-NAME-ITEM(WS-TYPE-IDX) = TRANS-CARD-TYPE
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *****************************************************************
+      * ONLY AN APPROVED TRANSACTION ACTUALLY SETTLES, SO ONLY AN
+      * APPROVED RECORD IS STAMPED WITH THIS RUN'S BATCH ID. A
+      * DECLINED RECORD IS COUNTED ABOVE BUT LEFT UNSETTLED, SINCE IT
+      * NEVER MOVED MONEY AND A LATER RESUBMISSION ATTEMPT UNDER THE
+      * SAME TRANS-ID IS NOT A SCENARIO THIS LOG MODELS.
+      *****************************************************************
+       MARK-TRANS-SETTLED.
+           IF TRANS-STATUS = '00'
+               MOVE 'Y' TO TRANS-SETTLED-FLAG
+               MOVE WS-BATCH-ID TO TRANS-SETTLEMENT-BATCH-ID
+               REWRITE TRANS-RECORD
+           END-IF.
+
+       WRITE-SETTLEMENT-REPORT.
+           OPEN OUTPUT SETTLEMENT-REPORT
+
+           MOVE WS-YEAR TO WS-HDR-DATE(1:4)
+           MOVE WS-MONTH TO WS-HDR-DATE(5:2)
+           MOVE WS-DAY TO WS-HDR-DATE(7:2)
+           MOVE WS-REPORT-HEADING TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "TOTALS BY CARD-TYPE" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+                   UNTIL WS-TYPE-IDX > 5
+               MOVE WS-TYPE-NAME-ITEM(WS-TYPE-IDX) TO WS-DTL-LABEL
+               MOVE WS-TYPE-APPR-COUNT(WS-TYPE-IDX)
+                   TO WS-DTL-APPR-COUNT
+               MOVE WS-TYPE-APPR-AMT(WS-TYPE-IDX) TO WS-DTL-APPR-AMT
+               MOVE WS-TYPE-DECL-COUNT(WS-TYPE-IDX)
+                   TO WS-DTL-DECL-COUNT
+               MOVE WS-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "SETTLEMENT BATCH TOTAL" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "GRAND TOTAL" TO WS-DTL-LABEL
+           MOVE WS-GRAND-APPR-COUNT TO WS-DTL-APPR-COUNT
+           MOVE WS-GRAND-APPR-AMOUNT TO WS-DTL-APPR-AMT
+           MOVE WS-GRAND-DECL-COUNT TO WS-DTL-DECL-COUNT
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           CLOSE SETTLEMENT-REPORT.
