@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LICENSE-TRACKING.
+       AUTHOR. SUITECRM-REAL-ESTATE.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * AGENT LICENSE EXPIRATION TRACKING REPORT
+      * WALKS AGENT-MASTER.DAT AND FLAGS EVERY AGENT WHOSE LICENSE HAS
+      * ALREADY EXPIRED, OR WILL EXPIRE WITHIN THE NEXT 30 DAYS, SO
+      * COMPLIANCE CAN FOLLOW UP BEFORE MAINFRAME.COB'S PRE-SYNC
+      * COMPLIANCE CHECK STARTS REJECTING THAT AGENT'S SYNCS. AN
+      * AGENT WITH NO LICENSE EXPIRATION ON FILE (ZERO) IS LISTED
+      * SEPARATELY AS UNKNOWN RATHER THAN COUNTED AS EXPIRED.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENT-MASTER ASSIGN TO "AGENT-MASTER.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS AM-AGENT-ID
+                  FILE STATUS IS WS-AGENT-STATUS.
+
+           SELECT TRACKING-REPORT ASSIGN TO "LICTRACK.RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGENT-MASTER.
+       01  AGENT-MASTER-REC.
+           05  AM-AGENT-ID         PIC X(20).
+           05  AM-LICENSE-NUMBER   PIC X(20).
+           05  AM-FIRST-NAME       PIC X(30).
+           05  AM-LAST-NAME        PIC X(30).
+           05  AM-EMAIL            PIC X(50).
+           05  AM-PHONE            PIC X(20).
+           05  AM-OFFICE-ID        PIC X(20).
+           05  AM-COMMISSION-RATE  PIC 99V99.
+           05  AM-STATUS           PIC X.
+           05  AM-JOIN-DATE        PIC 9(8).
+           05  AM-YTD-SALES        PIC 9(9)V99.
+           05  AM-TOTAL-SALES      PIC 9(9)V99.
+           05  AM-LICENSE-EXPIRATION PIC 9(8).
+
+       FD  TRACKING-REPORT.
+       01  REPORT-LINE              PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AGENT-STATUS          PIC XX.
+       01  WS-RPT-STATUS            PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE 'N'.
+           88  WS-END-OF-FILE       VALUE 'Y'.
+
+       01  WS-TODAY-DATE            PIC 9(8).
+       01  WS-WARNING-CUTOFF        PIC 9(8).
+       01  WS-TODAY-INT             PIC 9(7).
+       01  WS-WARNING-INT           PIC 9(7).
+
+       01  WS-EXPIRED-COUNT         PIC 9(5) VALUE ZERO.
+       01  WS-EXPIRING-COUNT        PIC 9(5) VALUE ZERO.
+       01  WS-UNKNOWN-COUNT         PIC 9(5) VALUE ZERO.
+
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR              PIC 9(4).
+           05  WS-MONTH             PIC 99.
+           05  WS-DAY               PIC 99.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER               PIC X(30) VALUE
+               "AGENT LICENSE EXPIRATION TRACK".
+           05  FILLER               PIC X(6)  VALUE "DATE: ".
+           05  WS-HDR-DATE          PIC 9(8).
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-LABEL         PIC X(16).
+           05  WS-DTL-AGENT-ID      PIC X(20).
+           05  WS-DTL-NAME          PIC X(26).
+           05  WS-DTL-LICENSE       PIC X(20).
+           05  WS-DTL-EXPIRATION    PIC 9(8).
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(17) VALUE "EXPIRED: ".
+           05  WS-SUM-EXPIRED       PIC ZZ,ZZ9.
+           05  FILLER               PIC X(4) VALUE SPACES.
+           05  FILLER               PIC X(18) VALUE "EXPIRING SOON: ".
+           05  WS-SUM-EXPIRING      PIC ZZ,ZZ9.
+           05  FILLER               PIC X(4) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE "UNKNOWN: ".
+           05  WS-SUM-UNKNOWN       PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-TRACKING
+           PERFORM OPEN-TRACKING-REPORT
+           PERFORM SCAN-AGENT-LICENSES
+           PERFORM WRITE-TRACKING-SUMMARY
+           PERFORM FINALIZE-TRACKING
+           STOP RUN.
+
+       INITIALIZE-TRACKING.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-YEAR WS-MONTH WS-DAY
+                  DELIMITED BY SIZE
+                  INTO WS-TODAY-DATE
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+           COMPUTE WS-WARNING-INT = WS-TODAY-INT + 30
+           COMPUTE WS-WARNING-CUTOFF =
+               FUNCTION DATE-OF-INTEGER(WS-WARNING-INT)
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+       OPEN-TRACKING-REPORT.
+           OPEN OUTPUT TRACKING-REPORT
+
+           MOVE WS-TODAY-DATE TO WS-HDR-DATE
+           MOVE WS-REPORT-HEADING TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *****************************************************************
+      * WALKS AGENT-MASTER.DAT IN KEY ORDER THE SAME WAY
+      * PROPERTY-DUPCHECK.COB WALKS PROPERTY-MASTER.DAT.
+      *****************************************************************
+       SCAN-AGENT-LICENSES.
+           OPEN INPUT AGENT-MASTER
+
+           IF WS-AGENT-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LOW-VALUES TO AM-AGENT-ID
+           START AGENT-MASTER KEY IS NOT LESS THAN AM-AGENT-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-START
+
+           PERFORM UNTIL WS-END-OF-FILE
+               READ AGENT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM CHECK-ONE-AGENT-LICENSE
+               END-READ
+           END-PERFORM
+
+           CLOSE AGENT-MASTER.
+
+       CHECK-ONE-AGENT-LICENSE.
+           EVALUATE TRUE
+               WHEN AM-LICENSE-EXPIRATION = ZERO
+                   PERFORM WRITE-UNKNOWN-LINE
+               WHEN AM-LICENSE-EXPIRATION < WS-TODAY-DATE
+                   PERFORM WRITE-EXPIRED-LINE
+               WHEN AM-LICENSE-EXPIRATION NOT > WS-WARNING-CUTOFF
+                   PERFORM WRITE-EXPIRING-LINE
+           END-EVALUATE.
+
+       WRITE-EXPIRED-LINE.
+           MOVE "EXPIRED" TO WS-DTL-LABEL
+           PERFORM MOVE-AGENT-DETAIL-FIELDS
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-EXPIRED-COUNT.
+
+       WRITE-EXPIRING-LINE.
+           MOVE "EXPIRING SOON" TO WS-DTL-LABEL
+           PERFORM MOVE-AGENT-DETAIL-FIELDS
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-EXPIRING-COUNT.
+
+       WRITE-UNKNOWN-LINE.
+           MOVE "UNKNOWN" TO WS-DTL-LABEL
+           PERFORM MOVE-AGENT-DETAIL-FIELDS
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-UNKNOWN-COUNT.
+
+       MOVE-AGENT-DETAIL-FIELDS.
+           MOVE AM-AGENT-ID TO WS-DTL-AGENT-ID
+           STRING AM-FIRST-NAME " " AM-LAST-NAME
+                  DELIMITED BY SIZE
+                  INTO WS-DTL-NAME
+           MOVE AM-LICENSE-NUMBER TO WS-DTL-LICENSE
+           MOVE AM-LICENSE-EXPIRATION TO WS-DTL-EXPIRATION.
+
+       WRITE-TRACKING-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-EXPIRED-COUNT TO WS-SUM-EXPIRED
+           MOVE WS-EXPIRING-COUNT TO WS-SUM-EXPIRING
+           MOVE WS-UNKNOWN-COUNT TO WS-SUM-UNKNOWN
+           MOVE WS-SUMMARY-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       FINALIZE-TRACKING.
+           CLOSE TRACKING-REPORT.
