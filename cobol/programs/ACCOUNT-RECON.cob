@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-RECON.
+       AUTHOR. SUITECRM-REAL-ESTATE.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * NIGHTLY RECONCILIATION BETWEEN ACCOUNT-FILE AND PAYMENT-FILE
+      * PAYMENT.COB'S UPDATE-ACCOUNT MAINTAINS ACCOUNT-BALANCE BY
+      * ADDING EACH POSTING'S NET-AMOUNT AS IT ARRIVES. THIS PROGRAM
+      * INDEPENDENTLY RE-SUMS NET-AMOUNT BY ACCOUNT-NUMBER ACROSS ALL
+      * OF PAYMENTS.DAT AND FLAGS ANY ACCOUNT-ID IN ACCOUNTS.DAT WHOSE
+      * ACCOUNT-BALANCE DOES NOT AGREE, SO DRIFT FROM A CRASHED RUN
+      * OR A MANUAL FILE EDIT SHOWS UP HERE INSTEAD OF IN AN AGENT'S
+      * ESCROW BALANCE COMPLAINT.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-FILE ASSIGN TO "PAYMENTS.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNTS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ACCOUNT-ID
+                  FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT RECON-REPORT ASSIGN TO "ACCTRECON.RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-FILE.
+       01  PAYMENT-RECORD.
+           05  PAYMENT-ID          PIC X(20).
+           05  PAYMENT-DATE        PIC 9(8).
+           05  PAYMENT-TIME        PIC 9(6).
+           05  PAYMENT-TYPE        PIC X(20).
+           05  PAYMENT-AMOUNT      PIC 9(9)V99.
+           05  PAYMENT-METHOD      PIC X(10).
+           05  ACCOUNT-NUMBER      PIC X(20).
+           05  REFERENCE-NUMBER    PIC X(30).
+           05  PAYMENT-STATUS      PIC XX.
+           05  PROCESSING-FEE      PIC 9(5)V99.
+           05  NET-AMOUNT          PIC 9(9)V99.
+           05  CURRENCY-CODE       PIC X(3).
+           05  ORIGINAL-AMOUNT     PIC 9(9)V99.
+           05  ESCROW-ACCOUNT-FLAG PIC X.
+
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACCOUNT-ID          PIC X(20).
+           05  ACCOUNT-TYPE        PIC X(10).
+           05  ACCOUNT-BALANCE     PIC S9(9)V99.
+           05  ACCOUNT-STATUS      PIC X.
+               88  ACCOUNT-ACTIVE      VALUE 'A'.
+               88  ACCOUNT-ON-HOLD     VALUE 'H'.
+           05  LAST-ACTIVITY       PIC 9(8).
+
+       FD  RECON-REPORT.
+       01  REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS          PIC XX.
+       01  WS-ACCT-STATUS          PIC XX.
+       01  WS-RPT-STATUS           PIC XX.
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+           88  WS-END-OF-FILE      VALUE 'Y'.
+
+      *****************************************************************
+      * ONE ENTRY PER DISTINCT ACCOUNT-NUMBER SEEN IN PAYMENTS.DAT,
+      * HOLDING THE INDEPENDENTLY RE-DERIVED BALANCE FOR THAT ACCOUNT
+      *****************************************************************
+       01  WS-ACCT-TOTALS.
+           05  WS-ACCT-ENTRY OCCURS 1000 TIMES INDEXED BY WS-ACCT-IDX.
+               10  WS-RECON-ACCOUNT    PIC X(20).
+               10  WS-RECON-NET-TOTAL  PIC S9(9)V99 VALUE ZERO.
+               10  WS-RECON-MATCHED    PIC X VALUE 'N'.
+
+       01  WS-ACCT-COUNT-USED      PIC 9(4) VALUE ZERO.
+       01  WS-SEARCH-IDX           PIC 9(4).
+       01  WS-FOUND-SWITCH         PIC X.
+       01  WS-DISCREPANCY-COUNT    PIC 9(6) VALUE ZERO.
+       01  WS-BALANCE-DIFFERENCE   PIC S9(9)V99.
+
+      *****************************************************************
+      * EARNEST/DOWNPAYMENT FUNDS POST TO A SEPARATE "-TR" TRUST SUB-
+      * ACCOUNT ON ACCOUNTS.DAT (SEE PAYMENT.COB'S DETERMINE-TARGET-
+      * ACCOUNT). ESCROW-ACCOUNT-FLAG TELLS THIS PROGRAM WHICH BUCKET
+      * A GIVEN PAYMENT ACTUALLY LANDED IN SO THE RE-DERIVED TOTAL IS
+      * COMPARED AGAINST THE RIGHT ACCOUNTS.DAT RECORD.
+      *****************************************************************
+       01  WS-RECON-TARGET-ACCOUNT PIC X(20).
+
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR             PIC 9(4).
+           05  WS-MONTH            PIC 99.
+           05  WS-DAY              PIC 99.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER              PIC X(30) VALUE
+               "ACCOUNT/PAYMENT RECONCILIATION".
+           05  FILLER              PIC X(6)  VALUE "DATE: ".
+           05  WS-HDR-DATE         PIC 9(8).
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-ACCOUNT      PIC X(20).
+           05  WS-DTL-LABEL        PIC X(18).
+           05  WS-DTL-EXPECTED     PIC -Z(8)9.99.
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  WS-DTL-ACTUAL       PIC -Z(8)9.99.
+           05  FILLER              PIC X(1) VALUE SPACES.
+           05  WS-DTL-DIFFERENCE   PIC -Z(8)9.99.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER              PIC X(24) VALUE
+               "DISCREPANCIES FOUND: ".
+           05  WS-SUM-COUNT        PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-RECON
+           PERFORM OPEN-RECON-REPORT
+           PERFORM BUILD-PAYMENT-TOTALS
+           PERFORM COMPARE-ACCOUNT-BALANCES
+           PERFORM REPORT-UNMATCHED-ACCOUNTS
+           PERFORM WRITE-RECON-SUMMARY
+           CLOSE RECON-REPORT
+           STOP RUN.
+
+       INITIALIZE-RECON.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+       OPEN-RECON-REPORT.
+           OPEN OUTPUT RECON-REPORT
+
+           MOVE WS-YEAR TO WS-HDR-DATE(1:4)
+           MOVE WS-MONTH TO WS-HDR-DATE(5:2)
+           MOVE WS-DAY TO WS-HDR-DATE(7:2)
+           MOVE WS-REPORT-HEADING TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *****************************************************************
+      * RE-SUMS NET-AMOUNT BY ACCOUNT-NUMBER ACROSS ALL OF PAYMENTS.DAT
+      *****************************************************************
+       BUILD-PAYMENT-TOTALS.
+           OPEN INPUT PAYMENT-FILE
+
+           IF WS-FILE-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM READ-PAYMENT-RECORD
+           PERFORM UNTIL WS-END-OF-FILE
+               PERFORM ACCUMULATE-PAYMENT-TOTAL
+               PERFORM READ-PAYMENT-RECORD
+           END-PERFORM
+
+           CLOSE PAYMENT-FILE.
+
+       READ-PAYMENT-RECORD.
+           READ PAYMENT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       ACCUMULATE-PAYMENT-TOTAL.
+           PERFORM DETERMINE-RECON-TARGET
+           PERFORM FIND-ACCOUNT-ENTRY
+
+           IF WS-FOUND-SWITCH = 'N'
+               PERFORM ADD-ACCOUNT-ENTRY
+           END-IF
+
+           IF PAYMENT-TYPE = "REFUND"
+               SUBTRACT NET-AMOUNT
+                   FROM WS-RECON-NET-TOTAL(WS-SEARCH-IDX)
+           ELSE
+               ADD NET-AMOUNT TO WS-RECON-NET-TOTAL(WS-SEARCH-IDX)
+           END-IF.
+
+       DETERMINE-RECON-TARGET.
+           IF ESCROW-ACCOUNT-FLAG = 'Y'
+               STRING FUNCTION TRIM(ACCOUNT-NUMBER) DELIMITED BY SIZE
+                      "-TR"                         DELIMITED BY SIZE
+                      INTO WS-RECON-TARGET-ACCOUNT
+           ELSE
+               MOVE ACCOUNT-NUMBER TO WS-RECON-TARGET-ACCOUNT
+           END-IF.
+
+      *****************************************************************
+      * LINEAR SEARCH OF THE ACCOUNT-TOTALS TABLE BUILT SO FAR. SETS
+      * WS-SEARCH-IDX TO THE MATCHING (OR NEXT FREE) ENTRY.
+      *****************************************************************
+       FIND-ACCOUNT-ENTRY.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCT-COUNT-USED
+               IF WS-RECON-ACCOUNT(WS-ACCT-IDX)
+                       = WS-RECON-TARGET-ACCOUNT
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   MOVE WS-ACCT-IDX TO WS-SEARCH-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       ADD-ACCOUNT-ENTRY.
+           IF WS-ACCT-COUNT-USED < 1000
+               ADD 1 TO WS-ACCT-COUNT-USED
+               MOVE WS-ACCT-COUNT-USED TO WS-SEARCH-IDX
+               MOVE WS-RECON-TARGET-ACCOUNT
+                   TO WS-RECON-ACCOUNT(WS-SEARCH-IDX)
+               MOVE ZERO TO WS-RECON-NET-TOTAL(WS-SEARCH-IDX)
+               MOVE 'N' TO WS-RECON-MATCHED(WS-SEARCH-IDX)
+           END-IF.
+
+      *****************************************************************
+      * WALKS ACCOUNTS.DAT AND COMPARES EACH ACCOUNT-BALANCE AGAINST
+      * THE RE-DERIVED TOTAL FOR THAT ACCOUNT-NUMBER
+      *****************************************************************
+       COMPARE-ACCOUNT-BALANCES.
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT ACCOUNT-FILE
+
+           IF WS-ACCT-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LOW-VALUES TO ACCOUNT-ID
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACCOUNT-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-START
+
+           PERFORM UNTIL WS-END-OF-FILE
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM CHECK-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE.
+
+       CHECK-ONE-ACCOUNT.
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCT-COUNT-USED
+               IF WS-RECON-ACCOUNT(WS-ACCT-IDX) = ACCOUNT-ID
+                   MOVE 'Y' TO WS-RECON-MATCHED(WS-ACCT-IDX)
+                   IF WS-RECON-NET-TOTAL(WS-ACCT-IDX)
+                           NOT = ACCOUNT-BALANCE
+                       PERFORM WRITE-BALANCE-DISCREPANCY
+                   END-IF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       WRITE-BALANCE-DISCREPANCY.
+           COMPUTE WS-BALANCE-DIFFERENCE =
+               ACCOUNT-BALANCE - WS-RECON-NET-TOTAL(WS-ACCT-IDX)
+           MOVE ACCOUNT-ID TO WS-DTL-ACCOUNT
+           MOVE "BALANCE MISMATCH" TO WS-DTL-LABEL
+           MOVE WS-RECON-NET-TOTAL(WS-ACCT-IDX) TO WS-DTL-EXPECTED
+           MOVE ACCOUNT-BALANCE TO WS-DTL-ACTUAL
+           MOVE WS-BALANCE-DIFFERENCE TO WS-DTL-DIFFERENCE
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-DISCREPANCY-COUNT.
+
+      *****************************************************************
+      * ANY ACCOUNT-NUMBER THAT HAS PAYMENT HISTORY BUT NEVER MATCHED
+      * AN ACCOUNTS.DAT RECORD IS MISSING FROM THE MASTER FILE
+      *****************************************************************
+       REPORT-UNMATCHED-ACCOUNTS.
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCT-COUNT-USED
+               IF WS-RECON-MATCHED(WS-ACCT-IDX) = 'N'
+                   MOVE WS-RECON-ACCOUNT(WS-ACCT-IDX) TO WS-DTL-ACCOUNT
+                   MOVE "ACCOUNT NOT FOUND" TO WS-DTL-LABEL
+                   MOVE WS-RECON-NET-TOTAL(WS-ACCT-IDX)
+                       TO WS-DTL-EXPECTED
+                   MOVE ZERO TO WS-DTL-ACTUAL
+                   MOVE WS-RECON-NET-TOTAL(WS-ACCT-IDX)
+                       TO WS-DTL-DIFFERENCE
+                   MOVE WS-DETAIL-LINE TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   ADD 1 TO WS-DISCREPANCY-COUNT
+               END-IF
+           END-PERFORM.
+
+       WRITE-RECON-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-DISCREPANCY-COUNT TO WS-SUM-COUNT
+           MOVE WS-SUMMARY-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
