@@ -36,13 +36,18 @@
            05  PAYMENT-STATUS      PIC XX.
            05  PROCESSING-FEE      PIC 9(5)V99.
            05  NET-AMOUNT          PIC 9(9)V99.
-       
+           05  CURRENCY-CODE       PIC X(3).
+           05  ORIGINAL-AMOUNT     PIC 9(9)V99.
+           05  ESCROW-ACCOUNT-FLAG PIC X.
+
        FD  ACCOUNT-FILE.
        01  ACCOUNT-RECORD.
            05  ACCOUNT-ID          PIC X(20).
            05  ACCOUNT-TYPE        PIC X(10).
            05  ACCOUNT-BALANCE     PIC S9(9)V99.
            05  ACCOUNT-STATUS      PIC X.
+               88  ACCOUNT-ACTIVE      VALUE 'A'.
+               88  ACCOUNT-ON-HOLD     VALUE 'H'.
            05  LAST-ACTIVITY       PIC 9(8).
        
        WORKING-STORAGE SECTION.
@@ -55,6 +60,55 @@
            05  WS-METHOD           PIC X(10).
            05  WS-ACCOUNT          PIC X(20).
            05  WS-REFERENCE        PIC X(30).
+           05  WS-ORIGINAL-PAYMENT-ID PIC X(20).
+           05  WS-CURRENCY-CODE    PIC X(3).
+
+       01  WS-ORIGINAL-PAYMENT-DATA.
+           05  WS-ORIG-FOUND       PIC X VALUE 'N'.
+           05  WS-ORIG-METHOD      PIC X(10).
+           05  WS-ORIG-AMOUNT      PIC 9(9)V99.
+           05  WS-ORIG-ACCOUNT     PIC X(20).
+           05  WS-ORIG-CURRENCY    PIC X(3).
+           05  WS-ORIG-TYPE        PIC X(20).
+
+      *****************************************************************
+      * EARNEST MONEY AND DOWNPAYMENT FUNDS ARE CLIENT TRUST FUNDS AND
+      * MAY NOT BE COMMINGLED WITH THE BROKERAGE'S OPERATING ACCOUNT.
+      * DETERMINE-TARGET-ACCOUNT ROUTES THOSE PAYMENT TYPES (AND ANY
+      * REFUND OF ONE) TO A SEPARATE TRUST SUB-ACCOUNT DERIVED FROM
+      * THE CALLER'S ACCOUNT NUMBER, SO THE TWO BALANCES NEVER MIX ON
+      * ACCOUNTS.DAT.
+      *****************************************************************
+       01  WS-ACCOUNT-ROUTING.
+           05  WS-TRUST-FUNDS-SW   PIC X VALUE 'N'.
+           05  WS-TARGET-ACCOUNT   PIC X(20).
+           05  WS-TARGET-ACCT-TYPE PIC X(10).
+           05  WS-ACCOUNT-HELD-SW  PIC X VALUE 'N'.
+
+      *****************************************************************
+      * SUPPORTED SETTLEMENT CURRENCIES AND THEIR EXCHANGE RATE TO USD.
+      * ACCOUNT-FILE BALANCES AND ALL DOWNSTREAM REPORTING REMAIN
+      * USD-DENOMINATED, SO EVERY PAYMENT IS CONVERTED TO ITS USD
+      * EQUIVALENT BEFORE FEES ARE CALCULATED AND THE ACCOUNT IS
+      * UPDATED; THE CALLER-SUPPLIED CURRENCY AND NATIVE AMOUNT ARE
+      * RETAINED ON THE PAYMENT RECORD FOR AUDIT PURPOSES.
+      *****************************************************************
+       01  WS-CURRENCY-TABLE.
+           05  FILLER              PIC X(9) VALUE 'USD010000'.
+           05  FILLER              PIC X(9) VALUE 'EUR010800'.
+           05  FILLER              PIC X(9) VALUE 'GBP011950'.
+           05  FILLER              PIC X(9) VALUE 'CAD007300'.
+           05  FILLER              PIC X(9) VALUE 'MXN000590'.
+
+       01  WS-CURRENCY-ENTRIES REDEFINES WS-CURRENCY-TABLE.
+           05  WS-CURRENCY-ENTRY OCCURS 5 TIMES INDEXED BY WS-CURR-IDX.
+               10  WS-TABLE-CURRENCY-CODE  PIC X(3).
+               10  WS-TABLE-EXCHANGE-RATE  PIC 9(2)V9(4).
+
+       01  WS-CURRENCY-WORK.
+           05  WS-CURRENCY-FOUND   PIC X VALUE 'N'.
+           05  WS-EXCHANGE-RATE    PIC 9(2)V9(4).
+           05  WS-AMOUNT-USD       PIC 9(9)V99.
        
        01  WS-RESPONSE.
            05  WS-STATUS           PIC XX.
@@ -77,6 +131,8 @@
            05  WS-HOUR             PIC 99.
            05  WS-MINUTE           PIC 99.
            05  WS-SECOND           PIC 99.
+
+       01  WS-DUPLICATE-FOUND      PIC X VALUE 'N'.
        
        LINKAGE SECTION.
        01  LS-REQUEST              PIC X(100).
@@ -87,15 +143,20 @@
        MAIN-PROCESS.
            PERFORM INITIALIZE-PROCESSING
            PERFORM PARSE-REQUEST
-           PERFORM VALIDATE-PAYMENT
-           
-           IF WS-STATUS = '00'
-               PERFORM CALCULATE-FEES
-               PERFORM PROCESS-PAYMENT
-               PERFORM UPDATE-ACCOUNT
-               PERFORM LOG-PAYMENT
+
+           IF WS-PAYMENT-TYPE = "HOLD" OR WS-PAYMENT-TYPE = "RELEASE"
+               PERFORM PROCESS-ACCOUNT-HOLD
+           ELSE
+               PERFORM VALIDATE-PAYMENT
+
+               IF WS-STATUS = '00'
+                   PERFORM CALCULATE-FEES
+                   PERFORM PROCESS-PAYMENT
+                   PERFORM UPDATE-ACCOUNT
+                   PERFORM LOG-PAYMENT
+               END-IF
            END-IF
-           
+
            PERFORM FORMAT-RESPONSE
            GOBACK.
        
@@ -111,27 +172,22 @@
                     WS-AMOUNT
                     WS-METHOD
                     WS-ACCOUNT
-                    WS-REFERENCE.
-       
+                    WS-REFERENCE
+                    WS-ORIGINAL-PAYMENT-ID
+                    WS-CURRENCY-CODE.
+
        VALIDATE-PAYMENT.
            IF WS-AMOUNT <= ZERO
                MOVE '01' TO WS-STATUS
                MOVE "Invalid payment amount" TO WS-MESSAGE
                EXIT PARAGRAPH
            END-IF
-           
-           EVALUATE WS-METHOD
-               WHEN "CARD"
-               WHEN "ACH"
-               WHEN "WIRE"
-               WHEN "CHECK"
-                   CONTINUE
-               WHEN OTHER
-                   MOVE '02' TO WS-STATUS
-                   MOVE "Invalid payment method" TO WS-MESSAGE
-                   EXIT PARAGRAPH
-           END-EVALUATE
-           
+
+           PERFORM VALIDATE-CURRENCY
+           IF WS-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+
            EVALUATE WS-PAYMENT-TYPE
                WHEN "EARNEST"
                WHEN "DOWNPAYMENT"
@@ -139,16 +195,213 @@
                WHEN "CLOSING"
                WHEN "INSPECTION"
                WHEN "APPRAISAL"
+               WHEN "HOA"
+               WHEN "PROPERTYTAX"
+               WHEN "REFUND"
                    CONTINUE
                WHEN OTHER
                    MOVE '03' TO WS-STATUS
                    MOVE "Invalid payment type" TO WS-MESSAGE
-           END-EVALUATE.
+                   EXIT PARAGRAPH
+           END-EVALUATE
+
+           IF WS-PAYMENT-TYPE = "REFUND"
+               PERFORM VALIDATE-REFUND
+               IF WS-STATUS NOT = '00'
+                   EXIT PARAGRAPH
+               END-IF
+           ELSE
+               EVALUATE WS-METHOD
+                   WHEN "CARD"
+                   WHEN "ACH"
+                   WHEN "WIRE"
+                   WHEN "CHECK"
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE '02' TO WS-STATUS
+                       MOVE "Invalid payment method" TO WS-MESSAGE
+                       EXIT PARAGRAPH
+               END-EVALUATE
+           END-IF
+
+           PERFORM CHECK-DUPLICATE-REFERENCE
+
+           IF WS-DUPLICATE-FOUND = 'Y'
+               MOVE '05' TO WS-STATUS
+               MOVE "Duplicate reference number" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM DETERMINE-TARGET-ACCOUNT
+           PERFORM CHECK-ACCOUNT-HOLD
+
+           IF WS-ACCOUNT-HELD-SW = 'Y'
+               MOVE '10' TO WS-STATUS
+               MOVE "Account is on stop-payment hold" TO WS-MESSAGE
+           END-IF.
+
+      *****************************************************************
+      * A STOP-PAYMENT HOLD (PLACED VIA A "HOLD" REQUEST, SEE PROCESS-
+      * ACCOUNT-HOLD) BLOCKS ANY FURTHER POSTING TO THAT ACCOUNT UNTIL
+      * A "RELEASE" REQUEST CLEARS IT.
+      *****************************************************************
+       CHECK-ACCOUNT-HOLD.
+           MOVE 'N' TO WS-ACCOUNT-HELD-SW
+
+           OPEN INPUT ACCOUNT-FILE
+
+           IF WS-ACCT-STATUS = '00'
+               MOVE WS-TARGET-ACCOUNT TO ACCOUNT-ID
+               READ ACCOUNT-FILE
+                   NOT INVALID KEY
+                       IF ACCOUNT-ON-HOLD
+                           MOVE 'Y' TO WS-ACCOUNT-HELD-SW
+                       END-IF
+               END-READ
+               CLOSE ACCOUNT-FILE
+           END-IF.
+
+       VALIDATE-CURRENCY.
+           IF WS-CURRENCY-CODE = SPACES
+               MOVE "USD" TO WS-CURRENCY-CODE
+           END-IF
+
+           PERFORM FIND-CURRENCY-RATE
+
+           IF WS-CURRENCY-FOUND = 'N'
+               MOVE '09' TO WS-STATUS
+               MOVE "Unsupported currency code" TO WS-MESSAGE
+           END-IF.
+
+       FIND-CURRENCY-RATE.
+           MOVE 'N' TO WS-CURRENCY-FOUND
+           PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+                   UNTIL WS-CURR-IDX > 5
+               IF WS-TABLE-CURRENCY-CODE(WS-CURR-IDX) = WS-CURRENCY-CODE
+                   MOVE 'Y' TO WS-CURRENCY-FOUND
+                   MOVE WS-TABLE-EXCHANGE-RATE(WS-CURR-IDX)
+                       TO WS-EXCHANGE-RATE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *****************************************************************
+      * A REFUND REVERSES A PRIOR PAYMENT-ID RATHER THAN STANDING ON
+      * ITS OWN, SO THE METHOD AND FEE TREATMENT ARE INHERITED FROM
+      * THE ORIGINAL TRANSACTION INSTEAD OF BEING CHOSEN BY THE CALLER.
+      *****************************************************************
+       VALIDATE-REFUND.
+           IF WS-ORIGINAL-PAYMENT-ID = SPACES
+               MOVE '06' TO WS-STATUS
+               MOVE "Original payment ID required for refund"
+                   TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-ORIGINAL-PAYMENT
+
+           IF WS-ORIG-FOUND = 'N'
+               MOVE '07' TO WS-STATUS
+               MOVE "Original payment not found" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-AMOUNT > WS-ORIG-AMOUNT
+               MOVE '08' TO WS-STATUS
+               MOVE "Refund exceeds original payment amount"
+                   TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-ORIG-METHOD TO WS-METHOD
+           MOVE WS-ORIG-ACCOUNT TO WS-ACCOUNT
+           MOVE WS-ORIG-CURRENCY TO WS-CURRENCY-CODE
+           PERFORM FIND-CURRENCY-RATE.
+
+       DETERMINE-TARGET-ACCOUNT.
+           MOVE 'N' TO WS-TRUST-FUNDS-SW
+
+           IF WS-PAYMENT-TYPE = "REFUND"
+               IF WS-ORIG-TYPE = "EARNEST"
+                       OR WS-ORIG-TYPE = "DOWNPAYMENT"
+                       OR WS-ORIG-TYPE = "HOA"
+                       OR WS-ORIG-TYPE = "PROPERTYTAX"
+                   MOVE 'Y' TO WS-TRUST-FUNDS-SW
+               END-IF
+           ELSE
+               IF WS-PAYMENT-TYPE = "EARNEST"
+                       OR WS-PAYMENT-TYPE = "DOWNPAYMENT"
+                       OR WS-PAYMENT-TYPE = "HOA"
+                       OR WS-PAYMENT-TYPE = "PROPERTYTAX"
+                   MOVE 'Y' TO WS-TRUST-FUNDS-SW
+               END-IF
+           END-IF
+
+           IF WS-TRUST-FUNDS-SW = 'Y'
+               STRING FUNCTION TRIM(WS-ACCOUNT) DELIMITED BY SIZE
+                      "-TR"                     DELIMITED BY SIZE
+                      INTO WS-TARGET-ACCOUNT
+               MOVE "TRUST" TO WS-TARGET-ACCT-TYPE
+           ELSE
+               MOVE WS-ACCOUNT TO WS-TARGET-ACCOUNT
+               MOVE "ACTIVE" TO WS-TARGET-ACCT-TYPE
+           END-IF.
+
+       FIND-ORIGINAL-PAYMENT.
+           MOVE 'N' TO WS-ORIG-FOUND
+
+           OPEN INPUT PAYMENT-FILE
+
+           IF WS-FILE-STATUS = '00'
+               PERFORM UNTIL WS-FILE-STATUS NOT = '00'
+                   READ PAYMENT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF PAYMENT-ID = WS-ORIGINAL-PAYMENT-ID
+                               MOVE 'Y' TO WS-ORIG-FOUND
+                               MOVE PAYMENT-METHOD TO WS-ORIG-METHOD
+                               MOVE ORIGINAL-AMOUNT TO WS-ORIG-AMOUNT
+                               MOVE ACCOUNT-NUMBER TO WS-ORIG-ACCOUNT
+                               MOVE CURRENCY-CODE TO WS-ORIG-CURRENCY
+                               MOVE PAYMENT-TYPE TO WS-ORIG-TYPE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PAYMENT-FILE
+           END-IF.
+
+      *****************************************************************
+      * SCANS PAYMENTS.DAT FOR A PAYMENT ALREADY LOGGED UNDER THE SAME
+      * REFERENCE-NUMBER SO A DOUBLE-CLICKED CLOSING SCREEN CANNOT POST
+      * THE SAME WIRE/CHECK REFERENCE TO THE ACCOUNT TWICE.
+      *****************************************************************
+       CHECK-DUPLICATE-REFERENCE.
+           MOVE 'N' TO WS-DUPLICATE-FOUND
+
+           OPEN INPUT PAYMENT-FILE
+
+           IF WS-FILE-STATUS = '00'
+               PERFORM UNTIL WS-FILE-STATUS NOT = '00'
+                   READ PAYMENT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF REFERENCE-NUMBER = WS-REFERENCE
+                               MOVE 'Y' TO WS-DUPLICATE-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PAYMENT-FILE
+           END-IF.
        
        CALCULATE-FEES.
+           COMPUTE WS-AMOUNT-USD ROUNDED = WS-AMOUNT * WS-EXCHANGE-RATE
+
            EVALUATE WS-METHOD
                WHEN "CARD"
-                   COMPUTE WS-FEE = WS-AMOUNT * (WS-CARD-FEE-PCT / 100)
+                   COMPUTE WS-FEE =
+                       WS-AMOUNT-USD * (WS-CARD-FEE-PCT / 100)
                WHEN "ACH"
                    MOVE WS-ACH-FEE-FLAT TO WS-FEE
                WHEN "WIRE"
@@ -156,23 +409,31 @@
                WHEN OTHER
                    MOVE ZERO TO WS-FEE
            END-EVALUATE
-           
-           COMPUTE WS-NET-AMOUNT = WS-AMOUNT - WS-FEE.
+
+           COMPUTE WS-NET-AMOUNT = WS-AMOUNT-USD - WS-FEE.
        
        PROCESS-PAYMENT.
            PERFORM GENERATE-PAYMENT-ID
-           
-           EVALUATE WS-METHOD
-               WHEN "CARD"
-                   PERFORM PROCESS-CARD-PAYMENT
-               WHEN "ACH"
-                   PERFORM PROCESS-ACH-PAYMENT
-               WHEN "WIRE"
-                   PERFORM PROCESS-WIRE-PAYMENT
-               WHEN "CHECK"
-                   PERFORM PROCESS-CHECK-PAYMENT
-           END-EVALUATE.
-       
+
+           IF WS-PAYMENT-TYPE = "REFUND"
+               PERFORM PROCESS-REFUND
+           ELSE
+               EVALUATE WS-METHOD
+                   WHEN "CARD"
+                       PERFORM PROCESS-CARD-PAYMENT
+                   WHEN "ACH"
+                       PERFORM PROCESS-ACH-PAYMENT
+                   WHEN "WIRE"
+                       PERFORM PROCESS-WIRE-PAYMENT
+                   WHEN "CHECK"
+                       PERFORM PROCESS-CHECK-PAYMENT
+               END-EVALUATE
+           END-IF.
+
+       PROCESS-REFUND.
+           MOVE "Refund processed against original payment"
+               TO WS-MESSAGE.
+
        PROCESS-CARD-PAYMENT.
            MOVE "Payment processed via credit card" TO WS-MESSAGE.
        
@@ -185,32 +446,77 @@
        PROCESS-CHECK-PAYMENT.
            MOVE "Check payment recorded" TO WS-MESSAGE.
        
+      *****************************************************************
+      * PLACES OR RELEASES A STOP-PAYMENT HOLD ON ACCOUNTS.DAT. THIS IS
+      * AN ADMINISTRATIVE ACTION, NOT A PAYMENT - NO AMOUNT MOVES, NO
+      * PAYMENT-FILE ENTRY IS WRITTEN, AND THE ACCOUNT ADDRESSED IS
+      * WHATEVER WS-ACCOUNT THE CALLER SENT (THE OPERATING ACCOUNT OR
+      * ITS "-TR" TRUST SUB-ACCOUNT, WHICHEVER THE CALLER NAMES).
+      *****************************************************************
+       PROCESS-ACCOUNT-HOLD.
+           OPEN I-O ACCOUNT-FILE
+
+           IF WS-ACCT-STATUS NOT = '00'
+               MOVE '11' TO WS-STATUS
+               MOVE "Account not found" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-ACCOUNT TO ACCOUNT-ID
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE '11' TO WS-STATUS
+                   MOVE "Account not found" TO WS-MESSAGE
+               NOT INVALID KEY
+                   MOVE '00' TO WS-STATUS
+                   IF WS-PAYMENT-TYPE = "HOLD"
+                       MOVE 'H' TO ACCOUNT-STATUS
+                       MOVE "Stop-payment hold placed" TO WS-MESSAGE
+                   ELSE
+                       MOVE 'A' TO ACCOUNT-STATUS
+                       MOVE "Stop-payment hold released" TO WS-MESSAGE
+                   END-IF
+                   REWRITE ACCOUNT-RECORD
+           END-READ
+
+           CLOSE ACCOUNT-FILE.
+
        UPDATE-ACCOUNT.
+           PERFORM DETERMINE-TARGET-ACCOUNT
+
            OPEN I-O ACCOUNT-FILE
-           
+
            IF WS-ACCT-STATUS NOT = '00'
                OPEN OUTPUT ACCOUNT-FILE
                INITIALIZE ACCOUNT-RECORD
-               MOVE WS-ACCOUNT TO ACCOUNT-ID
-               MOVE "ACTIVE" TO ACCOUNT-TYPE
+               MOVE WS-TARGET-ACCOUNT TO ACCOUNT-ID
+               MOVE WS-TARGET-ACCT-TYPE TO ACCOUNT-TYPE
                MOVE ZERO TO ACCOUNT-BALANCE
                MOVE 'A' TO ACCOUNT-STATUS
                WRITE ACCOUNT-RECORD
                CLOSE ACCOUNT-FILE
                OPEN I-O ACCOUNT-FILE
            END-IF
-           
-           MOVE WS-ACCOUNT TO ACCOUNT-ID
+
+           MOVE WS-TARGET-ACCOUNT TO ACCOUNT-ID
            READ ACCOUNT-FILE
                INVALID KEY
                    INITIALIZE ACCOUNT-RECORD
-                   MOVE WS-ACCOUNT TO ACCOUNT-ID
-                   MOVE "NEW" TO ACCOUNT-TYPE
-                   MOVE WS-NET-AMOUNT TO ACCOUNT-BALANCE
+                   MOVE WS-TARGET-ACCOUNT TO ACCOUNT-ID
+                   MOVE WS-TARGET-ACCT-TYPE TO ACCOUNT-TYPE
+                   IF WS-PAYMENT-TYPE = "REFUND"
+                       COMPUTE ACCOUNT-BALANCE = WS-NET-AMOUNT * -1
+                   ELSE
+                       MOVE WS-NET-AMOUNT TO ACCOUNT-BALANCE
+                   END-IF
                    MOVE 'A' TO ACCOUNT-STATUS
                    WRITE ACCOUNT-RECORD
                NOT INVALID KEY
-                   ADD WS-NET-AMOUNT TO ACCOUNT-BALANCE
+                   IF WS-PAYMENT-TYPE = "REFUND"
+                       SUBTRACT WS-NET-AMOUNT FROM ACCOUNT-BALANCE
+                   ELSE
+                       ADD WS-NET-AMOUNT TO ACCOUNT-BALANCE
+                   END-IF
                    STRING WS-YEAR WS-MONTH WS-DAY
                           DELIMITED BY SIZE
                           INTO LAST-ACTIVITY
@@ -232,14 +538,17 @@
                   DELIMITED BY SIZE
                   INTO PAYMENT-TIME
            MOVE WS-PAYMENT-TYPE TO PAYMENT-TYPE
-           MOVE WS-AMOUNT TO PAYMENT-AMOUNT
+           MOVE WS-AMOUNT-USD TO PAYMENT-AMOUNT
            MOVE WS-METHOD TO PAYMENT-METHOD
            MOVE WS-ACCOUNT TO ACCOUNT-NUMBER
            MOVE WS-REFERENCE TO REFERENCE-NUMBER
            MOVE WS-STATUS TO PAYMENT-STATUS
            MOVE WS-FEE TO PROCESSING-FEE
            MOVE WS-NET-AMOUNT TO NET-AMOUNT
-           
+           MOVE WS-CURRENCY-CODE TO CURRENCY-CODE
+           MOVE WS-AMOUNT TO ORIGINAL-AMOUNT
+           MOVE WS-TRUST-FUNDS-SW TO ESCROW-ACCOUNT-FLAG
+
            WRITE PAYMENT-RECORD
            
            CLOSE PAYMENT-FILE.
@@ -256,5 +565,6 @@
                   "|" WS-MESSAGE
                   "|" WS-NET-AMOUNT
                   "|" WS-FEE
+                  "|" WS-CURRENCY-CODE
                   DELIMITED BY SIZE
-                  INTO LS-RESPONSE.
\ No newline at end of file
+                  INTO LS-RESPONSE.
