@@ -0,0 +1,589 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESCROW-DISBURSE.
+       AUTHOR. SUITECRM-REAL-ESTATE.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * RECURRING HOA, PROPERTY-TAX AND INSURANCE ESCROW DISBURSEMENT
+      * BATCH JOB. TWO SOURCES FEED THE SAME RECIPIENT TOTALS AND
+      * DISBURSEMENT LEDGER: PAYMENT-FILE IS SWEPT FOR MANUALLY-KEYED
+      * HOA AND PROPERTYTAX COLLECTIONS THAT HAVE NOT YET BEEN
+      * DISBURSED, AND MORTGAGE-FILE IS SWEPT FOR ACTIVE, ACCOUNT-
+      * LINKED MORTGAGES TO GENERATE THIS MONTH'S RECURRING TAX, HOA
+      * AND INSURANCE ESCROW DISBURSEMENT AUTOMATICALLY FROM THE
+      * AMOUNTS MORTGAGE.COB ESCROWED AT CALCULATION TIME. A
+      * DISBURSED MARKER IS APPENDED FOR EACH ONE SETTLED, FROM
+      * EITHER SOURCE, SO A RERUN NEVER DOUBLE-DISBURSES THE SAME
+      * COLLECTION OR THE SAME MORTGAGE'S SAME MONTH. INTENDED TO BE
+      * RUN ON A RECURRING SCHEDULE (E.G. MONTHLY) THE SAME WAY
+      * AGENT-PAYOUT.COB SWEEPS THE COMMISSION LEDGER.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-FILE ASSIGN TO "PAYMENTS.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-PAYMENT-STATUS.
+
+           SELECT MORTGAGE-FILE ASSIGN TO "MORTGAGES.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-MORTGAGE-STATUS.
+
+           SELECT ESCROW-DISB-FILE ASSIGN TO "ESCROWDSB.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-DISB-STATUS.
+
+           SELECT DISBURSE-REPORT ASSIGN TO "ESCROWDSB.RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNTS.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS ACCOUNT-ID
+                  FILE STATUS IS WS-ACCT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-FILE.
+       01  PAYMENT-RECORD.
+           05  PAYMENT-ID          PIC X(20).
+           05  PAYMENT-DATE        PIC 9(8).
+           05  PAYMENT-TIME        PIC 9(6).
+           05  PAYMENT-TYPE        PIC X(20).
+           05  PAYMENT-AMOUNT      PIC 9(9)V99.
+           05  PAYMENT-METHOD      PIC X(10).
+           05  ACCOUNT-NUMBER      PIC X(20).
+           05  REFERENCE-NUMBER    PIC X(30).
+           05  PAYMENT-STATUS      PIC XX.
+           05  PROCESSING-FEE      PIC 9(5)V99.
+           05  NET-AMOUNT          PIC 9(9)V99.
+           05  CURRENCY-CODE       PIC X(3).
+           05  ORIGINAL-AMOUNT     PIC 9(9)V99.
+           05  ESCROW-ACCOUNT-FLAG PIC X.
+
+       FD  MORTGAGE-FILE.
+       01  MORTGAGE-RECORD.
+           05  MORTGAGE-ID         PIC X(20).
+           05  PROPERTY-ID         PIC X(20).
+           05  BORROWER-NAME       PIC X(50).
+           05  LOAN-AMOUNT         PIC 9(9)V99.
+           05  DOWN-PAYMENT        PIC 9(9)V99.
+           05  INTEREST-RATE       PIC 99V9999.
+           05  LOAN-TERM-MONTHS    PIC 999.
+           05  MONTHLY-PAYMENT     PIC 9(7)V99.
+           05  TOTAL-INTEREST      PIC 9(9)V99.
+           05  CALC-DATE           PIC 9(8).
+           05  CURTAILMENT-AMOUNT  PIC 9(9)V99.
+           05  CURRENCY-CODE       PIC X(3).
+           05  RATE-LOCK-DATE       PIC 9(8).
+           05  RATE-LOCK-EXPIRATION PIC 9(8).
+           05  RATE-LOCK-STATUS     PIC X.
+               88  RATE-LOCKED          VALUE 'L'.
+               88  RATE-NOT-LOCKED      VALUE 'N'.
+           05  MORTGAGE-ACCOUNT-NUMBER PIC X(20).
+           05  MONTHLY-TAX-AMOUNT   PIC 9(5)V99.
+           05  MONTHLY-INS-AMOUNT   PIC 9(5)V99.
+           05  MONTHLY-HOA-AMOUNT   PIC 9(5)V99.
+
+      *****************************************************************
+      * APPEND-ONLY DISBURSEMENT LEDGER. ONE RECORD PER SOURCE
+      * PAYMENT-ID DISBURSED, SO A RERUN CAN TELL WHICH HOA/TAX
+      * COLLECTIONS HAVE ALREADY GONE OUT - SAME EARNED/PAID STYLE AS
+      * COMMLEDGER.DAT, BUT KEYED OFF PRESENCE RATHER THAN A STATUS
+      * BYTE SINCE EVERY ENTRY HERE IS ALREADY A COMPLETED DISBURSAL.
+      *****************************************************************
+       FD  ESCROW-DISB-FILE.
+       01  ESCROW-DISB-RECORD.
+           05  ED-DISBURSEMENT-ID  PIC X(20).
+           05  ED-PAYMENT-ID       PIC X(20).
+           05  ED-ACCOUNT-NUMBER   PIC X(20).
+           05  ED-PAYMENT-TYPE     PIC X(20).
+           05  ED-AMOUNT           PIC 9(9)V99.
+           05  ED-TIMESTAMP        PIC 9(14).
+
+       FD  DISBURSE-REPORT.
+       01  DISBURSE-LINE           PIC X(80).
+
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACCOUNT-ID          PIC X(20).
+           05  ACCOUNT-TYPE        PIC X(10).
+           05  ACCOUNT-BALANCE     PIC S9(9)V99.
+           05  ACCOUNT-STATUS      PIC X.
+               88  ACCOUNT-ACTIVE      VALUE 'A'.
+               88  ACCOUNT-ON-HOLD     VALUE 'H'.
+           05  LAST-ACTIVITY       PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PAYMENT-STATUS       PIC XX.
+       01  WS-MORTGAGE-STATUS      PIC XX.
+       01  WS-DISB-STATUS          PIC XX.
+       01  WS-ACCT-STATUS          PIC XX.
+       01  WS-RPT-STATUS           PIC XX.
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+           88  WS-END-OF-FILE      VALUE 'Y'.
+
+      *****************************************************************
+      * ONE ENTRY PER PAYMENT-ID (OR, FOR A MORTGAGE-GENERATED
+      * RECURRING ENTRY, PER SYNTHETIC MONTH/TYPE/MORTGAGE KEY)
+      * ALREADY DISBURSED, BUILT FROM A SEQUENTIAL PASS OVER THE
+      * APPEND-ONLY DISBURSEMENT LEDGER.
+      *****************************************************************
+       01  WS-DISBURSED-TABLE.
+           05  WS-DISBURSED-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-DISB-IDX.
+               10  WS-TABLE-PAYMENT-ID PIC X(20).
+
+       01  WS-DISBURSED-COUNT-USED PIC 9(5) VALUE ZERO.
+       01  WS-FOUND-SWITCH         PIC X.
+       01  WS-LOOKUP-KEY           PIC X(20).
+
+      *****************************************************************
+      * ONE ENTRY PER DISTINCT MORTGAGE-ID ON MORTGAGE-FILE, HOLDING
+      * THE LAST-LOGGED STATE (CALCULATE, THEN ANY LATER CURTAIL OR
+      * LOCK) THE SAME WAY FIND-MORTGAGE-RECORD IN MORTGAGE.COB KEEPS
+      * THE LAST MATCH WHEN SCANNING FOR ONE MORTGAGE-ID, EXCEPT THIS
+      * TABLE KEEPS ONE ENTRY FOR EVERY MORTGAGE-ID SEEN.
+      *****************************************************************
+       01  WS-MORTGAGE-TABLE.
+           05  WS-MTG-ENTRY OCCURS 1000 TIMES
+                   INDEXED BY WS-MTG-IDX.
+               10  WS-MTG-ID           PIC X(20).
+               10  WS-MTG-ACCOUNT      PIC X(20).
+               10  WS-MTG-LOAN-AMOUNT  PIC 9(9)V99.
+               10  WS-MTG-TAX          PIC 9(5)V99.
+               10  WS-MTG-INS          PIC 9(5)V99.
+               10  WS-MTG-HOA          PIC 9(5)V99.
+
+       01  WS-MORTGAGE-COUNT-USED   PIC 9(5) VALUE ZERO.
+       01  WS-MTG-SEARCH-IDX        PIC 9(5).
+
+      *****************************************************************
+      * ONE MONTH/TYPE/MORTGAGE DISBURSEMENT BEING ACCUMULATED, AND
+      * THE INPUT FIELDS SHARED BY BOTH THE PAYMENT-FILE SWEEP AND THE
+      * MORTGAGE-FILE RECURRING GENERATOR SO ONE SET OF ACCUMULATE/
+      * MARKER PARAGRAPHS CAN SERVE BOTH SOURCES.
+      *****************************************************************
+       01  WS-DISB-INPUT.
+           05  WS-DISB-IN-ACCOUNT   PIC X(20).
+           05  WS-DISB-IN-TYPE      PIC X(20).
+           05  WS-DISB-IN-AMOUNT    PIC 9(9)V99.
+           05  WS-DISB-IN-SOURCE-ID PIC X(20).
+
+       01  WS-TRUST-ACCOUNT-ID      PIC X(20).
+
+       01  WS-RECUR-WORK.
+           05  WS-TYPE-CODE         PIC X.
+           05  WS-RECUR-KEY         PIC X(20).
+
+      *****************************************************************
+      * DYNAMIC-GROWTH PER-ACCOUNT/TYPE DISBURSEMENT TOTALS TABLE -
+      * ONE ENTRY PER DISTINCT ACCOUNT/PAYMENT-TYPE COMBINATION WITH
+      * AT LEAST ONE UNDISBURSED HOA OR PROPERTYTAX PAYMENT THIS RUN.
+      *****************************************************************
+       01  WS-RECIPIENT-TOTALS.
+           05  WS-RECIPIENT-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-RECIP-IDX.
+               10  WS-RECIP-ACCOUNT    PIC X(20).
+               10  WS-RECIP-TYPE       PIC X(20).
+               10  WS-RECIP-COUNT      PIC 9(5)     VALUE ZERO.
+               10  WS-RECIP-TOTAL      PIC 9(9)V99  VALUE ZERO.
+
+       01  WS-RECIPIENT-COUNT-USED PIC 9(5) VALUE ZERO.
+       01  WS-RECIP-SEARCH-IDX     PIC 9(5).
+
+       01  WS-GRAND-COUNT           PIC 9(6) VALUE ZERO.
+       01  WS-GRAND-TOTAL           PIC 9(9)V99 VALUE ZERO.
+       01  WS-DISB-SEQUENCE         PIC 9(5) VALUE ZERO.
+       01  WS-DISBURSEMENT-ID       PIC X(20).
+
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR              PIC 9(4).
+           05  WS-MONTH             PIC 99.
+           05  WS-DAY               PIC 99.
+
+       01  WS-CURRENT-TIME.
+           05  WS-HOUR              PIC 99.
+           05  WS-MINUTE            PIC 99.
+           05  WS-SECOND            PIC 99.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER               PIC X(30) VALUE
+               "ESCROW DISBURSEMENT RUN".
+           05  FILLER               PIC X(6)  VALUE "DATE: ".
+           05  WS-HDR-DATE          PIC 9(8).
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-ACCOUNT       PIC X(20).
+           05  WS-DTL-TYPE          PIC X(20).
+           05  WS-DTL-COUNT         PIC ZZ,ZZ9.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-DTL-TOTAL         PIC Z(7)9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-DISBURSEMENT
+           PERFORM BUILD-DISBURSED-TABLE
+           PERFORM SUMMARIZE-UNDISBURSED-PAYMENTS
+           PERFORM BUILD-MORTGAGE-TABLE
+           PERFORM GENERATE-RECURRING-DISBURSEMENTS
+           PERFORM APPEND-DISBURSEMENT-MARKERS
+           PERFORM WRITE-DISBURSEMENT-REPORT
+           STOP RUN.
+
+       INITIALIZE-DISBURSEMENT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+      *****************************************************************
+      * READS THE EXISTING DISBURSEMENT LEDGER TO FIND OUT WHICH
+      * PAYMENT-IDS HAVE ALREADY BEEN DISBURSED, SO THIS RUN SKIPS
+      * THEM. THE LEDGER IS EMPTY ON THE FIRST-EVER RUN.
+      *****************************************************************
+       BUILD-DISBURSED-TABLE.
+           OPEN INPUT ESCROW-DISB-FILE
+
+           IF WS-DISB-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM READ-DISB-RECORD
+           PERFORM UNTIL WS-END-OF-FILE
+               ADD 1 TO WS-DISBURSED-COUNT-USED
+               MOVE ED-PAYMENT-ID
+                   TO WS-TABLE-PAYMENT-ID(WS-DISBURSED-COUNT-USED)
+               PERFORM READ-DISB-RECORD
+           END-PERFORM
+
+           CLOSE ESCROW-DISB-FILE
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+       READ-DISB-RECORD.
+           READ ESCROW-DISB-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       IS-ALREADY-DISBURSED.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-DISB-IDX FROM 1 BY 1
+                   UNTIL WS-DISB-IDX > WS-DISBURSED-COUNT-USED
+               IF WS-TABLE-PAYMENT-ID(WS-DISB-IDX) = WS-LOOKUP-KEY
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       SUMMARIZE-UNDISBURSED-PAYMENTS.
+           OPEN INPUT PAYMENT-FILE
+
+           IF WS-PAYMENT-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM READ-PAYMENT-RECORD
+           PERFORM UNTIL WS-END-OF-FILE
+               IF PAYMENT-TYPE = "HOA" OR PAYMENT-TYPE = "PROPERTYTAX"
+                   MOVE PAYMENT-ID TO WS-LOOKUP-KEY
+                   PERFORM IS-ALREADY-DISBURSED
+                   IF WS-FOUND-SWITCH = 'N'
+                       MOVE ACCOUNT-NUMBER TO WS-DISB-IN-ACCOUNT
+                       MOVE PAYMENT-TYPE TO WS-DISB-IN-TYPE
+                       MOVE NET-AMOUNT TO WS-DISB-IN-AMOUNT
+                       MOVE PAYMENT-ID TO WS-DISB-IN-SOURCE-ID
+                       PERFORM ACCUMULATE-COMMON-DISBURSEMENT
+                   END-IF
+               END-IF
+               PERFORM READ-PAYMENT-RECORD
+           END-PERFORM
+
+           CLOSE PAYMENT-FILE
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+       READ-PAYMENT-RECORD.
+           READ PAYMENT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       ACCUMULATE-COMMON-DISBURSEMENT.
+           PERFORM FIND-RECIPIENT-ENTRY
+           IF WS-FOUND-SWITCH = 'N'
+               PERFORM ADD-RECIPIENT-ENTRY
+           END-IF
+
+           ADD 1 TO WS-RECIP-COUNT(WS-RECIP-SEARCH-IDX)
+           ADD WS-DISB-IN-AMOUNT TO WS-RECIP-TOTAL(WS-RECIP-SEARCH-IDX)
+
+           PERFORM WRITE-ONE-DISBURSEMENT-MARKER
+           PERFORM POST-ESCROW-ACCOUNT.
+
+       FIND-RECIPIENT-ENTRY.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-RECIP-IDX FROM 1 BY 1
+                   UNTIL WS-RECIP-IDX > WS-RECIPIENT-COUNT-USED
+               IF WS-RECIP-ACCOUNT(WS-RECIP-IDX) = WS-DISB-IN-ACCOUNT
+                       AND WS-RECIP-TYPE(WS-RECIP-IDX) = WS-DISB-IN-TYPE
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   MOVE WS-RECIP-IDX TO WS-RECIP-SEARCH-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       ADD-RECIPIENT-ENTRY.
+           IF WS-RECIPIENT-COUNT-USED < 200
+               ADD 1 TO WS-RECIPIENT-COUNT-USED
+               MOVE WS-RECIPIENT-COUNT-USED TO WS-RECIP-SEARCH-IDX
+               MOVE WS-DISB-IN-ACCOUNT
+                   TO WS-RECIP-ACCOUNT(WS-RECIP-SEARCH-IDX)
+               MOVE WS-DISB-IN-TYPE
+                   TO WS-RECIP-TYPE(WS-RECIP-SEARCH-IDX)
+           END-IF.
+
+      *****************************************************************
+      * POSTS EACH DISBURSEMENT AGAINST THE MONEY-HOLDING "-TR" TRUST
+      * SUB-ACCOUNT FOR THE RECIPIENT'S ACCOUNT NUMBER, THE SAME TRUST
+      * SUB-ACCOUNT CONVENTION PAYMENT.COB USES FOR HOA/PROPERTYTAX
+      * COLLECTIONS - THE BALANCE IS REDUCED HERE BECAUSE THE FUNDS ARE
+      * LEAVING ESCROW, MIRRORING PAYMENT.COB'S UPDATE-ACCOUNT PATTERN.
+      *****************************************************************
+       POST-ESCROW-ACCOUNT.
+           STRING FUNCTION TRIM(WS-DISB-IN-ACCOUNT) DELIMITED BY SIZE
+                  "-TR"                             DELIMITED BY SIZE
+                  INTO WS-TRUST-ACCOUNT-ID
+
+           OPEN I-O ACCOUNT-FILE
+
+           IF WS-ACCT-STATUS NOT = '00'
+               OPEN OUTPUT ACCOUNT-FILE
+               INITIALIZE ACCOUNT-RECORD
+               MOVE WS-TRUST-ACCOUNT-ID TO ACCOUNT-ID
+               MOVE "TRUST" TO ACCOUNT-TYPE
+               MOVE ZERO TO ACCOUNT-BALANCE
+               MOVE 'A' TO ACCOUNT-STATUS
+               WRITE ACCOUNT-RECORD
+               CLOSE ACCOUNT-FILE
+               OPEN I-O ACCOUNT-FILE
+           END-IF
+
+           MOVE WS-TRUST-ACCOUNT-ID TO ACCOUNT-ID
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   INITIALIZE ACCOUNT-RECORD
+                   MOVE WS-TRUST-ACCOUNT-ID TO ACCOUNT-ID
+                   MOVE "TRUST" TO ACCOUNT-TYPE
+                   COMPUTE ACCOUNT-BALANCE = WS-DISB-IN-AMOUNT * -1
+                   MOVE 'A' TO ACCOUNT-STATUS
+                   WRITE ACCOUNT-RECORD
+               NOT INVALID KEY
+                   SUBTRACT WS-DISB-IN-AMOUNT FROM ACCOUNT-BALANCE
+                   STRING WS-YEAR WS-MONTH WS-DAY
+                          DELIMITED BY SIZE
+                          INTO LAST-ACTIVITY
+                   REWRITE ACCOUNT-RECORD
+           END-READ
+
+           CLOSE ACCOUNT-FILE.
+
+      *****************************************************************
+      * EACH UNDISBURSED PAYMENT GETS ITS OWN MARKER RECORD THE
+      * MOMENT IT IS ACCUMULATED, RATHER THAN WAITING UNTIL AFTER THE
+      * SWEEP - THE SOURCE PAYMENT-FILE RECORD IS STILL IN CONTEXT
+      * HERE, THE SAME WAY AGENT-PAYOUT.COB WRITES ITS PAID MARKERS
+      * FROM THE IN-MEMORY LEDGER TABLE AFTER ITS SWEEP COMPLETES.
+      *****************************************************************
+       WRITE-ONE-DISBURSEMENT-MARKER.
+           OPEN EXTEND ESCROW-DISB-FILE
+
+           IF WS-DISB-STATUS NOT = '00'
+               OPEN OUTPUT ESCROW-DISB-FILE
+           END-IF
+
+           ADD 1 TO WS-DISB-SEQUENCE
+           STRING "ESD" WS-YEAR WS-MONTH WS-DAY
+                  WS-HOUR WS-MINUTE WS-SECOND
+                  WS-DISB-SEQUENCE
+                  DELIMITED BY SIZE
+                  INTO WS-DISBURSEMENT-ID
+
+           MOVE WS-DISBURSEMENT-ID TO ED-DISBURSEMENT-ID
+           MOVE WS-DISB-IN-SOURCE-ID TO ED-PAYMENT-ID
+           MOVE WS-DISB-IN-ACCOUNT TO ED-ACCOUNT-NUMBER
+           MOVE WS-DISB-IN-TYPE TO ED-PAYMENT-TYPE
+           MOVE WS-DISB-IN-AMOUNT TO ED-AMOUNT
+           STRING WS-YEAR WS-MONTH WS-DAY
+                  WS-HOUR WS-MINUTE WS-SECOND
+                  DELIMITED BY SIZE
+                  INTO ED-TIMESTAMP
+
+           WRITE ESCROW-DISB-RECORD
+
+           CLOSE ESCROW-DISB-FILE.
+
+       APPEND-DISBURSEMENT-MARKERS.
+           PERFORM VARYING WS-RECIP-IDX FROM 1 BY 1
+                   UNTIL WS-RECIP-IDX > WS-RECIPIENT-COUNT-USED
+               ADD 1 TO WS-GRAND-COUNT
+               ADD WS-RECIP-TOTAL(WS-RECIP-IDX) TO WS-GRAND-TOTAL
+           END-PERFORM.
+
+      *****************************************************************
+      * SCANS MORTGAGE-FILE FRONT TO BACK AND KEEPS ONE ENTRY PER
+      * MORTGAGE-ID, OVERWRITING IT EVERY TIME A LATER RECORD FOR THE
+      * SAME MORTGAGE-ID IS SEEN, THE SAME KEEP-LAST-MATCH RULE
+      * FIND-MORTGAGE-RECORD IN MORTGAGE.COB APPLIES WHEN IT LOOKS UP
+      * ONE MORTGAGE-ID - SO A CURTAILED OR RE-LOCKED MORTGAGE'S
+      * CURRENT ESCROW AMOUNTS ARE WHAT FEEDS THE DISBURSEMENT, NOT
+      * ITS ORIGINAL CALCULATE-TIME AMOUNTS.
+      *****************************************************************
+       BUILD-MORTGAGE-TABLE.
+           OPEN INPUT MORTGAGE-FILE
+
+           IF WS-MORTGAGE-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM READ-MORTGAGE-RECORD
+           PERFORM UNTIL WS-END-OF-FILE
+               PERFORM FIND-OR-ADD-MORTGAGE-ENTRY
+               MOVE MORTGAGE-ACCOUNT-NUMBER
+                   TO WS-MTG-ACCOUNT(WS-MTG-SEARCH-IDX)
+               MOVE LOAN-AMOUNT TO WS-MTG-LOAN-AMOUNT(WS-MTG-SEARCH-IDX)
+               MOVE MONTHLY-TAX-AMOUNT TO WS-MTG-TAX(WS-MTG-SEARCH-IDX)
+               MOVE MONTHLY-INS-AMOUNT TO WS-MTG-INS(WS-MTG-SEARCH-IDX)
+               MOVE MONTHLY-HOA-AMOUNT TO WS-MTG-HOA(WS-MTG-SEARCH-IDX)
+               PERFORM READ-MORTGAGE-RECORD
+           END-PERFORM
+
+           CLOSE MORTGAGE-FILE
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+       READ-MORTGAGE-RECORD.
+           READ MORTGAGE-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       FIND-OR-ADD-MORTGAGE-ENTRY.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-MTG-IDX FROM 1 BY 1
+                   UNTIL WS-MTG-IDX > WS-MORTGAGE-COUNT-USED
+               IF WS-MTG-ID(WS-MTG-IDX) = MORTGAGE-ID
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   MOVE WS-MTG-IDX TO WS-MTG-SEARCH-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND-SWITCH = 'N' AND WS-MORTGAGE-COUNT-USED < 1000
+               ADD 1 TO WS-MORTGAGE-COUNT-USED
+               MOVE WS-MORTGAGE-COUNT-USED TO WS-MTG-SEARCH-IDX
+               MOVE MORTGAGE-ID TO WS-MTG-ID(WS-MTG-SEARCH-IDX)
+           END-IF.
+
+      *****************************************************************
+      * ONE RECURRING DISBURSEMENT SET PER ACTIVE, ACCOUNT-LINKED
+      * MORTGAGE - A MORTGAGE IS ELIGIBLE ONLY WHEN A REAL ACCOUNT
+      * NUMBER WAS SUPPLIED ON ITS CALCULATE REQUEST (A BARE "WHAT-IF"
+      * CALCULATOR RUN LEAVES THIS BLANK) AND THE LOAN IS STILL
+      * OUTSTANDING. EACH ESCROWED COMPONENT - TAX, HOA, INSURANCE -
+      * THAT IS ACTUALLY NONZERO ON THE MORTGAGE BECOMES ITS OWN
+      * DISBURSEMENT LINE.
+      *****************************************************************
+       GENERATE-RECURRING-DISBURSEMENTS.
+           PERFORM VARYING WS-MTG-IDX FROM 1 BY 1
+                   UNTIL WS-MTG-IDX > WS-MORTGAGE-COUNT-USED
+               IF WS-MTG-ACCOUNT(WS-MTG-IDX) NOT = SPACES
+                       AND WS-MTG-LOAN-AMOUNT(WS-MTG-IDX) > ZERO
+                   PERFORM GENERATE-MORTGAGE-DISBURSEMENT-SET
+               END-IF
+           END-PERFORM.
+
+       GENERATE-MORTGAGE-DISBURSEMENT-SET.
+           IF WS-MTG-TAX(WS-MTG-IDX) > ZERO
+               MOVE "T" TO WS-TYPE-CODE
+               MOVE "PROPERTYTAX" TO WS-DISB-IN-TYPE
+               MOVE WS-MTG-TAX(WS-MTG-IDX) TO WS-DISB-IN-AMOUNT
+               PERFORM ACCUMULATE-ONE-RECURRING-DISBURSEMENT
+           END-IF
+
+           IF WS-MTG-HOA(WS-MTG-IDX) > ZERO
+               MOVE "H" TO WS-TYPE-CODE
+               MOVE "HOA" TO WS-DISB-IN-TYPE
+               MOVE WS-MTG-HOA(WS-MTG-IDX) TO WS-DISB-IN-AMOUNT
+               PERFORM ACCUMULATE-ONE-RECURRING-DISBURSEMENT
+           END-IF
+
+           IF WS-MTG-INS(WS-MTG-IDX) > ZERO
+               MOVE "I" TO WS-TYPE-CODE
+               MOVE "INSURANCE" TO WS-DISB-IN-TYPE
+               MOVE WS-MTG-INS(WS-MTG-IDX) TO WS-DISB-IN-AMOUNT
+               PERFORM ACCUMULATE-ONE-RECURRING-DISBURSEMENT
+           END-IF.
+
+      *****************************************************************
+      * THE SOURCE KEY FOR A RECURRING DISBURSEMENT IS SYNTHETIC - NO
+      * PAYMENT-ID EXISTS FOR MONEY THAT NEVER PASSED THROUGH
+      * PAYMENT.COB - BUILT FROM THE DISBURSEMENT TYPE, THE RUN'S
+      * YEAR/MONTH (SO THE SAME MORTGAGE'S SAME ESCROW LINE ONLY GOES
+      * OUT ONCE PER MONTH) AND THE MORTGAGE-ID'S FULL DATE-TIME
+      * PORTION TO MAKE THE KEY MORTGAGE-SPECIFIC. THE LEADING "MTG"
+      * LITERAL CARRIES NO ENTROPY, SO IT IS SKIPPED TO LEAVE ROOM FOR
+      * ALL 14 DIGITS OF THE MORTGAGE-ID'S TIMESTAMP, INCLUDING THE
+      * SECONDS - OTHERWISE TWO MORTGAGES CALCULATED IN THE SAME
+      * MINUTE WOULD COLLIDE ON THIS KEY.
+      *****************************************************************
+       ACCUMULATE-ONE-RECURRING-DISBURSEMENT.
+           STRING WS-TYPE-CODE WS-YEAR(3:2) WS-MONTH
+                  WS-MTG-ID(WS-MTG-IDX)(4:14)
+                  DELIMITED BY SIZE
+                  INTO WS-RECUR-KEY
+
+           MOVE WS-RECUR-KEY TO WS-LOOKUP-KEY
+           PERFORM IS-ALREADY-DISBURSED
+           IF WS-FOUND-SWITCH = 'N'
+               MOVE WS-MTG-ACCOUNT(WS-MTG-IDX) TO WS-DISB-IN-ACCOUNT
+               MOVE WS-RECUR-KEY TO WS-DISB-IN-SOURCE-ID
+               PERFORM ACCUMULATE-COMMON-DISBURSEMENT
+           END-IF.
+
+       WRITE-DISBURSEMENT-REPORT.
+           OPEN OUTPUT DISBURSE-REPORT
+
+           MOVE WS-YEAR TO WS-HDR-DATE(1:4)
+           MOVE WS-MONTH TO WS-HDR-DATE(5:2)
+           MOVE WS-DAY TO WS-HDR-DATE(7:2)
+           MOVE WS-REPORT-HEADING TO DISBURSE-LINE
+           WRITE DISBURSE-LINE
+
+           MOVE SPACES TO DISBURSE-LINE
+           WRITE DISBURSE-LINE
+
+           PERFORM VARYING WS-RECIP-IDX FROM 1 BY 1
+                   UNTIL WS-RECIP-IDX > WS-RECIPIENT-COUNT-USED
+               MOVE WS-RECIP-ACCOUNT(WS-RECIP-IDX) TO WS-DTL-ACCOUNT
+               MOVE WS-RECIP-TYPE(WS-RECIP-IDX) TO WS-DTL-TYPE
+               MOVE WS-RECIP-COUNT(WS-RECIP-IDX) TO WS-DTL-COUNT
+               MOVE WS-RECIP-TOTAL(WS-RECIP-IDX) TO WS-DTL-TOTAL
+               MOVE WS-DETAIL-LINE TO DISBURSE-LINE
+               WRITE DISBURSE-LINE
+           END-PERFORM
+
+           MOVE SPACES TO DISBURSE-LINE
+           WRITE DISBURSE-LINE
+
+           MOVE "GRAND TOTAL" TO WS-DTL-ACCOUNT
+           MOVE SPACES TO WS-DTL-TYPE
+           MOVE WS-GRAND-COUNT TO WS-DTL-COUNT
+           MOVE WS-GRAND-TOTAL TO WS-DTL-TOTAL
+           MOVE WS-DETAIL-LINE TO DISBURSE-LINE
+           WRITE DISBURSE-LINE
+
+           CLOSE DISBURSE-REPORT.
