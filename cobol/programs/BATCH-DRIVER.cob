@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
+       AUTHOR. SUITECRM-REAL-ESTATE.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * NIGHTLY BATCH SCHEDULER. RUNS THE END-OF-DAY JOB STREAM IN
+      * DEPENDENCY ORDER THE WAY A JCL PROC WOULD CHAIN JOB STEPS WITH
+      * COND= CHECKS - EACH STEP ONLY RUNS IF THE STEPS IT DEPENDS ON
+      * COMPLETED WITH A ZERO RETURN CODE. IF A STEP FAILS, EVERY STEP
+      * THAT DEPENDS ON IT IS SKIPPED (NOT RUN ON POSSIBLY BAD DATA)
+      * AND THE SKIP IS RECORDED ON THE DRIVER REPORT ALONGSIDE THE
+      * STEPS THAT DID RUN, SO AN OPERATOR CAN SEE THE WHOLE CHAIN AT
+      * A GLANCE THE NEXT MORNING.
+      *
+      * STEP001 MAINFRAME-SYNC - RUNS MAINFRAME.COB'S FULL PROPERTY AND
+      *         AGENT SYNC VIA ITS BATCH WRAPPER. RUNS FIRST, THE SAME
+      *         AS PROPERTY/AGENT SYNC WOULD LEAD ANY NIGHTLY JCL
+      *         STREAM, BUT IS INDEPENDENT OF THE PAYMENT/RECON/PAYOUT/
+      *         DISBURSE CHAIN BELOW LIKE STEP005/007/008 - A SYNC
+      *         REJECTION IS ALREADY HANDLED RECORD-BY-RECORD INSIDE
+      *         MAINFRAME.COB ITSELF AND HAS NO BEARING ON WHETHER THE
+      *         DAY'S FINANCIAL FILES RECONCILE.
+      * STEP005 PROPERTY-DUPCHECK - SCANS PROPERTY-MASTER FOR DUPLICATE
+      *         AND NEAR-DUPLICATE LISTINGS. INDEPENDENT OF THE
+      *         PAYMENT/RECON/PAYOUT CHAIN BELOW, SO IT ALWAYS RUNS
+      *         REGARDLESS OF HOW THAT CHAIN FARES.
+      * STEP007 TRANS-CLOSING - SETTLEMENT/BATCH-CLOSE REPORT FOR THE
+      *         CARD TRANSACTION LOG. INDEPENDENT OF THE PAYMENT/
+      *         RECON/PAYOUT/DISBURSE CHAIN BELOW, SO IT ALWAYS RUNS.
+      * STEP008 LICENSE-TRACKING - FLAGS AGENTS WHOSE LICENSE HAS
+      *         EXPIRED OR IS EXPIRING WITHIN 30 DAYS. ALSO INDEPENDENT
+      *         OF THE CHAIN BELOW - LICENSE COMPLIANCE HAS NO BEARING
+      *         ON WHETHER THE DAY'S FINANCIAL FILES RECONCILE.
+      * STEP010 PAYMENT-CLOSING - BUILDS THE DAY'S CLOSING REPORT FROM
+      *         PAYMENT-FILE. MUST RUN BEFORE RECONCILIATION SO THE
+      *         REPORT AND THE RECON BOTH SEE THE SAME CLOSED-OUT DAY.
+      * STEP020 ACCOUNT-RECON  - DEPENDS ON STEP010. RE-SUMS PAYMENT-
+      *         FILE AGAINST ACCOUNT-FILE; A FAILED CLOSING RUN MEANS
+      *         THE DAY'S FILES ARE IN AN UNKNOWN STATE, SO RECON IS
+      *         SKIPPED RATHER THAN RUN AGAINST A HALF-CLOSED DAY.
+      * STEP030 AGENT-PAYOUT   - DEPENDS ON STEP010 AND STEP020. POSTS
+      *         COMMISSION PAYOUTS TO AGENT-MASTER; HELD UNTIL THE
+      *         BOOKS FOR THE DAY ARE CONFIRMED TO RECONCILE SO A BAD
+      *         DAY NEVER RESULTS IN AN AGENT BEING PAID TWICE.
+      * STEP040 ESCROW-DISBURSE - DEPENDS ON STEP010 AND STEP020. PAYS
+      *         OUT COLLECTED HOA AND PROPERTY-TAX ESCROW FUNDS; ALSO
+      *         HELD ON RECONCILIATION SO ESCROW IS NEVER DISBURSED
+      *         AGAINST A DAY THAT DID NOT RECONCILE.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DRIVER-REPORT ASSIGN TO "BATCHDRV.RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DRIVER-REPORT.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RPT-STATUS                PIC XX.
+
+       01  WS-CHAIN-OK                  PIC X VALUE 'Y'.
+           88  WS-CHAIN-GOOD            VALUE 'Y'.
+
+       01  WS-STEP-NAME                 PIC X(20).
+       01  WS-STEP-ID                   PIC X(7).
+       01  WS-COMMAND                   PIC X(40).
+       01  WS-STEP-RC                   PIC S9(9) COMP.
+
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                  PIC 9(4).
+           05  WS-MONTH                 PIC 99.
+           05  WS-DAY                   PIC 99.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                   PIC X(24) VALUE
+               "NIGHTLY BATCH JOB STREAM".
+           05  FILLER                   PIC X(6)  VALUE "DATE: ".
+           05  WS-HDR-DATE              PIC 9(8).
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-STEP-ID           PIC X(8).
+           05  WS-DTL-STEP-NAME         PIC X(21).
+           05  WS-DTL-RESULT            PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-DRIVER
+
+           PERFORM RUN-STEP-001-SYNC
+
+           PERFORM RUN-STEP-005-DUPCHECK
+
+           PERFORM RUN-STEP-007-TRANSCLOSE
+
+           PERFORM RUN-STEP-008-LICTRACK
+
+           PERFORM RUN-STEP-010-CLOSING
+
+           IF WS-CHAIN-GOOD
+               PERFORM RUN-STEP-020-RECON
+           ELSE
+               MOVE "STEP020" TO WS-STEP-ID
+               MOVE "ACCOUNT-RECON" TO WS-STEP-NAME
+               PERFORM WRITE-SKIPPED-LINE
+           END-IF
+
+           IF WS-CHAIN-GOOD
+               PERFORM RUN-STEP-030-PAYOUT
+           ELSE
+               MOVE "STEP030" TO WS-STEP-ID
+               MOVE "AGENT-PAYOUT" TO WS-STEP-NAME
+               PERFORM WRITE-SKIPPED-LINE
+           END-IF
+
+           IF WS-CHAIN-GOOD
+               PERFORM RUN-STEP-040-DISBURSE
+           ELSE
+               MOVE "STEP040" TO WS-STEP-ID
+               MOVE "ESCROW-DISBURSE" TO WS-STEP-NAME
+               PERFORM WRITE-SKIPPED-LINE
+           END-IF
+
+           PERFORM FINALIZE-DRIVER
+
+           STOP RUN.
+
+       INITIALIZE-DRIVER.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE 'Y' TO WS-CHAIN-OK
+
+           OPEN OUTPUT DRIVER-REPORT
+
+           STRING WS-YEAR WS-MONTH WS-DAY
+                  DELIMITED BY SIZE
+                  INTO WS-HDR-DATE
+
+           WRITE REPORT-LINE FROM WS-REPORT-HEADING
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *****************************************************************
+      * RUNS INDEPENDENTLY OF THE PAYMENT/RECON/PAYOUT/DISBURSE CHAIN
+      * - A FAILURE HERE ONLY FLAGS ON THE DRIVER REPORT AND DOES NOT
+      * SET WS-CHAIN-OK, SINCE DUPLICATE-LISTING DETECTION HAS NO
+      * BEARING ON WHETHER THE DAY'S FINANCIAL FILES RECONCILE.
+      *****************************************************************
+      *****************************************************************
+      * LEADS THE NIGHTLY STREAM - PROPERTY AND AGENT SYNC RUN BEFORE
+      * ANYTHING ELSE. INDEPENDENT OF THE PAYMENT/RECON/PAYOUT/DISBURSE
+      * CHAIN BELOW, SO IT ALWAYS RUNS REGARDLESS OF HOW THAT CHAIN
+      * FARES.
+      *****************************************************************
+       RUN-STEP-001-SYNC.
+           MOVE "STEP001"        TO WS-STEP-ID
+           MOVE "MAINFRAME-SYNC" TO WS-STEP-NAME
+           MOVE "./MAINFRAME-SYNC" TO WS-COMMAND
+
+           CALL "SYSTEM" USING WS-COMMAND
+           MOVE RETURN-CODE TO WS-STEP-RC
+
+           PERFORM WRITE-COMPLETED-LINE.
+
+       RUN-STEP-005-DUPCHECK.
+           MOVE "STEP005"          TO WS-STEP-ID
+           MOVE "PROPERTY-DUPCHECK" TO WS-STEP-NAME
+           MOVE "./PROPERTY-DUPCHECK" TO WS-COMMAND
+
+           CALL "SYSTEM" USING WS-COMMAND
+           MOVE RETURN-CODE TO WS-STEP-RC
+
+           PERFORM WRITE-COMPLETED-LINE.
+
+      *****************************************************************
+      * ALSO INDEPENDENT OF THE PAYMENT/RECON/PAYOUT/DISBURSE CHAIN -
+      * THE CARD SETTLEMENT BATCH HAS NO BEARING ON WHETHER THE DAY'S
+      * ACCOUNT FILES RECONCILE.
+      *****************************************************************
+       RUN-STEP-007-TRANSCLOSE.
+           MOVE "STEP007"       TO WS-STEP-ID
+           MOVE "TRANS-CLOSING" TO WS-STEP-NAME
+           MOVE "./TRANS-CLOSING" TO WS-COMMAND
+
+           CALL "SYSTEM" USING WS-COMMAND
+           MOVE RETURN-CODE TO WS-STEP-RC
+
+           PERFORM WRITE-COMPLETED-LINE.
+
+      *****************************************************************
+      * ALSO INDEPENDENT OF THE PAYMENT/RECON/PAYOUT/DISBURSE CHAIN -
+      * LICENSE EXPIRATION TRACKING HAS NO BEARING ON WHETHER THE
+      * DAY'S FINANCIAL FILES RECONCILE.
+      *****************************************************************
+       RUN-STEP-008-LICTRACK.
+           MOVE "STEP008"         TO WS-STEP-ID
+           MOVE "LICENSE-TRACKING" TO WS-STEP-NAME
+           MOVE "./LICENSE-TRACKING" TO WS-COMMAND
+
+           CALL "SYSTEM" USING WS-COMMAND
+           MOVE RETURN-CODE TO WS-STEP-RC
+
+           PERFORM WRITE-COMPLETED-LINE.
+
+       RUN-STEP-010-CLOSING.
+           MOVE "STEP010"        TO WS-STEP-ID
+           MOVE "PAYMENT-CLOSING" TO WS-STEP-NAME
+           MOVE "./PAYMENT-CLOSING" TO WS-COMMAND
+
+           CALL "SYSTEM" USING WS-COMMAND
+           MOVE RETURN-CODE TO WS-STEP-RC
+
+           IF WS-STEP-RC NOT = ZERO
+               MOVE 'N' TO WS-CHAIN-OK
+           END-IF
+
+           PERFORM WRITE-COMPLETED-LINE.
+
+       RUN-STEP-020-RECON.
+           MOVE "STEP020"     TO WS-STEP-ID
+           MOVE "ACCOUNT-RECON" TO WS-STEP-NAME
+           MOVE "./ACCOUNT-RECON" TO WS-COMMAND
+
+           CALL "SYSTEM" USING WS-COMMAND
+           MOVE RETURN-CODE TO WS-STEP-RC
+
+           IF WS-STEP-RC NOT = ZERO
+               MOVE 'N' TO WS-CHAIN-OK
+           END-IF
+
+           PERFORM WRITE-COMPLETED-LINE.
+
+       RUN-STEP-030-PAYOUT.
+           MOVE "STEP030"    TO WS-STEP-ID
+           MOVE "AGENT-PAYOUT" TO WS-STEP-NAME
+           MOVE "./AGENT-PAYOUT" TO WS-COMMAND
+
+           CALL "SYSTEM" USING WS-COMMAND
+           MOVE RETURN-CODE TO WS-STEP-RC
+
+           IF WS-STEP-RC NOT = ZERO
+               MOVE 'N' TO WS-CHAIN-OK
+           END-IF
+
+           PERFORM WRITE-COMPLETED-LINE.
+
+       RUN-STEP-040-DISBURSE.
+           MOVE "STEP040"       TO WS-STEP-ID
+           MOVE "ESCROW-DISBURSE" TO WS-STEP-NAME
+           MOVE "./ESCROW-DISBURSE" TO WS-COMMAND
+
+           CALL "SYSTEM" USING WS-COMMAND
+           MOVE RETURN-CODE TO WS-STEP-RC
+
+           IF WS-STEP-RC NOT = ZERO
+               MOVE 'N' TO WS-CHAIN-OK
+           END-IF
+
+           PERFORM WRITE-COMPLETED-LINE.
+
+       WRITE-COMPLETED-LINE.
+           MOVE WS-STEP-ID   TO WS-DTL-STEP-ID
+           MOVE WS-STEP-NAME TO WS-DTL-STEP-NAME
+
+           IF WS-STEP-RC = ZERO
+               MOVE "COMPLETED RC=0000" TO WS-DTL-RESULT
+           ELSE
+               MOVE "FAILED" TO WS-DTL-RESULT
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+       WRITE-SKIPPED-LINE.
+           MOVE WS-STEP-ID   TO WS-DTL-STEP-ID
+           MOVE WS-STEP-NAME TO WS-DTL-STEP-NAME
+           MOVE "SKIPPED - DEPENDENCY FAILED" TO WS-DTL-RESULT
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+
+       FINALIZE-DRIVER.
+           CLOSE DRIVER-REPORT.
