@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENT-1099.
+       AUTHOR. SUITECRM-REAL-ESTATE.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * ANNUAL AGENT COMMISSION SUMMARY, FORM 1099-NEC/MISC STYLE
+      * SWEEPS COMMLEDGER.DAT THE SAME WAY AGENT-PAYOUT.COB DOES,
+      * KEEPING ONLY THE LAST RECORDED STATE OF EACH CL-LEDGER-ID, AND
+      * TOTALS THE "PAID" (CL-ENTRY-STATUS 'P') ENTRIES WHOSE PAYMENT
+      * TIMESTAMP FALLS IN THE TAX YEAR BEING REPORTED - A 1099 IS
+      * CASH-BASIS, SO IT REPORTS WHAT WAS ACTUALLY PAID OUT DURING
+      * THE YEAR, NOT WHAT WAS MERELY EARNED. DEFAULTS TO THE YEAR
+      * BEFORE THE RUN DATE SINCE THESE FORMS ARE PREPARED AFTER
+      * YEAR-END FOR THE YEAR JUST CLOSED. EACH AGENT WITH REPORTABLE
+      * COMMISSION IS LOOKED UP IN AGENT-MASTER FOR NAME AND LICENSE
+      * NUMBER TO PRINT ON THE SUMMARY.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMMISSION-LEDGER-FILE ASSIGN TO "COMMLEDGER.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT AGENT-MASTER ASSIGN TO "AGENT-MASTER.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS AM-AGENT-ID
+                  FILE STATUS IS WS-AGENT-STATUS.
+
+           SELECT SUMMARY-REPORT ASSIGN TO "AGENT1099.RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMMISSION-LEDGER-FILE.
+       01  COMMISSION-LEDGER-RECORD.
+           05  CL-LEDGER-ID            PIC X(20).
+           05  CL-AGENT-ID             PIC X(20).
+           05  CL-PROPERTY-ID          PIC X(20).
+           05  CL-TRANS-ID             PIC X(20).
+           05  CL-COMMISSION-AMOUNT    PIC 9(7)V99.
+           05  CL-ENTRY-STATUS         PIC X.
+               88  CL-EARNED           VALUE 'E'.
+               88  CL-PAID             VALUE 'P'.
+           05  CL-TIMESTAMP            PIC 9(14).
+
+       FD  AGENT-MASTER.
+       01  AGENT-MASTER-REC.
+           05  AM-AGENT-ID         PIC X(20).
+           05  AM-LICENSE-NUMBER   PIC X(20).
+           05  AM-FIRST-NAME       PIC X(30).
+           05  AM-LAST-NAME        PIC X(30).
+           05  AM-EMAIL            PIC X(50).
+           05  AM-PHONE            PIC X(20).
+           05  AM-OFFICE-ID        PIC X(20).
+           05  AM-COMMISSION-RATE  PIC 99V99.
+           05  AM-STATUS           PIC X.
+           05  AM-JOIN-DATE        PIC 9(8).
+           05  AM-YTD-SALES        PIC 9(9)V99.
+           05  AM-TOTAL-SALES      PIC 9(9)V99.
+           05  AM-LICENSE-EXPIRATION PIC 9(8).
+
+       FD  SUMMARY-REPORT.
+       01  REPORT-LINE              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LEDGER-STATUS         PIC XX.
+       01  WS-AGENT-STATUS          PIC XX.
+       01  WS-RPT-STATUS            PIC XX.
+       01  WS-EOF-SWITCH            PIC X VALUE 'N'.
+           88  WS-END-OF-FILE       VALUE 'Y'.
+
+      *****************************************************************
+      * KEEP-THE-LAST-MATCH SNAPSHOT OF EVERY CL-LEDGER-ID, SAME
+      * TABLE SHAPE AS AGENT-PAYOUT.COB, SO A LEDGER ENTRY PAID
+      * TWICE (SHOULD NOT HAPPEN, BUT IS GUARDED AGAINST ANYWAY)
+      * ONLY COUNTS ONCE.
+      *****************************************************************
+       01  WS-LEDGER-TABLE.
+           05  WS-LEDGER-ENTRY OCCURS 1000 TIMES
+                   INDEXED BY WS-LEDGER-IDX.
+               10  WS-TABLE-LEDGER-ID  PIC X(20).
+               10  WS-TABLE-AGENT-ID   PIC X(20).
+               10  WS-TABLE-AMOUNT     PIC 9(7)V99.
+               10  WS-TABLE-STATUS     PIC X.
+               10  WS-TABLE-PAID-YEAR  PIC 9(4).
+
+       01  WS-LEDGER-COUNT-USED     PIC 9(5) VALUE ZERO.
+
+      *****************************************************************
+      * DYNAMIC-GROWTH PER-AGENT REPORTABLE-COMMISSION TOTALS
+      *****************************************************************
+       01  WS-AGENT-TOTALS.
+           05  WS-AGENT-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-AGENT-IDX.
+               10  WS-TOTAL-AGENT-ID   PIC X(20).
+               10  WS-TOTAL-AMOUNT     PIC 9(9)V99 VALUE ZERO.
+
+       01  WS-AGENT-COUNT-USED      PIC 9(5) VALUE ZERO.
+       01  WS-SEARCH-IDX            PIC 9(5).
+       01  WS-FOUND-SWITCH          PIC X.
+
+       01  WS-TAX-YEAR              PIC 9(4).
+
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR              PIC 9(4).
+           05  WS-MONTH             PIC 99.
+           05  WS-DAY               PIC 99.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER               PIC X(30) VALUE
+               "ANNUAL AGENT COMMISSION 1099".
+           05  FILLER               PIC X(11) VALUE "TAX YEAR: ".
+           05  WS-HDR-YEAR          PIC 9(4).
+
+       01  WS-COLUMN-HEADING        PIC X(80) VALUE
+           "AGENT-ID        NAME                LICENSE      COMP".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-AGENT-ID      PIC X(20).
+           05  WS-DTL-NAME          PIC X(26).
+           05  WS-DTL-LICENSE       PIC X(20).
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-DTL-AMOUNT        PIC Z(7)9.99.
+
+       01  WS-GRAND-TOTAL-AMOUNT    PIC 9(11)V99 VALUE ZERO.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(20) VALUE
+               "TOTAL REPORTED: ".
+           05  WS-SUM-AMOUNT        PIC Z(9)9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-1099
+           PERFORM BUILD-LEDGER-TABLE
+           PERFORM SUMMARIZE-PAID-BY-AGENT
+           PERFORM WRITE-1099-REPORT
+           STOP RUN.
+
+       INITIALIZE-1099.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           COMPUTE WS-TAX-YEAR = WS-YEAR - 1
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+       BUILD-LEDGER-TABLE.
+           OPEN INPUT COMMISSION-LEDGER-FILE
+
+           IF WS-LEDGER-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM READ-LEDGER-RECORD
+           PERFORM UNTIL WS-END-OF-FILE
+               PERFORM FIND-LEDGER-ENTRY
+               IF WS-FOUND-SWITCH = 'N'
+                   PERFORM ADD-LEDGER-ENTRY
+               ELSE
+                   PERFORM UPDATE-LEDGER-ENTRY
+               END-IF
+               PERFORM READ-LEDGER-RECORD
+           END-PERFORM
+
+           CLOSE COMMISSION-LEDGER-FILE.
+
+       READ-LEDGER-RECORD.
+           READ COMMISSION-LEDGER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       FIND-LEDGER-ENTRY.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-LEDGER-IDX FROM 1 BY 1
+                   UNTIL WS-LEDGER-IDX > WS-LEDGER-COUNT-USED
+               IF WS-TABLE-LEDGER-ID(WS-LEDGER-IDX) = CL-LEDGER-ID
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   MOVE WS-LEDGER-IDX TO WS-SEARCH-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       ADD-LEDGER-ENTRY.
+           IF WS-LEDGER-COUNT-USED < 1000
+               ADD 1 TO WS-LEDGER-COUNT-USED
+               MOVE WS-LEDGER-COUNT-USED TO WS-SEARCH-IDX
+               PERFORM STORE-LEDGER-ENTRY
+           END-IF.
+
+       UPDATE-LEDGER-ENTRY.
+           PERFORM STORE-LEDGER-ENTRY.
+
+       STORE-LEDGER-ENTRY.
+           MOVE CL-LEDGER-ID TO WS-TABLE-LEDGER-ID(WS-SEARCH-IDX)
+           MOVE CL-AGENT-ID TO WS-TABLE-AGENT-ID(WS-SEARCH-IDX)
+           MOVE CL-COMMISSION-AMOUNT TO WS-TABLE-AMOUNT(WS-SEARCH-IDX)
+           MOVE CL-ENTRY-STATUS TO WS-TABLE-STATUS(WS-SEARCH-IDX)
+           MOVE CL-TIMESTAMP(1:4) TO WS-TABLE-PAID-YEAR(WS-SEARCH-IDX).
+
+      *****************************************************************
+      * ONLY ENTRIES LEFT IN A PAID STATE, PAID DURING THE TAX YEAR,
+      * ARE REPORTABLE NONEMPLOYEE COMPENSATION.
+      *****************************************************************
+       SUMMARIZE-PAID-BY-AGENT.
+           PERFORM VARYING WS-LEDGER-IDX FROM 1 BY 1
+                   UNTIL WS-LEDGER-IDX > WS-LEDGER-COUNT-USED
+               IF WS-TABLE-STATUS(WS-LEDGER-IDX) = 'P'
+                       AND WS-TABLE-PAID-YEAR(WS-LEDGER-IDX)
+                           = WS-TAX-YEAR
+                   PERFORM ACCUMULATE-ONE-PAID-ENTRY
+               END-IF
+           END-PERFORM.
+
+       ACCUMULATE-ONE-PAID-ENTRY.
+           PERFORM FIND-AGENT-ENTRY
+           IF WS-FOUND-SWITCH = 'N'
+               PERFORM ADD-AGENT-ENTRY
+           END-IF
+
+           ADD WS-TABLE-AMOUNT(WS-LEDGER-IDX)
+               TO WS-TOTAL-AMOUNT(WS-AGENT-IDX).
+
+       FIND-AGENT-ENTRY.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-AGENT-IDX FROM 1 BY 1
+                   UNTIL WS-AGENT-IDX > WS-AGENT-COUNT-USED
+               IF WS-TOTAL-AGENT-ID(WS-AGENT-IDX)
+                       = WS-TABLE-AGENT-ID(WS-LEDGER-IDX)
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       ADD-AGENT-ENTRY.
+           IF WS-AGENT-COUNT-USED < 200
+               ADD 1 TO WS-AGENT-COUNT-USED
+               MOVE WS-AGENT-COUNT-USED TO WS-AGENT-IDX
+               MOVE WS-TABLE-AGENT-ID(WS-LEDGER-IDX)
+                   TO WS-TOTAL-AGENT-ID(WS-AGENT-IDX)
+               MOVE ZERO TO WS-TOTAL-AMOUNT(WS-AGENT-IDX)
+           END-IF.
+
+       WRITE-1099-REPORT.
+           OPEN OUTPUT SUMMARY-REPORT
+           OPEN INPUT AGENT-MASTER
+
+           MOVE WS-TAX-YEAR TO WS-HDR-YEAR
+           MOVE WS-REPORT-HEADING TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-COLUMN-HEADING TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM VARYING WS-AGENT-IDX FROM 1 BY 1
+                   UNTIL WS-AGENT-IDX > WS-AGENT-COUNT-USED
+               PERFORM WRITE-ONE-AGENT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM WRITE-1099-TOTAL-LINE
+
+           IF WS-AGENT-STATUS = '00'
+               CLOSE AGENT-MASTER
+           END-IF
+
+           CLOSE SUMMARY-REPORT.
+
+       WRITE-ONE-AGENT-LINE.
+           MOVE WS-TOTAL-AGENT-ID(WS-AGENT-IDX) TO WS-DTL-AGENT-ID
+           MOVE WS-TOTAL-AMOUNT(WS-AGENT-IDX) TO WS-DTL-AMOUNT
+
+           IF WS-AGENT-STATUS = '00'
+               PERFORM LOOKUP-AGENT-NAME
+           ELSE
+               MOVE SPACES TO WS-DTL-NAME
+               MOVE SPACES TO WS-DTL-LICENSE
+           END-IF
+
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       LOOKUP-AGENT-NAME.
+           MOVE WS-TOTAL-AGENT-ID(WS-AGENT-IDX) TO AM-AGENT-ID
+           READ AGENT-MASTER
+               INVALID KEY
+                   MOVE SPACES TO WS-DTL-NAME
+                   MOVE SPACES TO WS-DTL-LICENSE
+               NOT INVALID KEY
+                   STRING AM-FIRST-NAME " " AM-LAST-NAME
+                          DELIMITED BY SIZE
+                          INTO WS-DTL-NAME
+                   MOVE AM-LICENSE-NUMBER TO WS-DTL-LICENSE
+           END-READ.
+
+       WRITE-1099-TOTAL-LINE.
+           MOVE ZERO TO WS-GRAND-TOTAL-AMOUNT
+           PERFORM VARYING WS-AGENT-IDX FROM 1 BY 1
+                   UNTIL WS-AGENT-IDX > WS-AGENT-COUNT-USED
+               ADD WS-TOTAL-AMOUNT(WS-AGENT-IDX)
+                   TO WS-GRAND-TOTAL-AMOUNT
+           END-PERFORM
+
+           MOVE WS-GRAND-TOTAL-AMOUNT TO WS-SUM-AMOUNT
+           MOVE WS-SUMMARY-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
