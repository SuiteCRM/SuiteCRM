@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINFRAME-SYNC.
+       AUTHOR. SUITECRM-REAL-ESTATE.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * BATCH-INVOCABLE WRAPPER AROUND MAINFRAME.COB, THE SAME SHAPE AS
+      * PAYMENT_WRAPPER.COB AROUND PAYMENT.COB - MAINFRAME.COB IS A
+      * LINKAGE-SECTION SUBROUTINE BUILT FOR A GATEWAY CALLER, NOT A
+      * STANDALONE EXECUTABLE, SO BATCH-DRIVER.COB CANNOT CALL "SYSTEM"
+      * ON IT DIRECTLY THE WAY IT DOES PROPERTY-DUPCHECK OR
+      * TRANS-CLOSING. THIS WRAPPER ALWAYS REQUESTS A "FULL-SYNC" SO A
+      * NIGHTLY RUN DRIVES BOTH THE PROPERTY AND AGENT SYNC IN ONE
+      * BATCH STEP.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SYNC-REQUEST.
+           05  WS-REQ-SYNC-TYPE    PIC X(20) VALUE "FULL-SYNC".
+           05  WS-REQ-SYNC-DATA    PIC X(500) VALUE SPACES.
+
+       01  WS-SYNC-RESPONSE        PIC X(150).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           CALL 'MAINFRAME' USING WS-SYNC-REQUEST WS-SYNC-RESPONSE
+
+           DISPLAY WS-SYNC-RESPONSE
+
+           STOP RUN.
