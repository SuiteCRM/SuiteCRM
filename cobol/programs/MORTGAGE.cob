@@ -29,10 +29,24 @@
            05  MONTHLY-PAYMENT     PIC 9(7)V99.
            05  TOTAL-INTEREST      PIC 9(9)V99.
            05  CALC-DATE           PIC 9(8).
-       
+           05  CURTAILMENT-AMOUNT  PIC 9(9)V99.
+           05  CURRENCY-CODE       PIC X(3).
+           05  RATE-LOCK-DATE       PIC 9(8).
+           05  RATE-LOCK-EXPIRATION PIC 9(8).
+           05  RATE-LOCK-STATUS     PIC X.
+               88  RATE-LOCKED          VALUE 'L'.
+               88  RATE-NOT-LOCKED      VALUE 'N'.
+           05  MORTGAGE-ACCOUNT-NUMBER PIC X(20).
+           05  MONTHLY-TAX-AMOUNT   PIC 9(5)V99.
+           05  MONTHLY-INS-AMOUNT   PIC 9(5)V99.
+           05  MONTHLY-HOA-AMOUNT   PIC 9(5)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS          PIC XX.
-       
+
+       01  WS-REQUEST-TYPE         PIC X(10).
+       01  WS-REQUEST-DATA         PIC X(90).
+
        01  WS-CALC-REQUEST.
            05  WS-PROPERTY-PRICE   PIC 9(9)V99.
            05  WS-DOWN-PAYMENT     PIC 9(9)V99.
@@ -41,6 +55,95 @@
            05  WS-PROPERTY-TAX     PIC 9(5)V99.
            05  WS-INSURANCE        PIC 9(5)V99.
            05  WS-HOA-FEES         PIC 9(5)V99.
+           05  WS-CURRENCY-CODE    PIC X(3).
+           05  WS-MONTHLY-INCOME   PIC 9(7)V99.
+           05  WS-MONTHLY-DEBT     PIC 9(7)V99.
+           05  WS-CALC-PROPERTY-ID PIC X(20).
+           05  WS-CALC-ACCOUNT-NUM PIC X(20).
+           05  WS-CALC-REF-MORTGAGE-ID PIC X(20).
+
+       01  WS-CURTAIL-REQUEST.
+           05  WS-CURTAIL-MORTGAGE-ID PIC X(20).
+           05  WS-CURTAIL-AMOUNT      PIC 9(9)V99.
+
+       01  WS-CURTAIL-WORK.
+           05  WS-MORTGAGE-FOUND      PIC X VALUE 'N'.
+           05  WS-FOUND-LOAN-AMOUNT   PIC 9(9)V99.
+           05  WS-FOUND-INTEREST-RATE PIC 99V9999.
+           05  WS-FOUND-TERM-MONTHS   PIC 999.
+           05  WS-FOUND-PROPERTY-ID   PIC X(20).
+           05  WS-FOUND-BORROWER-NAME PIC X(50).
+           05  WS-FOUND-CURRENCY      PIC X(3).
+           05  WS-NEW-LOAN-AMOUNT     PIC 9(9)V99.
+           05  WS-FOUND-MONTHLY-PMT   PIC 9(7)V99.
+           05  WS-FOUND-TOTAL-INT     PIC 9(9)V99.
+           05  WS-FOUND-LOCK-STATUS   PIC X.
+               88  WS-FOUND-RATE-LOCKED    VALUE 'L'.
+           05  WS-FOUND-LOCK-DATE     PIC 9(8).
+           05  WS-FOUND-LOCK-EXPIRE   PIC 9(8).
+           05  WS-FOUND-ACCOUNT-NUM   PIC X(20).
+           05  WS-FOUND-MONTHLY-TAX   PIC 9(5)V99.
+           05  WS-FOUND-MONTHLY-INS   PIC 9(5)V99.
+           05  WS-FOUND-MONTHLY-HOA   PIC 9(5)V99.
+
+      *****************************************************************
+      * INTEREST-RATE LOCK REQUEST - GUARANTEES THE RATE ON A MORTGAGE
+      * ALREADY LOGGED BY A PRIOR CALCULATE OR CURTAIL FOR A BORROWER-
+      * CHOSEN NUMBER OF DAYS. THE LOCK IS TRACKED ON THE MORTGAGE
+      * RECORD ITSELF AND CARRIED FORWARD BY EVERY LATER CURTAILMENT
+      * SO THAT CURTAILING DOES NOT SILENTLY DROP AN ACTIVE LOCK.
+      *****************************************************************
+       01  WS-LOCK-REQUEST.
+           05  WS-LOCK-MORTGAGE-ID    PIC X(20).
+           05  WS-LOCK-DAYS           PIC 999.
+
+       01  WS-LOCK-WORK.
+           05  WS-TODAY-DATE          PIC 9(8).
+           05  WS-TODAY-INT           PIC 9(7).
+           05  WS-LOCK-EXPIRE-INT     PIC 9(7).
+           05  WS-NEW-LOCK-EXPIRE     PIC 9(8).
+           05  WS-LOCK-STILL-VALID    PIC X VALUE 'N'.
+
+      *****************************************************************
+      * WHEN A CALCULATE REQUEST NAMES AN EXISTING MORTGAGE (A BORROWER
+      * RE-PRICING A DEAL THAT ALREADY HAS A RATE LOCK ON FILE), THE
+      * LOCK ON THAT MORTGAGE IS CHECKED FOR EXPIRATION SO A STALE LOCK
+      * CAN BE FLAGGED BACK TO THE CALLER RATHER THAN SILENTLY QUOTING
+      * AGAINST A RATE THAT NO LONGER APPLIES.
+      *****************************************************************
+       01  WS-CALC-LOCK-WORK.
+           05  WS-CALC-LOCK-FOUND     PIC X VALUE 'N'.
+           05  WS-CALC-LOCK-STATUS    PIC X.
+           05  WS-CALC-LOCK-EXPIRE    PIC 9(8).
+
+       01  WS-STALE-LOCK-FLAG         PIC X VALUE 'N'.
+           88  WS-STALE-LOCK              VALUE 'Y'.
+
+      *****************************************************************
+      * SUPPORTED LOAN CURRENCIES AND THEIR USD EXCHANGE RATES, THE
+      * SAME TABLE SHAPE AS PAYMENT.COB'S. THE PROPERTY PRICE AND ALL
+      * OTHER NATIVE-CURRENCY AMOUNTS ON THE REQUEST ARE CONVERTED TO
+      * USD BEFORE THE AMORTIZATION MATH RUNS, SO LOAN-AMOUNT AND
+      * EVERY COMPUTED FIGURE ON THE LOGGED RECORD AND RESPONSE STAY
+      * USD-DENOMINATED - THE CALLER-SUPPLIED CURRENCY CODE IS
+      * RETAINED ON THE RECORD FOR AUDIT PURPOSES.
+      *****************************************************************
+       01  WS-CURRENCY-TABLE.
+           05  FILLER                  PIC X(9) VALUE 'USD010000'.
+           05  FILLER                  PIC X(9) VALUE 'EUR010800'.
+           05  FILLER                  PIC X(9) VALUE 'GBP011950'.
+           05  FILLER                  PIC X(9) VALUE 'CAD007300'.
+           05  FILLER                  PIC X(9) VALUE 'MXN000590'.
+
+       01  WS-CURRENCY-ENTRIES REDEFINES WS-CURRENCY-TABLE.
+           05  WS-CURRENCY-ENTRY OCCURS 5 TIMES INDEXED BY WS-CURR-IDX.
+               10  WS-TABLE-CURRENCY-CODE  PIC X(3).
+               10  WS-TABLE-EXCHANGE-RATE  PIC 9(2)V9(4).
+
+       01  WS-CURRENCY-FOUND          PIC X VALUE 'N'.
+       01  WS-EXCHANGE-RATE           PIC 9(2)V9(4).
+
+       01  WS-CALC-MORTGAGE-ID     PIC X(20).
        
        01  WS-CALC-RESULTS.
            05  WS-LOAN-AMOUNT      PIC 9(9)V99.
@@ -53,7 +156,9 @@
            05  WS-TOTAL-INTEREST   PIC 9(9)V99.
            05  WS-LTV-RATIO        PIC 999V99.
            05  WS-DTI-RATIO        PIC 999V99.
-       
+           05  WS-DTI-CEILING-FLAG PIC X.
+               88  WS-DTI-EXCEEDS-CEILING VALUE 'Y'.
+
        01  WS-CALC-WORK.
            05  WS-MONTHLY-RATE     PIC 9V9(8).
            05  WS-LOAN-MONTHS      PIC 999.
@@ -80,19 +185,36 @@
        
        MAIN-PROCESS.
            PERFORM INITIALIZE-CALCULATION
-           PERFORM PARSE-REQUEST
-           PERFORM VALIDATE-REQUEST
-           
-           IF WS-STATUS = '00'
-               PERFORM CALCULATE-LOAN-AMOUNT
-               PERFORM CALCULATE-MONTHLY-PAYMENT
-               PERFORM CALCULATE-TOTAL-COSTS
-               PERFORM CHECK-PMI-REQUIREMENT
-               PERFORM CALCULATE-RATIOS
-               PERFORM LOG-CALCULATION
-           END-IF
-           
-           PERFORM FORMAT-RESPONSE
+           MOVE LS-REQUEST(1:10) TO WS-REQUEST-TYPE
+           MOVE LS-REQUEST(11:90) TO WS-REQUEST-DATA
+
+           EVALUATE WS-REQUEST-TYPE
+               WHEN "CALCULATE"
+                   PERFORM PARSE-REQUEST
+                   PERFORM VALIDATE-REQUEST
+
+                   IF WS-STATUS = '00'
+                       PERFORM CONVERT-REQUEST-TO-USD
+                       PERFORM CHECK-CALC-AGAINST-LOCK
+                       PERFORM CALCULATE-LOAN-AMOUNT
+                       PERFORM CALCULATE-MONTHLY-PAYMENT
+                       PERFORM CALCULATE-TOTAL-COSTS
+                       PERFORM CHECK-PMI-REQUIREMENT
+                       PERFORM CALCULATE-RATIOS
+                       PERFORM LOG-CALCULATION
+                   END-IF
+
+                   PERFORM FORMAT-RESPONSE
+               WHEN "CURTAIL"
+                   PERFORM PROCESS-CURTAILMENT
+               WHEN "LOCK"
+                   PERFORM PROCESS-RATE-LOCK
+               WHEN OTHER
+                   MOVE '09' TO WS-STATUS
+                   MOVE "Invalid request type" TO WS-MESSAGE
+                   PERFORM FORMAT-RESPONSE
+           END-EVALUATE
+
            GOBACK.
        
        INITIALIZE-CALCULATION.
@@ -101,14 +223,24 @@
            MOVE '00' TO WS-STATUS.
        
        PARSE-REQUEST.
-           UNSTRING LS-REQUEST DELIMITED BY '|'
+           MOVE SPACES TO WS-CALC-PROPERTY-ID
+           MOVE SPACES TO WS-CALC-ACCOUNT-NUM
+           MOVE SPACES TO WS-CALC-REF-MORTGAGE-ID
+
+           UNSTRING WS-REQUEST-DATA DELIMITED BY '|'
                INTO WS-PROPERTY-PRICE
                     WS-DOWN-PAYMENT
                     WS-INTEREST-RATE
                     WS-LOAN-YEARS
                     WS-PROPERTY-TAX
                     WS-INSURANCE
-                    WS-HOA-FEES.
+                    WS-HOA-FEES
+                    WS-CURRENCY-CODE
+                    WS-MONTHLY-INCOME
+                    WS-MONTHLY-DEBT
+                    WS-CALC-PROPERTY-ID
+                    WS-CALC-ACCOUNT-NUM
+                    WS-CALC-REF-MORTGAGE-ID.
        
        VALIDATE-REQUEST.
            IF WS-PROPERTY-PRICE <= ZERO
@@ -133,31 +265,92 @@
                MOVE '04' TO WS-STATUS
                MOVE "Invalid loan term" TO WS-MESSAGE
                EXIT PARAGRAPH
+           END-IF
+
+           IF WS-MONTHLY-INCOME <= ZERO
+               MOVE '06' TO WS-STATUS
+               MOVE "Invalid monthly income" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VALIDATE-CURRENCY.
+
+       VALIDATE-CURRENCY.
+           IF WS-CURRENCY-CODE = SPACES
+               MOVE "USD" TO WS-CURRENCY-CODE
+           END-IF
+
+           MOVE 'N' TO WS-CURRENCY-FOUND
+           PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+                   UNTIL WS-CURR-IDX > 5
+               IF WS-TABLE-CURRENCY-CODE(WS-CURR-IDX) = WS-CURRENCY-CODE
+                   MOVE 'Y' TO WS-CURRENCY-FOUND
+                   MOVE WS-TABLE-EXCHANGE-RATE(WS-CURR-IDX)
+                       TO WS-EXCHANGE-RATE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-CURRENCY-FOUND = 'N'
+               MOVE '05' TO WS-STATUS
+               MOVE "Unsupported currency code" TO WS-MESSAGE
            END-IF.
-       
+
+      *****************************************************************
+      * CONVERTS EVERY NATIVE-CURRENCY DOLLAR AMOUNT ON THE REQUEST TO
+      * USD BEFORE THE AMORTIZATION MATH RUNS, THE SAME WAY PAYMENT.COB
+      * CONVERTS BEFORE CALCULATING FEES. A USD REQUEST IS LEFT ALONE.
+      *****************************************************************
+       CONVERT-REQUEST-TO-USD.
+           IF WS-CURRENCY-CODE NOT = "USD"
+               COMPUTE WS-PROPERTY-PRICE ROUNDED =
+                   WS-PROPERTY-PRICE * WS-EXCHANGE-RATE
+               COMPUTE WS-DOWN-PAYMENT ROUNDED =
+                   WS-DOWN-PAYMENT * WS-EXCHANGE-RATE
+               COMPUTE WS-PROPERTY-TAX ROUNDED =
+                   WS-PROPERTY-TAX * WS-EXCHANGE-RATE
+               COMPUTE WS-INSURANCE ROUNDED =
+                   WS-INSURANCE * WS-EXCHANGE-RATE
+               COMPUTE WS-HOA-FEES ROUNDED =
+                   WS-HOA-FEES * WS-EXCHANGE-RATE
+               COMPUTE WS-MONTHLY-INCOME ROUNDED =
+                   WS-MONTHLY-INCOME * WS-EXCHANGE-RATE
+               COMPUTE WS-MONTHLY-DEBT ROUNDED =
+                   WS-MONTHLY-DEBT * WS-EXCHANGE-RATE
+           END-IF.
+
        CALCULATE-LOAN-AMOUNT.
            COMPUTE WS-LOAN-AMOUNT = WS-PROPERTY-PRICE - WS-DOWN-PAYMENT.
        
        CALCULATE-MONTHLY-PAYMENT.
            COMPUTE WS-LOAN-MONTHS = WS-LOAN-YEARS * 12
-           
+
+           PERFORM CALCULATE-PAYMENT-FOR-TERM.
+
+      *****************************************************************
+      * CORE PAYMENT MATH SHARED BY THE INITIAL CALCULATION AND BY
+      * CURTAILMENT RE-AMORTIZATION - OPERATES ON WHATEVER LOAN
+      * AMOUNT/RATE/TERM ARE CURRENTLY LOADED IN WORKING-STORAGE.
+      *****************************************************************
+       CALCULATE-PAYMENT-FOR-TERM.
            IF WS-INTEREST-RATE = ZERO
                COMPUTE WS-MONTHLY-PI = WS-LOAN-AMOUNT / WS-LOAN-MONTHS
                MOVE ZERO TO WS-TOTAL-INTEREST
            ELSE
                COMPUTE WS-MONTHLY-RATE = WS-INTEREST-RATE / 100 / 12
                
-               COMPUTE WS-POWER-TERM = (1 + WS-MONTHLY-RATE) ** WS-LOAN-MONTHS
-               
-               COMPUTE WS-NUMERATOR = WS-LOAN-AMOUNT * WS-MONTHLY-RATE * 
-                                      WS-POWER-TERM
-               
+               COMPUTE WS-POWER-TERM =
+                   (1 + WS-MONTHLY-RATE) ** WS-LOAN-MONTHS
+
+               COMPUTE WS-NUMERATOR = WS-LOAN-AMOUNT * WS-MONTHLY-RATE
+                                      * WS-POWER-TERM
+
                COMPUTE WS-DENOMINATOR = WS-POWER-TERM - 1
-               
+
                COMPUTE WS-MONTHLY-PI = WS-NUMERATOR / WS-DENOMINATOR
-               
-               COMPUTE WS-TOTAL-INTEREST = (WS-MONTHLY-PI * WS-LOAN-MONTHS) 
-                                          - WS-LOAN-AMOUNT
+
+               COMPUTE WS-TOTAL-INTEREST =
+                   (WS-MONTHLY-PI * WS-LOAN-MONTHS) - WS-LOAN-AMOUNT
            END-IF
            
            MOVE WS-MONTHLY-PI TO WS-MONTHLY-PAYMENT.
@@ -173,7 +366,8 @@
                                       WS-MONTHLY-HOA.
        
        CHECK-PMI-REQUIREMENT.
-           COMPUTE WS-LTV-RATIO = (WS-LOAN-AMOUNT / WS-PROPERTY-PRICE) * 100
+           COMPUTE WS-LTV-RATIO =
+               (WS-LOAN-AMOUNT / WS-PROPERTY-PRICE) * 100
            
            IF WS-LTV-RATIO > 80
                MOVE 'Y' TO WS-PMI-REQUIRED
@@ -184,8 +378,21 @@
                MOVE ZERO TO WS-PMI-AMOUNT
            END-IF.
        
+      *****************************************************************
+      * BACK-END DTI - THE NEW HOUSING PAYMENT (PRINCIPAL, INTEREST,
+      * TAX, INSURANCE, HOA AND PMI) PLUS THE BORROWER'S OTHER MONTHLY
+      * DEBT OBLIGATIONS, AS A PERCENTAGE OF GROSS MONTHLY INCOME.
+      *****************************************************************
        CALCULATE-RATIOS.
-           COMPUTE WS-DTI-RATIO = 28.
+           COMPUTE WS-DTI-RATIO ROUNDED =
+               (WS-MONTHLY-DEBT + WS-TOTAL-PAYMENT)
+                   / WS-MONTHLY-INCOME * 100
+
+           IF WS-DTI-RATIO > 43
+               MOVE 'Y' TO WS-DTI-CEILING-FLAG
+           ELSE
+               MOVE 'N' TO WS-DTI-CEILING-FLAG
+           END-IF.
        
        LOG-CALCULATION.
            OPEN EXTEND MORTGAGE-FILE
@@ -197,9 +404,17 @@
            STRING "MTG" WS-YEAR WS-MONTH WS-DAY
                   FUNCTION CURRENT-DATE(9:6)
                   DELIMITED BY SIZE
-                  INTO MORTGAGE-ID
-           
-           MOVE "CALC-ONLY" TO PROPERTY-ID
+                  INTO WS-CALC-MORTGAGE-ID
+
+           MOVE WS-CALC-MORTGAGE-ID TO MORTGAGE-ID
+
+           IF WS-CALC-PROPERTY-ID = SPACES
+               MOVE "CALC-ONLY" TO PROPERTY-ID
+           ELSE
+               MOVE WS-CALC-PROPERTY-ID TO PROPERTY-ID
+           END-IF
+
+           MOVE WS-CALC-ACCOUNT-NUM TO MORTGAGE-ACCOUNT-NUMBER
            MOVE "CALCULATOR REQUEST" TO BORROWER-NAME
            MOVE WS-LOAN-AMOUNT TO LOAN-AMOUNT
            MOVE WS-DOWN-PAYMENT TO DOWN-PAYMENT
@@ -208,11 +423,19 @@
            MOVE WS-MONTHLY-PAYMENT TO MONTHLY-PAYMENT
            MOVE WS-TOTAL-INTEREST TO TOTAL-INTEREST
            MOVE FUNCTION CURRENT-DATE(1:8) TO CALC-DATE
-           
+           MOVE ZERO TO CURTAILMENT-AMOUNT
+           MOVE WS-CURRENCY-CODE TO CURRENCY-CODE
+           MOVE ZERO TO RATE-LOCK-DATE
+           MOVE ZERO TO RATE-LOCK-EXPIRATION
+           MOVE 'N' TO RATE-LOCK-STATUS
+           MOVE WS-MONTHLY-TAX TO MONTHLY-TAX-AMOUNT
+           MOVE WS-MONTHLY-INS TO MONTHLY-INS-AMOUNT
+           MOVE WS-MONTHLY-HOA TO MONTHLY-HOA-AMOUNT
+
            WRITE MORTGAGE-RECORD
-           
+
            CLOSE MORTGAGE-FILE.
-       
+
        FORMAT-RESPONSE.
            STRING WS-STATUS
                   "|" WS-LOAN-AMOUNT
@@ -225,6 +448,288 @@
                   "|" WS-TOTAL-INTEREST
                   "|" WS-LTV-RATIO
                   "|" WS-PMI-REQUIRED
+                  "|" WS-CALC-MORTGAGE-ID
+                  "|" WS-CURRENCY-CODE
+                  "|" WS-DTI-RATIO
+                  "|" WS-DTI-CEILING-FLAG
+                  "|" WS-STALE-LOCK-FLAG
+                  "|" WS-MESSAGE
+                  DELIMITED BY SIZE
+                  INTO LS-RESPONSE.
+
+      *****************************************************************
+      * PARTIAL PRINCIPAL (CURTAILMENT) PAYMENT - LOOKS UP THE MOST
+      * RECENT LOGGED STATE OF A MORTGAGE BY MORTGAGE-ID, APPLIES A
+      * LUMP-SUM PRINCIPAL REDUCTION, AND RE-AMORTIZES OVER THE SAME
+      * REMAINING TERM SO THE NEW MONTHLY-PAYMENT AND TOTAL-INTEREST
+      * CAN BE HANDED BACK TO THE BORROWER.
+      *****************************************************************
+       PROCESS-CURTAILMENT.
+           UNSTRING WS-REQUEST-DATA DELIMITED BY '|'
+               INTO WS-CURTAIL-MORTGAGE-ID
+                    WS-CURTAIL-AMOUNT
+
+           PERFORM FIND-MORTGAGE-RECORD
+
+           IF WS-STATUS NOT = '00'
+               PERFORM FORMAT-CURTAIL-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-CURTAIL-AMOUNT <= ZERO
+              OR WS-CURTAIL-AMOUNT >= WS-FOUND-LOAN-AMOUNT
+               MOVE '11' TO WS-STATUS
+               MOVE "Invalid curtailment amount" TO WS-MESSAGE
+               PERFORM FORMAT-CURTAIL-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-NEW-LOAN-AMOUNT =
+               WS-FOUND-LOAN-AMOUNT - WS-CURTAIL-AMOUNT
+
+           MOVE WS-NEW-LOAN-AMOUNT TO WS-LOAN-AMOUNT
+           MOVE WS-FOUND-INTEREST-RATE TO WS-INTEREST-RATE
+           MOVE WS-FOUND-TERM-MONTHS TO WS-LOAN-MONTHS
+
+           PERFORM CALCULATE-PAYMENT-FOR-TERM
+           PERFORM LOG-CURTAILMENT
+
+           MOVE '00' TO WS-STATUS
+           MOVE "Curtailment applied and loan re-amortized"
+               TO WS-MESSAGE
+           PERFORM FORMAT-CURTAIL-RESPONSE.
+
+       FIND-MORTGAGE-RECORD.
+           MOVE 'N' TO WS-MORTGAGE-FOUND
+
+           OPEN INPUT MORTGAGE-FILE
+
+           IF WS-FILE-STATUS = '00'
+               PERFORM UNTIL WS-FILE-STATUS NOT = '00'
+                   READ MORTGAGE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF MORTGAGE-ID = WS-CURTAIL-MORTGAGE-ID
+                               MOVE 'Y' TO WS-MORTGAGE-FOUND
+                               MOVE LOAN-AMOUNT TO WS-FOUND-LOAN-AMOUNT
+                               MOVE INTEREST-RATE
+                                   TO WS-FOUND-INTEREST-RATE
+                               MOVE LOAN-TERM-MONTHS
+                                   TO WS-FOUND-TERM-MONTHS
+                               MOVE PROPERTY-ID TO WS-FOUND-PROPERTY-ID
+                               MOVE BORROWER-NAME
+                                   TO WS-FOUND-BORROWER-NAME
+                               MOVE CURRENCY-CODE TO WS-FOUND-CURRENCY
+                               MOVE MONTHLY-PAYMENT
+                                   TO WS-FOUND-MONTHLY-PMT
+                               MOVE TOTAL-INTEREST
+                                   TO WS-FOUND-TOTAL-INT
+                               MOVE RATE-LOCK-STATUS
+                                   TO WS-FOUND-LOCK-STATUS
+                               MOVE RATE-LOCK-DATE
+                                   TO WS-FOUND-LOCK-DATE
+                               MOVE RATE-LOCK-EXPIRATION
+                                   TO WS-FOUND-LOCK-EXPIRE
+                               MOVE MORTGAGE-ACCOUNT-NUMBER
+                                   TO WS-FOUND-ACCOUNT-NUM
+                               MOVE MONTHLY-TAX-AMOUNT
+                                   TO WS-FOUND-MONTHLY-TAX
+                               MOVE MONTHLY-INS-AMOUNT
+                                   TO WS-FOUND-MONTHLY-INS
+                               MOVE MONTHLY-HOA-AMOUNT
+                                   TO WS-FOUND-MONTHLY-HOA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MORTGAGE-FILE
+           END-IF
+
+           IF WS-MORTGAGE-FOUND NOT = 'Y'
+               MOVE '10' TO WS-STATUS
+               MOVE "Mortgage not found" TO WS-MESSAGE
+           END-IF.
+
+       LOG-CURTAILMENT.
+           OPEN EXTEND MORTGAGE-FILE
+
+           IF WS-FILE-STATUS NOT = '00'
+               OPEN OUTPUT MORTGAGE-FILE
+           END-IF
+
+           MOVE WS-CURTAIL-MORTGAGE-ID TO MORTGAGE-ID
+           MOVE WS-FOUND-PROPERTY-ID TO PROPERTY-ID
+           MOVE WS-FOUND-BORROWER-NAME TO BORROWER-NAME
+           MOVE WS-NEW-LOAN-AMOUNT TO LOAN-AMOUNT
+           MOVE ZERO TO DOWN-PAYMENT
+           MOVE WS-FOUND-INTEREST-RATE TO INTEREST-RATE
+           MOVE WS-FOUND-TERM-MONTHS TO LOAN-TERM-MONTHS
+           MOVE WS-MONTHLY-PAYMENT TO MONTHLY-PAYMENT
+           MOVE WS-TOTAL-INTEREST TO TOTAL-INTEREST
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CALC-DATE
+           MOVE WS-CURTAIL-AMOUNT TO CURTAILMENT-AMOUNT
+           MOVE WS-FOUND-CURRENCY TO CURRENCY-CODE
+           MOVE WS-FOUND-LOCK-STATUS TO RATE-LOCK-STATUS
+           MOVE WS-FOUND-LOCK-DATE TO RATE-LOCK-DATE
+           MOVE WS-FOUND-LOCK-EXPIRE TO RATE-LOCK-EXPIRATION
+           MOVE WS-FOUND-ACCOUNT-NUM TO MORTGAGE-ACCOUNT-NUMBER
+           MOVE WS-FOUND-MONTHLY-TAX TO MONTHLY-TAX-AMOUNT
+           MOVE WS-FOUND-MONTHLY-INS TO MONTHLY-INS-AMOUNT
+           MOVE WS-FOUND-MONTHLY-HOA TO MONTHLY-HOA-AMOUNT
+
+           WRITE MORTGAGE-RECORD
+
+           CLOSE MORTGAGE-FILE.
+
+       FORMAT-CURTAIL-RESPONSE.
+           STRING WS-STATUS
+                  "|" WS-CURTAIL-MORTGAGE-ID
+                  "|" WS-NEW-LOAN-AMOUNT
+                  "|" WS-MONTHLY-PAYMENT
+                  "|" WS-TOTAL-INTEREST
+                  "|" WS-FOUND-CURRENCY
+                  "|" WS-MESSAGE
+                  DELIMITED BY SIZE
+                  INTO LS-RESPONSE.
+
+      *****************************************************************
+      * INTEREST-RATE LOCK - FINDS THE MOST RECENT LOGGED STATE OF A
+      * MORTGAGE BY MORTGAGE-ID (SAME KEEP-THE-LAST-MATCH LOOKUP AS
+      * CURTAILMENT) AND APPENDS A NEW RECORD CARRYING AN UNCHANGED
+      * LOAN AMOUNT/RATE/TERM BUT A FRESH RATE-LOCK-EXPIRATION DATE.
+      * AN ALREADY-ACTIVE, UNEXPIRED LOCK IS NOT REPLACED.
+      *****************************************************************
+       PROCESS-RATE-LOCK.
+           UNSTRING WS-REQUEST-DATA DELIMITED BY '|'
+               INTO WS-LOCK-MORTGAGE-ID
+                    WS-LOCK-DAYS
+
+           MOVE WS-LOCK-MORTGAGE-ID TO WS-CURTAIL-MORTGAGE-ID
+           PERFORM FIND-MORTGAGE-RECORD
+
+           IF WS-STATUS NOT = '00'
+               PERFORM FORMAT-LOCK-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-LOCK-DAYS <= ZERO OR > 120
+               MOVE '12' TO WS-STATUS
+               MOVE "Invalid lock period" TO WS-MESSAGE
+               PERFORM FORMAT-LOCK-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CHECK-EXISTING-LOCK
+
+           IF WS-LOCK-STILL-VALID = 'Y'
+               MOVE '13' TO WS-STATUS
+               MOVE "Rate lock already in effect" TO WS-MESSAGE
+               PERFORM FORMAT-LOCK-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+           COMPUTE WS-LOCK-EXPIRE-INT = WS-TODAY-INT + WS-LOCK-DAYS
+           COMPUTE WS-NEW-LOCK-EXPIRE =
+               FUNCTION DATE-OF-INTEGER(WS-LOCK-EXPIRE-INT)
+
+           PERFORM LOG-RATE-LOCK
+
+           MOVE '00' TO WS-STATUS
+           MOVE "Rate lock placed" TO WS-MESSAGE
+           PERFORM FORMAT-LOCK-RESPONSE.
+
+       CHECK-EXISTING-LOCK.
+           MOVE 'N' TO WS-LOCK-STILL-VALID
+
+           IF WS-FOUND-RATE-LOCKED
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+               IF WS-TODAY-DATE NOT > WS-FOUND-LOCK-EXPIRE
+                   MOVE 'Y' TO WS-LOCK-STILL-VALID
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * A CALCULATE REQUEST MAY OPTIONALLY NAME AN EXISTING MORTGAGE
+      * THAT IS BEING RE-PRICED. DOES ITS OWN SCAN OF MORTGAGE-FILE
+      * RATHER THAN PERFORMING FIND-MORTGAGE-RECORD SO THAT A MISS
+      * (OR NO REFERENCE SUPPLIED AT ALL) NEVER TOUCHES WS-STATUS OR
+      * WS-MESSAGE - THOSE BELONG TO THE CALCULATE FLOW'S OWN SUCCESS
+      * OR FAILURE, NOT TO WHETHER A REFERENCED LOCK WAS FOUND.
+      *****************************************************************
+       CHECK-CALC-AGAINST-LOCK.
+           MOVE 'N' TO WS-CALC-LOCK-FOUND
+           MOVE 'N' TO WS-STALE-LOCK-FLAG
+
+           IF WS-CALC-REF-MORTGAGE-ID = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN INPUT MORTGAGE-FILE
+
+           IF WS-FILE-STATUS = '00'
+               PERFORM UNTIL WS-FILE-STATUS NOT = '00'
+                   READ MORTGAGE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF MORTGAGE-ID = WS-CALC-REF-MORTGAGE-ID
+                               MOVE 'Y' TO WS-CALC-LOCK-FOUND
+                               MOVE RATE-LOCK-STATUS
+                                   TO WS-CALC-LOCK-STATUS
+                               MOVE RATE-LOCK-EXPIRATION
+                                   TO WS-CALC-LOCK-EXPIRE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MORTGAGE-FILE
+           END-IF
+
+           IF WS-CALC-LOCK-FOUND = 'Y' AND WS-CALC-LOCK-STATUS = 'L'
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+               IF WS-TODAY-DATE > WS-CALC-LOCK-EXPIRE
+                   MOVE 'Y' TO WS-STALE-LOCK-FLAG
+               END-IF
+           END-IF.
+
+       LOG-RATE-LOCK.
+           OPEN EXTEND MORTGAGE-FILE
+
+           IF WS-FILE-STATUS NOT = '00'
+               OPEN OUTPUT MORTGAGE-FILE
+           END-IF
+
+           MOVE WS-LOCK-MORTGAGE-ID TO MORTGAGE-ID
+           MOVE WS-FOUND-PROPERTY-ID TO PROPERTY-ID
+           MOVE WS-FOUND-BORROWER-NAME TO BORROWER-NAME
+           MOVE WS-FOUND-LOAN-AMOUNT TO LOAN-AMOUNT
+           MOVE ZERO TO DOWN-PAYMENT
+           MOVE WS-FOUND-INTEREST-RATE TO INTEREST-RATE
+           MOVE WS-FOUND-TERM-MONTHS TO LOAN-TERM-MONTHS
+           MOVE WS-FOUND-MONTHLY-PMT TO MONTHLY-PAYMENT
+           MOVE WS-FOUND-TOTAL-INT TO TOTAL-INTEREST
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CALC-DATE
+           MOVE ZERO TO CURTAILMENT-AMOUNT
+           MOVE WS-FOUND-CURRENCY TO CURRENCY-CODE
+           MOVE WS-TODAY-DATE TO RATE-LOCK-DATE
+           MOVE WS-NEW-LOCK-EXPIRE TO RATE-LOCK-EXPIRATION
+           MOVE 'L' TO RATE-LOCK-STATUS
+           MOVE WS-FOUND-ACCOUNT-NUM TO MORTGAGE-ACCOUNT-NUMBER
+           MOVE WS-FOUND-MONTHLY-TAX TO MONTHLY-TAX-AMOUNT
+           MOVE WS-FOUND-MONTHLY-INS TO MONTHLY-INS-AMOUNT
+           MOVE WS-FOUND-MONTHLY-HOA TO MONTHLY-HOA-AMOUNT
+
+           WRITE MORTGAGE-RECORD
+
+           CLOSE MORTGAGE-FILE.
+
+       FORMAT-LOCK-RESPONSE.
+           STRING WS-STATUS
+                  "|" WS-LOCK-MORTGAGE-ID
+                  "|" WS-FOUND-INTEREST-RATE
+                  "|" WS-NEW-LOCK-EXPIRE
                   "|" WS-MESSAGE
                   DELIMITED BY SIZE
-                  INTO LS-RESPONSE.
\ No newline at end of file
+                  INTO LS-RESPONSE.
