@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMORT-SCHEDULE.
+       AUTHOR. SUITECRM-REAL-ESTATE.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * AMORTIZATION SCHEDULE GENERATOR FOR REAL ESTATE CRM
+      * BUILT ON THE SAME PAYMENT MATH AS MORTGAGE.COB'S
+      * CALCULATE-MONTHLY-PAYMENT, BUT BREAKS THE LOAN DOWN INTO A
+      * FULL MONTH-BY-MONTH PRINCIPAL/INTEREST/BALANCE SCHEDULE SO
+      * AGENTS CAN ANSWER "HOW MUCH OF MY PAYMENT IS INTEREST IN
+      * YEAR 3" WITHOUT RECOMPUTING IT BY HAND.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHEDULE-FILE ASSIGN TO "AMORTSCHED.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCHEDULE-FILE.
+       01  AMORT-SCHEDULE-RECORD.
+           05  AS-SCHEDULE-ID      PIC X(20).
+           05  AS-MORTGAGE-ID      PIC X(20).
+           05  AS-MONTH-NUM        PIC 999.
+           05  AS-BEGIN-BALANCE    PIC 9(9)V99.
+           05  AS-PAYMENT-AMOUNT   PIC 9(7)V99.
+           05  AS-PRINCIPAL-PORTION PIC 9(7)V99.
+           05  AS-INTEREST-PORTION  PIC 9(7)V99.
+           05  AS-END-BALANCE      PIC 9(9)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS          PIC XX.
+
+       01  WS-CALC-REQUEST.
+           05  WS-MORTGAGE-ID      PIC X(20).
+           05  WS-LOAN-AMOUNT      PIC 9(9)V99.
+           05  WS-INTEREST-RATE    PIC 99V9999.
+           05  WS-LOAN-TERM-MONTHS PIC 999.
+
+       01  WS-RESPONSE-STATUS.
+           05  WS-STATUS           PIC XX.
+           05  WS-SCHEDULE-ID      PIC X(20).
+           05  WS-MONTHS-WRITTEN   PIC 999.
+           05  WS-TOTAL-INTEREST   PIC 9(9)V99.
+           05  WS-MESSAGE          PIC X(50).
+
+       01  WS-CALC-WORK.
+           05  WS-MONTHLY-RATE     PIC 9V9(8).
+           05  WS-POWER-TERM       PIC 9(5)V9(8).
+           05  WS-NUMERATOR        PIC 9(5)V9(8).
+           05  WS-DENOMINATOR      PIC 9(5)V9(8).
+           05  WS-MONTHLY-PI       PIC 9(7)V99.
+
+       01  WS-SCHEDULE-WORK.
+           05  WS-MONTH-NUM        PIC 999.
+           05  WS-BEGIN-BALANCE    PIC 9(9)V99.
+           05  WS-INTEREST-PORTION PIC 9(7)V99.
+           05  WS-PRINCIPAL-PORTION PIC 9(7)V99.
+           05  WS-END-BALANCE      PIC 9(9)V99.
+
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR             PIC 9(4).
+           05  WS-MONTH            PIC 99.
+           05  WS-DAY              PIC 99.
+
+       01  WS-CURRENT-TIME.
+           05  WS-HOUR             PIC 99.
+           05  WS-MINUTE           PIC 99.
+           05  WS-SECOND           PIC 99.
+
+       LINKAGE SECTION.
+       01  LS-REQUEST              PIC X(50).
+       01  LS-RESPONSE             PIC X(100).
+
+       PROCEDURE DIVISION USING LS-REQUEST LS-RESPONSE.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-SCHEDULE
+           PERFORM PARSE-REQUEST
+           PERFORM VALIDATE-REQUEST
+
+           IF WS-STATUS = '00'
+               PERFORM CALCULATE-MONTHLY-PAYMENT
+               PERFORM GENERATE-SCHEDULE
+               MOVE "Amortization schedule generated" TO WS-MESSAGE
+           END-IF
+
+           PERFORM FORMAT-RESPONSE
+           GOBACK.
+
+       INITIALIZE-SCHEDULE.
+           INITIALIZE WS-RESPONSE-STATUS WS-CALC-WORK WS-SCHEDULE-WORK
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE '00' TO WS-STATUS
+           STRING "AMS" WS-YEAR WS-MONTH WS-DAY
+                  WS-HOUR WS-MINUTE WS-SECOND
+                  DELIMITED BY SIZE
+                  INTO WS-SCHEDULE-ID.
+
+       PARSE-REQUEST.
+           UNSTRING LS-REQUEST DELIMITED BY '|'
+               INTO WS-MORTGAGE-ID
+                    WS-LOAN-AMOUNT
+                    WS-INTEREST-RATE
+                    WS-LOAN-TERM-MONTHS.
+
+       VALIDATE-REQUEST.
+           IF WS-LOAN-AMOUNT <= ZERO
+               MOVE '01' TO WS-STATUS
+               MOVE "Invalid loan amount" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-INTEREST-RATE <= ZERO OR > 30
+               MOVE '02' TO WS-STATUS
+               MOVE "Invalid interest rate" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-LOAN-TERM-MONTHS <= ZERO OR > 600
+               MOVE '03' TO WS-STATUS
+               MOVE "Invalid loan term" TO WS-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+       CALCULATE-MONTHLY-PAYMENT.
+           COMPUTE WS-MONTHLY-RATE = WS-INTEREST-RATE / 100 / 12
+
+           COMPUTE WS-POWER-TERM =
+               (1 + WS-MONTHLY-RATE) ** WS-LOAN-TERM-MONTHS
+
+           COMPUTE WS-NUMERATOR = WS-LOAN-AMOUNT * WS-MONTHLY-RATE *
+                                  WS-POWER-TERM
+
+           COMPUTE WS-DENOMINATOR = WS-POWER-TERM - 1
+
+           COMPUTE WS-MONTHLY-PI = WS-NUMERATOR / WS-DENOMINATOR.
+
+      *****************************************************************
+      * WALKS THE LOAN MONTH BY MONTH, SPLITTING EACH PAYMENT INTO
+      * INTEREST (ON THE REMAINING BALANCE) AND PRINCIPAL, AND WRITES
+      * ONE SCHEDULE-FILE RECORD PER MONTH.
+      *****************************************************************
+       GENERATE-SCHEDULE.
+           MOVE ZERO TO WS-TOTAL-INTEREST
+           MOVE ZERO TO WS-MONTHS-WRITTEN
+           MOVE WS-LOAN-AMOUNT TO WS-BEGIN-BALANCE
+
+           OPEN EXTEND SCHEDULE-FILE
+
+           IF WS-FILE-STATUS NOT = '00'
+               OPEN OUTPUT SCHEDULE-FILE
+           END-IF
+
+           PERFORM VARYING WS-MONTH-NUM FROM 1 BY 1
+                   UNTIL WS-MONTH-NUM > WS-LOAN-TERM-MONTHS
+               PERFORM BUILD-SCHEDULE-MONTH
+               PERFORM WRITE-SCHEDULE-RECORD
+               MOVE WS-END-BALANCE TO WS-BEGIN-BALANCE
+               ADD 1 TO WS-MONTHS-WRITTEN
+           END-PERFORM
+
+           CLOSE SCHEDULE-FILE.
+
+       BUILD-SCHEDULE-MONTH.
+           COMPUTE WS-INTEREST-PORTION ROUNDED =
+               WS-BEGIN-BALANCE * WS-MONTHLY-RATE
+
+           IF WS-MONTH-NUM = WS-LOAN-TERM-MONTHS
+               MOVE WS-BEGIN-BALANCE TO WS-PRINCIPAL-PORTION
+               MOVE ZERO TO WS-END-BALANCE
+           ELSE
+               COMPUTE WS-PRINCIPAL-PORTION =
+                   WS-MONTHLY-PI - WS-INTEREST-PORTION
+               COMPUTE WS-END-BALANCE =
+                   WS-BEGIN-BALANCE - WS-PRINCIPAL-PORTION
+           END-IF
+
+           ADD WS-INTEREST-PORTION TO WS-TOTAL-INTEREST.
+
+       WRITE-SCHEDULE-RECORD.
+           MOVE WS-SCHEDULE-ID TO AS-SCHEDULE-ID
+           MOVE WS-MORTGAGE-ID TO AS-MORTGAGE-ID
+           MOVE WS-MONTH-NUM TO AS-MONTH-NUM
+           MOVE WS-BEGIN-BALANCE TO AS-BEGIN-BALANCE
+           MOVE WS-MONTHLY-PI TO AS-PAYMENT-AMOUNT
+           MOVE WS-PRINCIPAL-PORTION TO AS-PRINCIPAL-PORTION
+           MOVE WS-INTEREST-PORTION TO AS-INTEREST-PORTION
+           MOVE WS-END-BALANCE TO AS-END-BALANCE
+
+           WRITE AMORT-SCHEDULE-RECORD.
+
+       FORMAT-RESPONSE.
+           STRING WS-STATUS
+                  "|" WS-SCHEDULE-ID
+                  "|" WS-MONTHS-WRITTEN
+                  "|" WS-TOTAL-INTEREST
+                  "|" WS-MESSAGE
+                  DELIMITED BY SIZE
+                  INTO LS-RESPONSE.
