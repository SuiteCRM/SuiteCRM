@@ -26,7 +26,40 @@
                   ACCESS MODE IS RANDOM
                   RECORD KEY IS PROPERTY-ID
                   FILE STATUS IS WS-PROP-STATUS.
-       
+
+           SELECT RISK-HISTORY-FILE ASSIGN TO "RISKHIST.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RISK-STATUS.
+
+           SELECT ESCROW-FILE ASSIGN TO "ESCROW.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-ESCROW-STATUS.
+
+           SELECT COMMISSION-LEDGER-FILE ASSIGN TO "COMMLEDGER.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-COMM-LEDGER-STATUS.
+
+           SELECT TOKEN-FILE ASSIGN TO "CARDTOKEN.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS TOKEN-ID
+                  FILE STATUS IS WS-TOKEN-STATUS.
+
+           SELECT AGENT-MASTER ASSIGN TO "AGENT-MASTER.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS AM-AGENT-ID
+                  FILE STATUS IS WS-AGENT-STATUS.
+
+           SELECT TOKEN-SEQ-FILE ASSIGN TO "TOKENSEQ.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS TOKSEQ-KEY
+                  FILE STATUS IS WS-TOKSEQ-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CARD-FILE.
@@ -45,7 +78,9 @@
                88  EXPIRED-CARD    VALUE 'E'.
            05  LAST-TRANSACTION    PIC X(8).
            05  RISK-SCORE          PIC 999.
-       
+           05  CARD-CVV            PIC 999.
+           05  CARD-BILLING-ZIP    PIC X(10).
+
        FD  TRANS-FILE.
        01  TRANS-RECORD.
            05  TRANS-ID            PIC X(20).
@@ -58,7 +93,15 @@
            05  TRANS-STATUS        PIC XX.
            05  AUTH-CODE           PIC X(6).
            05  RESPONSE-MSG        PIC X(50).
-       
+           05  TRANS-ENTRY-MODE    PIC X(4).
+           05  TRANS-CVV-RESULT    PIC X.
+           05  TRANS-AVS-RESULT    PIC X.
+           05  TRANS-CARD-TYPE     PIC X(10).
+           05  TRANS-SETTLED-FLAG  PIC X.
+               88  TRANS-SETTLED       VALUE 'Y'.
+               88  TRANS-NOT-SETTLED   VALUE 'N'.
+           05  TRANS-SETTLEMENT-BATCH-ID PIC X(20).
+
        FD  PROPERTY-FILE.
        01  PROPERTY-RECORD.
            05  PROPERTY-ID         PIC X(20).
@@ -68,11 +111,110 @@
            05  COMMISSION-RATE     PIC 99V99.
            05  AGENT-ID            PIC X(20).
            05  PROPERTY-STATUS     PIC X(20).
-       
+
+       FD  RISK-HISTORY-FILE.
+       01  RISK-HISTORY-RECORD.
+           05  RH-CARD-NUMBER      PIC X(19).
+           05  RH-TIMESTAMP        PIC 9(14).
+           05  RH-RISK-SCORE       PIC 999.
+
+      *****************************************************************
+      * APPEND-ONLY ESCROW LEDGER. EARNEST MONEY POSTS HERE AS A HELD
+      * RECORD (HOLD-STATUS 'H') INSTEAD OF BEING AVAILABLE BALANCE.
+      * RELEASING THE HOLD AT CLOSING (OR CANCELLATION) APPENDS A
+      * FOLLOW-UP RECORD WITH HOLD-STATUS 'R' AND THE TITLE/BUYER
+      * SPLIT, SAME AS MORTGAGE.COB TRACKS CURTAILMENTS BY APPENDING
+      * THE LATEST STATE RATHER THAN REWRITING THE ORIGINAL.
+      *****************************************************************
+       FD  ESCROW-FILE.
+       01  ESCROW-RECORD.
+           05  ESCROW-ID           PIC X(20).
+           05  ESCROW-PROPERTY-ID  PIC X(20).
+           05  ESCROW-TRANS-ID     PIC X(20).
+           05  ESCROW-HOLD-AMOUNT  PIC 9(7)V99.
+           05  ESCROW-HOLD-STATUS  PIC X.
+               88  ESCROW-HELD     VALUE 'H'.
+               88  ESCROW-RELEASED VALUE 'R'.
+           05  ESCROW-TITLE-AMOUNT PIC 9(7)V99.
+           05  ESCROW-BUYER-AMOUNT PIC 9(7)V99.
+           05  ESCROW-TIMESTAMP    PIC 9(14).
+
+      *****************************************************************
+      * APPEND-ONLY COMMISSION LEDGER. EACH APPROVED COMMISSION CARD
+      * PAYMENT POSTS AN "EARNED" ENTRY HERE. THE AGENT-PAYOUT BATCH
+      * JOB SWEEPS THIS LEDGER AND APPENDS A FOLLOW-UP "PAID" ENTRY
+      * FOR EACH ONE IT SETTLES, SAME LATEST-STATE-WINS PATTERN AS
+      * THE ESCROW-FILE HOLD/RELEASE LEDGER ABOVE.
+      *****************************************************************
+       FD  COMMISSION-LEDGER-FILE.
+       01  COMMISSION-LEDGER-RECORD.
+           05  CL-LEDGER-ID            PIC X(20).
+           05  CL-AGENT-ID             PIC X(20).
+           05  CL-PROPERTY-ID          PIC X(20).
+           05  CL-TRANS-ID             PIC X(20).
+           05  CL-COMMISSION-AMOUNT    PIC 9(7)V99.
+           05  CL-ENTRY-STATUS         PIC X.
+               88  CL-EARNED           VALUE 'E'.
+               88  CL-PAID             VALUE 'P'.
+           05  CL-TIMESTAMP            PIC 9(14).
+
+      *****************************************************************
+      * CARD TOKENIZATION VAULT. A "TOKENIZE" REQUEST EXCHANGES A RAW
+      * CARD NUMBER FOR A ONE-WAY TOKEN HERE; EVERY OTHER REQUEST TYPE
+      * MAY THEN SUBSTITUTE THAT TOKEN FOR THE CARD NUMBER, AND
+      * RESOLVE-CARD-TOKEN TRANSPARENTLY LOOKS UP THE REAL CARD NUMBER
+      * BEFORE VALIDATION OR POSTING PROCEEDS - THE RAW NUMBER NEVER
+      * HAS TO BE RESUBMITTED OR STORED BY THE CALLER AGAIN.
+      *****************************************************************
+       FD  TOKEN-FILE.
+       01  TOKEN-RECORD.
+           05  TOKEN-ID                PIC X(20).
+           05  TOKEN-CARD-NUMBER       PIC X(19).
+           05  TOKEN-CARD-TYPE         PIC X(10).
+           05  TOKEN-CREATED-DATE      PIC 9(8).
+           05  TOKEN-STATUS            PIC X.
+               88  TOKEN-ACTIVE        VALUE 'A'.
+               88  TOKEN-REVOKED       VALUE 'R'.
+
+      *****************************************************************
+      * ONE-RECORD FILE HOLDING THE LAST TOKEN SEQUENCE NUMBER ISSUED.
+      * CREDITCARD RUNS AS A FRESH PROCESS PER CALL, SO A WORKING-
+      * STORAGE COUNTER WOULD RESET TO ZERO EVERY TIME - THIS FILE IS
+      * WHAT MAKES THE SEQUENCE GENUINELY UNIQUE ACROSS CALLS.
+      *****************************************************************
+       FD  TOKEN-SEQ-FILE.
+       01  TOKEN-SEQ-RECORD.
+           05  TOKSEQ-KEY              PIC X(1).
+           05  TOKSEQ-NUMBER           PIC 9(5).
+
+       FD  AGENT-MASTER.
+       01  AGENT-MASTER-REC.
+           05  AM-AGENT-ID         PIC X(20).
+           05  AM-LICENSE-NUMBER   PIC X(20).
+           05  AM-FIRST-NAME       PIC X(30).
+           05  AM-LAST-NAME        PIC X(30).
+           05  AM-EMAIL            PIC X(50).
+           05  AM-PHONE            PIC X(20).
+           05  AM-OFFICE-ID        PIC X(20).
+           05  AM-COMMISSION-RATE  PIC 99V99.
+           05  AM-STATUS           PIC X.
+           05  AM-JOIN-DATE        PIC 9(8).
+           05  AM-YTD-SALES        PIC 9(9)V99.
+           05  AM-TOTAL-SALES      PIC 9(9)V99.
+           05  AM-LICENSE-EXPIRATION PIC 9(8).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS          PIC XX.
        01  WS-TRANS-STATUS         PIC XX.
        01  WS-PROP-STATUS          PIC XX.
+       01  WS-RISK-STATUS          PIC XX.
+       01  WS-ESCROW-STATUS        PIC XX.
+       01  WS-COMM-LEDGER-STATUS   PIC XX.
+       01  WS-TOKEN-STATUS         PIC XX.
+       01  WS-AGENT-STATUS         PIC XX.
+       01  WS-TOKSEQ-STATUS        PIC XX.
+       01  WS-COMM-TODAY-DATE      PIC 9(8).
+       01  WS-COMM-LICENSE-REJECTED PIC X VALUE 'N'.
        
        01  WS-REQUEST-DATA.
            05  WS-CARD-NUMBER      PIC X(19).
@@ -84,7 +226,12 @@
            05  WS-TRANS-TYPE       PIC X(10).
            05  WS-PROPERTY-ID      PIC X(20).
            05  WS-TIMESTAMP        PIC 9(14).
-       
+           05  WS-ENTRY-MODE       PIC X(4).
+               88  CARD-PRESENT    VALUE 'SWIP'.
+               88  CARD-NOT-PRESENT VALUE 'KEYD' 'ECOM'.
+           05  WS-BILLING-ZIP      PIC X(10).
+           05  WS-BUYER-REFUND     PIC 9(7)V99.
+
        01  WS-RESPONSE-DATA.
            05  WS-STATUS-CODE      PIC XX.
                88  APPROVED        VALUE '00'.
@@ -95,12 +242,18 @@
                88  INVALID-CVV     VALUE '05'.
                88  FRAUD-ALERT     VALUE '06'.
                88  SYSTEM-ERROR    VALUE '07'.
+               88  AVS-MISMATCH    VALUE '08'.
+               88  NO-ESCROW-HOLD  VALUE '09'.
+               88  SPLIT-MISMATCH  VALUE '10'.
+               88  TOKEN-ERROR     VALUE '11'.
            05  WS-TRANS-ID         PIC X(20).
            05  WS-AUTH-CODE        PIC X(6).
            05  WS-RESPONSE-MSG     PIC X(50).
            05  WS-AVAILABLE-BAL    PIC 9(8)V99.
            05  WS-CARD-TYPE        PIC X(10).
            05  WS-RISK-SCORE       PIC 999.
+           05  WS-CVV-RESULT       PIC X VALUE SPACE.
+           05  WS-AVS-RESULT       PIC X VALUE SPACE.
        
        01  WS-CURRENT-DATE.
            05  WS-YEAR             PIC 9(4).
@@ -123,9 +276,34 @@
            05  WS-SALE-PRICE       PIC 9(9)V99.
            05  WS-COMM-RATE        PIC 99V99.
            05  WS-COMM-AMOUNT      PIC 9(7)V99.
-       
+           05  WS-COMM-AGENT-ID    PIC X(20).
+           05  WS-LEDGER-ID        PIC X(20).
+
+       01  WS-ESCROW-WORK.
+           05  WS-ESCROW-ID        PIC X(20).
+           05  WS-HOLD-FOUND       PIC X VALUE 'N'.
+           05  WS-HOLD-ESCROW-ID   PIC X(20).
+           05  WS-HOLD-TRANS-ID    PIC X(20).
+           05  WS-HOLD-AMOUNT      PIC 9(7)V99.
+           05  WS-HOLD-RELEASED    PIC X VALUE 'N'.
+           05  WS-ESCROW-EOF-SWITCH PIC X VALUE 'N'.
+               88  WS-ESCROW-END-OF-FILE VALUE 'Y'.
+
+       01  WS-TOKEN-WORK.
+           05  WS-GENERATED-TOKEN  PIC X(20).
+           05  WS-TOKEN-SEQUENCE   PIC 9(5) VALUE ZERO.
+
+      *****************************************************************
+      * THE CARD NUMBER OR TOKEN EXACTLY AS THE CALLER SUBMITTED IT,
+      * CAPTURED BEFORE RESOLVE-CARD-TOKEN SUBSTITUTES THE REAL CARD
+      * NUMBER BEHIND A TOKEN. WRITE-TRANSACTION-LOG LOGS THIS VALUE,
+      * NOT THE RESOLVED WS-CARD-NUMBER, SO A TOKENIZED CALLER'S RAW
+      * PAN NEVER LANDS IN TRANSACTIONS.DAT.
+      *****************************************************************
+       01  WS-SUBMITTED-CARD-INPUT PIC X(19).
+
        LINKAGE SECTION.
-       01  LS-REQUEST              PIC X(80).
+       01  LS-REQUEST              PIC X(100).
        01  LS-RESPONSE             PIC X(101).
        
        PROCEDURE DIVISION USING LS-REQUEST LS-RESPONSE.
@@ -133,21 +311,35 @@
        MAIN-PROCESS.
            PERFORM INITIALIZE-RESPONSE
            PERFORM PARSE-REQUEST
-           
-           EVALUATE WS-TRANS-TYPE
-               WHEN "VALIDATE"
-                   PERFORM VALIDATE-CARD
-               WHEN "EARNEST"
-                   PERFORM PROCESS-EARNEST-MONEY
-               WHEN "COMMISSION"
-                   PERFORM PROCESS-COMMISSION
-               WHEN "PAYMENT"
-                   PERFORM PROCESS-PAYMENT
-               WHEN OTHER
-                   MOVE '07' TO WS-STATUS-CODE
-                   MOVE "Invalid transaction type" TO WS-RESPONSE-MSG
-           END-EVALUATE
-           
+
+           IF WS-TRANS-TYPE NOT = "TOKENIZE"
+                   AND WS-TRANS-TYPE NOT = "REVOKETOKEN"
+               PERFORM RESOLVE-CARD-TOKEN
+           END-IF
+
+           IF WS-STATUS-CODE = SPACES
+               EVALUATE WS-TRANS-TYPE
+                   WHEN "VALIDATE"
+                       PERFORM VALIDATE-CARD
+                   WHEN "EARNEST"
+                       PERFORM PROCESS-EARNEST-MONEY
+                   WHEN "COMMISSION"
+                       PERFORM PROCESS-COMMISSION
+                   WHEN "PAYMENT"
+                       PERFORM PROCESS-PAYMENT
+                   WHEN "RELEASE"
+                       PERFORM PROCESS-ESCROW-RELEASE
+                   WHEN "TOKENIZE"
+                       PERFORM PROCESS-TOKENIZE-CARD
+                   WHEN "REVOKETOKEN"
+                       PERFORM PROCESS-REVOKE-TOKEN
+                   WHEN OTHER
+                       MOVE '07' TO WS-STATUS-CODE
+                       MOVE "Invalid transaction type"
+                           TO WS-RESPONSE-MSG
+               END-EVALUATE
+           END-IF
+
            PERFORM FORMAT-RESPONSE
            GOBACK.
        
@@ -164,8 +356,13 @@
                     WS-AMOUNT
                     WS-TRANS-TYPE
                     WS-PROPERTY-ID
-                    WS-TIMESTAMP.
-       
+                    WS-TIMESTAMP
+                    WS-ENTRY-MODE
+                    WS-BILLING-ZIP
+                    WS-BUYER-REFUND
+
+           MOVE WS-CARD-NUMBER TO WS-SUBMITTED-CARD-INPUT.
+
        VALIDATE-CARD.
            PERFORM CHECK-LUHN-ALGORITHM
            
@@ -196,9 +393,206 @@
                NOT INVALID KEY
                    PERFORM VALIDATE-CARD-DETAILS
            END-READ
-           
+
            CLOSE CARD-FILE.
-       
+
+      *****************************************************************
+      * IF THE CALLER SUBMITTED A VAULT TOKEN (A "TOK" PREFIX) INSTEAD
+      * OF A RAW CARD NUMBER, LOOK UP THE REAL CARD NUMBER BEHIND IT
+      * AND SUBSTITUTE IT BEFORE ANY LUHN CHECK, CARD-FILE LOOKUP OR
+      * POSTING TAKES PLACE. A RAW CARD NUMBER PASSES THROUGH UNCHANGED.
+      *****************************************************************
+       RESOLVE-CARD-TOKEN.
+           IF WS-CARD-NUMBER(1:3) NOT = "TOK"
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN INPUT TOKEN-FILE
+
+           IF WS-TOKEN-STATUS NOT = '00'
+               MOVE '07' TO WS-STATUS-CODE
+               MOVE "System error - cannot access token file"
+                   TO WS-RESPONSE-MSG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-CARD-NUMBER TO TOKEN-ID
+
+           READ TOKEN-FILE
+               INVALID KEY
+                   MOVE '11' TO WS-STATUS-CODE
+                   MOVE "Token not found" TO WS-RESPONSE-MSG
+               NOT INVALID KEY
+                   IF TOKEN-REVOKED
+                       MOVE '11' TO WS-STATUS-CODE
+                       MOVE "Token has been revoked" TO WS-RESPONSE-MSG
+                   ELSE
+                       MOVE TOKEN-CARD-NUMBER TO WS-CARD-NUMBER
+                   END-IF
+           END-READ
+
+           CLOSE TOKEN-FILE.
+
+      *****************************************************************
+      * EXCHANGES A VALIDATED, ACTIVE CARD NUMBER FOR A VAULT TOKEN.
+      * THE RAW CARD NUMBER IS STORED ONLY IN TOKEN-FILE FROM THIS
+      * POINT ON - CALLERS CARRY THE TOKEN IN WS-TRANS-ID OF THE
+      * RESPONSE AND SUBMIT IT IN PLACE OF THE CARD NUMBER ON EVERY
+      * LATER REQUEST.
+      *****************************************************************
+       PROCESS-TOKENIZE-CARD.
+           PERFORM CHECK-LUHN-ALGORITHM
+
+           IF WS-VALID-LUHN = 'N'
+               MOVE '03' TO WS-STATUS-CODE
+               MOVE "Invalid card number - failed Luhn check"
+                   TO WS-RESPONSE-MSG
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CHECK-CARD-TYPE
+
+           OPEN INPUT CARD-FILE
+
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE '07' TO WS-STATUS-CODE
+               MOVE "System error - cannot access card file"
+                   TO WS-RESPONSE-MSG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-CARD-NUMBER TO CARD-NUMBER
+
+           READ CARD-FILE
+               INVALID KEY
+                   MOVE '03' TO WS-STATUS-CODE
+                   MOVE "Card not found in system" TO WS-RESPONSE-MSG
+               NOT INVALID KEY
+                   IF EXPIRED-CARD
+                       MOVE '04' TO WS-STATUS-CODE
+                       MOVE "Card has expired" TO WS-RESPONSE-MSG
+                   ELSE
+                       IF BLOCKED-CARD
+                           MOVE '01' TO WS-STATUS-CODE
+                           MOVE "Card is blocked" TO WS-RESPONSE-MSG
+                       END-IF
+                   END-IF
+           END-READ
+
+           CLOSE CARD-FILE
+
+           IF WS-STATUS-CODE NOT = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM GENERATE-CARD-TOKEN
+           PERFORM LOG-CARD-TOKEN
+
+           IF WS-STATUS-CODE = SPACES
+               MOVE '00' TO WS-STATUS-CODE
+               MOVE WS-GENERATED-TOKEN TO WS-TRANS-ID
+               MOVE "Card tokenized successfully" TO WS-RESPONSE-MSG
+           END-IF.
+
+      *****************************************************************
+      * A PLAIN TIMESTAMP IS NOT UNIQUE ENOUGH ON ITS OWN - TWO
+      * TOKENIZE REQUESTS IN THE SAME SECOND WOULD OTHERWISE COLLIDE
+      * ON THE SAME TOKEN-ID. CREDITCARD IS A FRESH PROCESS PER CALL,
+      * SO A WORKING-STORAGE SEQUENCE NUMBER WOULD ALWAYS RESTART AT
+      * ONE AND COLLIDE JUST AS EASILY - WS-TOKEN-SEQUENCE IS INSTEAD
+      * LOADED FROM TOKEN-SEQ-FILE, WHICH PERSISTS THE LAST NUMBER
+      * ISSUED ACROSS CALLS.
+      *****************************************************************
+       GENERATE-CARD-TOKEN.
+           PERFORM GET-NEXT-TOKEN-SEQUENCE
+           STRING "TOK" WS-YEAR(3:2) WS-MONTH WS-DAY
+                  WS-HOUR WS-MINUTE WS-SECOND
+                  WS-TOKEN-SEQUENCE
+                  DELIMITED BY SIZE
+                  INTO WS-GENERATED-TOKEN.
+
+      *****************************************************************
+      * READS-INCREMENTS-REWRITES THE ONE RECORD IN TOKEN-SEQ-FILE SO
+      * WS-TOKEN-SEQUENCE IS UNIQUE ACROSS PROCESSES, NOT JUST WITHIN
+      * ONE CALL. BOOTSTRAPS THE FILE WITH A FIRST RECORD THE SAME WAY
+      * PAYMENT.COB BOOTSTRAPS A MISSING ACCOUNT-FILE ENTRY.
+      *****************************************************************
+       GET-NEXT-TOKEN-SEQUENCE.
+           OPEN I-O TOKEN-SEQ-FILE
+
+           IF WS-TOKSEQ-STATUS NOT = '00'
+               OPEN OUTPUT TOKEN-SEQ-FILE
+               CLOSE TOKEN-SEQ-FILE
+               OPEN I-O TOKEN-SEQ-FILE
+           END-IF
+
+           MOVE '1' TO TOKSEQ-KEY
+
+           READ TOKEN-SEQ-FILE
+               INVALID KEY
+                   MOVE 1 TO TOKSEQ-NUMBER
+                   WRITE TOKEN-SEQ-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO TOKSEQ-NUMBER
+                   REWRITE TOKEN-SEQ-RECORD
+           END-READ
+
+           MOVE TOKSEQ-NUMBER TO WS-TOKEN-SEQUENCE
+
+           CLOSE TOKEN-SEQ-FILE.
+
+       LOG-CARD-TOKEN.
+           OPEN I-O TOKEN-FILE
+
+           IF WS-TOKEN-STATUS NOT = '00'
+               OPEN OUTPUT TOKEN-FILE
+           END-IF
+
+           MOVE WS-GENERATED-TOKEN TO TOKEN-ID
+           MOVE WS-CARD-NUMBER TO TOKEN-CARD-NUMBER
+           MOVE WS-CARD-TYPE TO TOKEN-CARD-TYPE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TOKEN-CREATED-DATE
+           MOVE 'A' TO TOKEN-STATUS
+
+           WRITE TOKEN-RECORD
+               INVALID KEY
+                   MOVE '07' TO WS-STATUS-CODE
+                   MOVE "System error - duplicate token generated"
+                       TO WS-RESPONSE-MSG
+           END-WRITE
+
+           CLOSE TOKEN-FILE.
+
+      *****************************************************************
+      * REVOKES A VAULT TOKEN SO IT CAN NO LONGER BE SUBSTITUTED FOR A
+      * CARD NUMBER. THE INPUT IS THE TOKEN ITSELF, NOT A CARD NUMBER,
+      * SO THIS RUNS AHEAD OF RESOLVE-CARD-TOKEN RATHER THAN AFTER IT.
+      *****************************************************************
+       PROCESS-REVOKE-TOKEN.
+           OPEN I-O TOKEN-FILE
+
+           IF WS-TOKEN-STATUS NOT = '00'
+               MOVE '07' TO WS-STATUS-CODE
+               MOVE "System error - cannot access token file"
+                   TO WS-RESPONSE-MSG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-CARD-NUMBER TO TOKEN-ID
+
+           READ TOKEN-FILE
+               INVALID KEY
+                   MOVE '11' TO WS-STATUS-CODE
+                   MOVE "Token not found" TO WS-RESPONSE-MSG
+               NOT INVALID KEY
+                   MOVE 'R' TO TOKEN-STATUS
+                   REWRITE TOKEN-RECORD
+                   MOVE '00' TO WS-STATUS-CODE
+                   MOVE "Token revoked" TO WS-RESPONSE-MSG
+           END-READ
+
+           CLOSE TOKEN-FILE.
+
        CHECK-LUHN-ALGORITHM.
            MOVE ZERO TO WS-SUM
            MOVE 'Y' TO WS-VALID-LUHN
@@ -236,6 +630,8 @@
            END-EVALUATE.
        
        VALIDATE-CARD-DETAILS.
+           PERFORM LOG-RISK-HISTORY
+
            IF EXPIRED-CARD
                MOVE '04' TO WS-STATUS-CODE
                MOVE "Card has expired" TO WS-RESPONSE-MSG
@@ -254,7 +650,13 @@
                MOVE "Card has expired" TO WS-RESPONSE-MSG
                EXIT PARAGRAPH
            END-IF
-           
+
+           PERFORM CHECK-CVV-AND-AVS
+
+           IF WS-CVV-RESULT = 'N' OR WS-AVS-RESULT = 'N'
+               EXIT PARAGRAPH
+           END-IF
+
            COMPUTE WS-AVAILABLE-BAL = CREDIT-LIMIT - CURRENT-BALANCE
            
            IF WS-AMOUNT > WS-AVAILABLE-BAL
@@ -275,7 +677,59 @@
            MOVE '00' TO WS-STATUS-CODE
            MOVE "Card validated successfully" TO WS-RESPONSE-MSG
            PERFORM GENERATE-AUTH-CODE.
-       
+
+      *****************************************************************
+      * CVV IS CHECKED ON EVERY TRANSACTION REGARDLESS OF ENTRY MODE.
+      * AVS (BILLING ZIP) ONLY APPLIES TO CARD-NOT-PRESENT ENTRY MODES
+      * (PHONE/ONLINE) SINCE A SWIPED CARD-PRESENT TRANSACTION NEVER
+      * CAPTURES A BILLING ADDRESS TO COMPARE AGAINST.
+      *****************************************************************
+       CHECK-CVV-AND-AVS.
+           MOVE 'M' TO WS-CVV-RESULT
+           MOVE 'M' TO WS-AVS-RESULT
+
+           IF WS-CVV NOT = CARD-CVV
+               MOVE 'N' TO WS-CVV-RESULT
+               MOVE '05' TO WS-STATUS-CODE
+               MOVE "CVV mismatch" TO WS-RESPONSE-MSG
+               EXIT PARAGRAPH
+           END-IF
+
+           IF CARD-NOT-PRESENT
+               IF WS-BILLING-ZIP NOT = CARD-BILLING-ZIP
+                   MOVE 'N' TO WS-AVS-RESULT
+                   MOVE '08' TO WS-STATUS-CODE
+                   MOVE "AVS mismatch - billing address does not match"
+                       TO WS-RESPONSE-MSG
+                   EXIT PARAGRAPH
+               END-IF
+           ELSE
+               MOVE SPACE TO WS-AVS-RESULT
+           END-IF.
+
+      *****************************************************************
+      * APPENDS THE CURRENT RISK-SCORE SNAPSHOT TO THE PER-CARD RISK
+      * HISTORY FILE SO TREND ANALYSIS ACROSS EARNEST-MONEY AND
+      * COMMISSION TRANSACTIONS IS POSSIBLE, NOT JUST THE LATEST VALUE.
+      *****************************************************************
+       LOG-RISK-HISTORY.
+           OPEN EXTEND RISK-HISTORY-FILE
+
+           IF WS-RISK-STATUS NOT = '00'
+               OPEN OUTPUT RISK-HISTORY-FILE
+           END-IF
+
+           MOVE CARD-NUMBER TO RH-CARD-NUMBER
+           STRING WS-YEAR WS-MONTH WS-DAY
+                  WS-HOUR WS-MINUTE WS-SECOND
+                  DELIMITED BY SIZE
+                  INTO RH-TIMESTAMP
+           MOVE RISK-SCORE TO RH-RISK-SCORE
+
+           WRITE RISK-HISTORY-RECORD
+
+           CLOSE RISK-HISTORY-FILE.
+
        PROCESS-EARNEST-MONEY.
            PERFORM VALIDATE-CARD
            
@@ -303,13 +757,140 @@
            END-IF
            
            CLOSE PROPERTY-FILE
-           
+
            PERFORM PROCESS-TRANSACTION
-           
+
            IF APPROVED
-               MOVE "Earnest money processed successfully" 
+               PERFORM WRITE-ESCROW-HOLD
+               MOVE "Earnest money held in escrow pending closing"
                    TO WS-RESPONSE-MSG
            END-IF.
+
+      *****************************************************************
+      * EARNEST MONEY IS CHARGED TO THE CARD IMMEDIATELY (SO THE
+      * BUYER'S AVAILABLE CREDIT REFLECTS IT), BUT THE FUNDS ARE
+      * RECORDED AS HELD AGAINST THE PROPERTY RATHER THAN DISBURSED.
+      * PROCESS-ESCROW-RELEASE SPLITS THE HOLD BETWEEN THE TITLE
+      * COMPANY AND THE BUYER AT CLOSING OR ON A CANCELLED DEAL.
+      *****************************************************************
+       WRITE-ESCROW-HOLD.
+           OPEN EXTEND ESCROW-FILE
+
+           IF WS-ESCROW-STATUS NOT = '00'
+               OPEN OUTPUT ESCROW-FILE
+           END-IF
+
+           STRING "ESC" WS-YEAR WS-MONTH WS-DAY
+                  WS-HOUR WS-MINUTE WS-SECOND
+                  DELIMITED BY SIZE
+                  INTO WS-ESCROW-ID
+
+           MOVE WS-ESCROW-ID TO ESCROW-ID
+           MOVE WS-PROPERTY-ID TO ESCROW-PROPERTY-ID
+           MOVE WS-TRANS-ID TO ESCROW-TRANS-ID
+           MOVE WS-AMOUNT TO ESCROW-HOLD-AMOUNT
+           MOVE 'H' TO ESCROW-HOLD-STATUS
+           MOVE ZERO TO ESCROW-TITLE-AMOUNT
+           MOVE ZERO TO ESCROW-BUYER-AMOUNT
+           STRING WS-YEAR WS-MONTH WS-DAY
+                  WS-HOUR WS-MINUTE WS-SECOND
+                  DELIMITED BY SIZE
+                  INTO ESCROW-TIMESTAMP
+
+           WRITE ESCROW-RECORD
+
+           CLOSE ESCROW-FILE.
+
+      *****************************************************************
+      * RELEASES THE MOST RECENT OPEN ESCROW HOLD FOR WS-PROPERTY-ID,
+      * SPLITTING THE HELD AMOUNT BETWEEN THE TITLE COMPANY
+      * (WS-AMOUNT) AND THE BUYER (WS-BUYER-REFUND). A CLOSING
+      * DISBURSES EVERYTHING TO THE TITLE COMPANY; A CANCELLED DEAL
+      * REFUNDS EVERYTHING TO THE BUYER; THE CALLER DECIDES THE SPLIT.
+      *****************************************************************
+       PROCESS-ESCROW-RELEASE.
+           PERFORM FIND-ESCROW-HOLD
+
+           IF WS-HOLD-FOUND = 'N' OR WS-HOLD-RELEASED = 'Y'
+               MOVE '09' TO WS-STATUS-CODE
+               MOVE "No open earnest hold found for property"
+                   TO WS-RESPONSE-MSG
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-AMOUNT + WS-BUYER-REFUND NOT = WS-HOLD-AMOUNT
+               MOVE '10' TO WS-STATUS-CODE
+               MOVE "Disbursement split does not equal held amount"
+                   TO WS-RESPONSE-MSG
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM WRITE-ESCROW-RELEASE
+
+           MOVE '00' TO WS-STATUS-CODE
+           MOVE WS-HOLD-TRANS-ID TO WS-TRANS-ID
+           MOVE "Escrow released - title/buyer split posted"
+               TO WS-RESPONSE-MSG.
+
+      *****************************************************************
+      * SCANS THE APPEND-ONLY ESCROW LEDGER FOR THE LAST RECORD FOR
+      * THIS PROPERTY, THE SAME "KEEP THE LAST MATCH" APPROACH
+      * MORTGAGE.COB USES TO FIND THE CURRENT STATE OF A LOAN.
+      *****************************************************************
+       FIND-ESCROW-HOLD.
+           MOVE 'N' TO WS-HOLD-FOUND
+           MOVE 'N' TO WS-HOLD-RELEASED
+           MOVE 'N' TO WS-ESCROW-EOF-SWITCH
+
+           OPEN INPUT ESCROW-FILE
+
+           IF WS-ESCROW-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-ESCROW-END-OF-FILE
+               READ ESCROW-FILE
+                   AT END
+                       MOVE 'Y' TO WS-ESCROW-EOF-SWITCH
+                   NOT AT END
+                       IF ESCROW-PROPERTY-ID = WS-PROPERTY-ID
+                           MOVE 'Y' TO WS-HOLD-FOUND
+                           MOVE ESCROW-ID TO WS-HOLD-ESCROW-ID
+                           MOVE ESCROW-TRANS-ID TO WS-HOLD-TRANS-ID
+                           MOVE ESCROW-HOLD-AMOUNT TO WS-HOLD-AMOUNT
+                           IF ESCROW-RELEASED
+                               MOVE 'Y' TO WS-HOLD-RELEASED
+                           ELSE
+                               MOVE 'N' TO WS-HOLD-RELEASED
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ESCROW-FILE.
+
+       WRITE-ESCROW-RELEASE.
+           OPEN EXTEND ESCROW-FILE
+
+           IF WS-ESCROW-STATUS NOT = '00'
+               OPEN OUTPUT ESCROW-FILE
+           END-IF
+
+           MOVE WS-HOLD-ESCROW-ID TO ESCROW-ID
+           MOVE WS-PROPERTY-ID TO ESCROW-PROPERTY-ID
+           MOVE WS-HOLD-TRANS-ID TO ESCROW-TRANS-ID
+           MOVE WS-HOLD-AMOUNT TO ESCROW-HOLD-AMOUNT
+           MOVE 'R' TO ESCROW-HOLD-STATUS
+           MOVE WS-AMOUNT TO ESCROW-TITLE-AMOUNT
+           MOVE WS-BUYER-REFUND TO ESCROW-BUYER-AMOUNT
+           STRING WS-YEAR WS-MONTH WS-DAY
+                  WS-HOUR WS-MINUTE WS-SECOND
+                  DELIMITED BY SIZE
+                  INTO ESCROW-TIMESTAMP
+
+           WRITE ESCROW-RECORD
+
+           CLOSE ESCROW-FILE.
        
        PROCESS-COMMISSION.
            PERFORM VALIDATE-CARD
@@ -329,24 +910,94 @@
                    EXIT PARAGRAPH
            END-READ
            
-           COMPUTE WS-COMM-AMOUNT = LISTING-PRICE * (COMMISSION-RATE / 100)
-           
+           COMPUTE WS-COMM-AMOUNT =
+               LISTING-PRICE * (COMMISSION-RATE / 100)
+
            IF WS-AMOUNT NOT = WS-COMM-AMOUNT
                MOVE '01' TO WS-STATUS-CODE
-               STRING "Commission amount mismatch. Expected: " 
+               STRING "Commission amount mismatch. Expected: "
                       WS-COMM-AMOUNT
                       INTO WS-RESPONSE-MSG
                CLOSE PROPERTY-FILE
                EXIT PARAGRAPH
            END-IF
-           
+
+           MOVE AGENT-ID TO WS-COMM-AGENT-ID
+
            CLOSE PROPERTY-FILE
-           
+
+           PERFORM CHECK-AGENT-LICENSE-CURRENT
+
+           IF WS-COMM-LICENSE-REJECTED = 'Y'
+               MOVE '01' TO WS-STATUS-CODE
+               MOVE "Agent license expired - commission blocked"
+                   TO WS-RESPONSE-MSG
+               EXIT PARAGRAPH
+           END-IF
+
            PERFORM PROCESS-TRANSACTION
-           
+
            IF APPROVED
                MOVE "Commission payment processed" TO WS-RESPONSE-MSG
+               PERFORM WRITE-COMMISSION-LEDGER-ENTRY
            END-IF.
+
+      *****************************************************************
+      * BLOCKS A COMMISSION PAYOUT TO AN AGENT WHOSE LICENSE HAS
+      * ALREADY EXPIRED, THE SAME PRE-SYNC COMPLIANCE RULE MAINFRAME
+      * COB'S CHECK-LICENSE-COMPLIANCE ENFORCES ON AGENT SYNC. AN
+      * AGENT NOT FOUND ON AGENT-MASTER, OR WITH NO EXPIRATION DATE ON
+      * FILE, IS NOT TREATED AS EXPIRED - ONLY A KNOWN, PAST
+      * EXPIRATION DATE BLOCKS THE PAYOUT.
+      *****************************************************************
+       CHECK-AGENT-LICENSE-CURRENT.
+           MOVE 'N' TO WS-COMM-LICENSE-REJECTED
+
+           STRING WS-YEAR WS-MONTH WS-DAY
+                  DELIMITED BY SIZE
+                  INTO WS-COMM-TODAY-DATE
+
+           OPEN INPUT AGENT-MASTER
+
+           IF WS-AGENT-STATUS = '00'
+               MOVE WS-COMM-AGENT-ID TO AM-AGENT-ID
+               READ AGENT-MASTER
+                   NOT INVALID KEY
+                       IF AM-LICENSE-EXPIRATION NOT = ZERO
+                               AND AM-LICENSE-EXPIRATION <
+                                   WS-COMM-TODAY-DATE
+                           MOVE 'Y' TO WS-COMM-LICENSE-REJECTED
+                       END-IF
+               END-READ
+               CLOSE AGENT-MASTER
+           END-IF.
+
+       WRITE-COMMISSION-LEDGER-ENTRY.
+           STRING "CL" WS-YEAR WS-MONTH WS-DAY
+                  WS-HOUR WS-MINUTE WS-SECOND
+                  DELIMITED BY SIZE
+                  INTO WS-LEDGER-ID
+
+           OPEN EXTEND COMMISSION-LEDGER-FILE
+
+           IF WS-COMM-LEDGER-STATUS NOT = '00'
+               OPEN OUTPUT COMMISSION-LEDGER-FILE
+           END-IF
+
+           MOVE WS-LEDGER-ID TO CL-LEDGER-ID
+           MOVE WS-COMM-AGENT-ID TO CL-AGENT-ID
+           MOVE WS-PROPERTY-ID TO CL-PROPERTY-ID
+           MOVE WS-TRANS-ID TO CL-TRANS-ID
+           MOVE WS-COMM-AMOUNT TO CL-COMMISSION-AMOUNT
+           MOVE 'E' TO CL-ENTRY-STATUS
+           STRING WS-YEAR WS-MONTH WS-DAY
+                  WS-HOUR WS-MINUTE WS-SECOND
+                  DELIMITED BY SIZE
+                  INTO CL-TIMESTAMP
+
+           WRITE COMMISSION-LEDGER-RECORD
+
+           CLOSE COMMISSION-LEDGER-FILE.
        
        PROCESS-PAYMENT.
            PERFORM VALIDATE-CARD
@@ -389,14 +1040,20 @@
            MOVE WS-TRANS-ID TO TRANS-ID
            MOVE FUNCTION CURRENT-DATE(1:8) TO TRANS-DATE
            MOVE WS-CURRENT-TIME TO TRANS-TIME
-           MOVE WS-CARD-NUMBER TO TRANS-CARD-NUM
+           MOVE WS-SUBMITTED-CARD-INPUT TO TRANS-CARD-NUM
            MOVE WS-AMOUNT TO TRANS-AMOUNT
            MOVE WS-TRANS-TYPE TO TRANS-TYPE
            MOVE WS-PROPERTY-ID TO TRANS-PROPERTY-ID
            MOVE WS-STATUS-CODE TO TRANS-STATUS
            MOVE WS-AUTH-CODE TO AUTH-CODE
            MOVE WS-RESPONSE-MSG TO RESPONSE-MSG
-           
+           MOVE WS-ENTRY-MODE TO TRANS-ENTRY-MODE
+           MOVE WS-CVV-RESULT TO TRANS-CVV-RESULT
+           MOVE WS-AVS-RESULT TO TRANS-AVS-RESULT
+           MOVE WS-CARD-TYPE TO TRANS-CARD-TYPE
+           MOVE 'N' TO TRANS-SETTLED-FLAG
+           MOVE SPACES TO TRANS-SETTLEMENT-BATCH-ID
+
            WRITE TRANS-RECORD
            
            CLOSE TRANS-FILE.
@@ -421,4 +1078,4 @@
                   WS-CARD-TYPE
                   WS-RISK-SCORE
                   DELIMITED BY SIZE
-                  INTO LS-RESPONSE.
\ No newline at end of file
+                  INTO LS-RESPONSE.
