@@ -0,0 +1,417 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGENT-PAYOUT.
+       AUTHOR. SUITECRM-REAL-ESTATE.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * COMMISSION PAYOUT BATCH JOB
+      * SWEEPS COMMLEDGER.DAT FOR EARNED COMMISSION ENTRIES THAT HAVE
+      * NOT YET BEEN PAID, TOTALS THEM BY AGENT, POSTS THE TOTAL TO
+      * AGENT-MASTER'S YTD/TOTAL SALES, APPENDS A "PAID" FOLLOW-UP
+      * ENTRY FOR EACH ONE SETTLED SO A RERUN DOES NOT DOUBLE-PAY, AND
+      * WRITES A PAYOUT REPORT FOR ACCOUNTING.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMMISSION-LEDGER-FILE ASSIGN TO "COMMLEDGER.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT AGENT-MASTER ASSIGN TO "AGENT-MASTER.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS AM-AGENT-ID
+                  FILE STATUS IS WS-AGENT-STATUS.
+
+           SELECT PAYOUT-REPORT ASSIGN TO "AGENTPAY.RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMMISSION-LEDGER-FILE.
+       01  COMMISSION-LEDGER-RECORD.
+           05  CL-LEDGER-ID            PIC X(20).
+           05  CL-AGENT-ID             PIC X(20).
+           05  CL-PROPERTY-ID          PIC X(20).
+           05  CL-TRANS-ID             PIC X(20).
+           05  CL-COMMISSION-AMOUNT    PIC 9(7)V99.
+           05  CL-ENTRY-STATUS         PIC X.
+               88  CL-EARNED           VALUE 'E'.
+               88  CL-PAID             VALUE 'P'.
+           05  CL-TIMESTAMP            PIC 9(14).
+
+       FD  AGENT-MASTER.
+       01  AGENT-MASTER-REC.
+           05  AM-AGENT-ID         PIC X(20).
+           05  AM-LICENSE-NUMBER   PIC X(20).
+           05  AM-FIRST-NAME       PIC X(30).
+           05  AM-LAST-NAME        PIC X(30).
+           05  AM-EMAIL            PIC X(50).
+           05  AM-PHONE            PIC X(20).
+           05  AM-OFFICE-ID        PIC X(20).
+           05  AM-COMMISSION-RATE  PIC 99V99.
+           05  AM-STATUS           PIC X.
+           05  AM-JOIN-DATE        PIC 9(8).
+           05  AM-YTD-SALES        PIC 9(9)V99.
+           05  AM-TOTAL-SALES      PIC 9(9)V99.
+           05  AM-LICENSE-EXPIRATION PIC 9(8).
+
+       FD  PAYOUT-REPORT.
+       01  PAYOUT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LEDGER-STATUS        PIC XX.
+       01  WS-AGENT-STATUS         PIC XX.
+       01  WS-RPT-STATUS           PIC XX.
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+           88  WS-END-OF-FILE      VALUE 'Y'.
+
+      *****************************************************************
+      * ONE ENTRY PER DISTINCT LEDGER-ID SEEN DURING THE SEQUENTIAL
+      * PASS OVER THE APPEND-ONLY LEDGER, HOLDING ITS LATEST STATUS -
+      * SAME KEEP-THE-LAST-MATCH IDIOM AS MORTGAGE.COB'S
+      * FIND-MORTGAGE-RECORD, APPLIED ACROSS EVERY KEY IN ONE PASS.
+      *****************************************************************
+       01  WS-LEDGER-TABLE.
+           05  WS-LEDGER-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-LEDGER-IDX.
+               10  WS-TABLE-LEDGER-ID  PIC X(20).
+               10  WS-TABLE-AGENT-ID   PIC X(20).
+               10  WS-TABLE-AMOUNT     PIC 9(7)V99.
+               10  WS-TABLE-STATUS     PIC X.
+
+       01  WS-LEDGER-COUNT-USED     PIC 9(5) VALUE ZERO.
+       01  WS-SEARCH-IDX            PIC 9(5).
+
+      *****************************************************************
+      * DYNAMIC-GROWTH PER-AGENT PAYOUT TABLE - ONE ENTRY PER AGENT
+      * WITH AT LEAST ONE UNPAID EARNED LEDGER ENTRY THIS RUN.
+      *****************************************************************
+       01  WS-AGENT-TOTALS.
+           05  WS-AGENT-ENTRY OCCURS 200 TIMES INDEXED BY WS-AGENT-IDX.
+               10  WS-PAYOUT-AGENT-ID  PIC X(20).
+               10  WS-PAYOUT-OFFICE-ID PIC X(20).
+               10  WS-PAYOUT-COUNT     PIC 9(5)  VALUE ZERO.
+               10  WS-PAYOUT-TOTAL     PIC 9(9)V99 VALUE ZERO.
+
+       01  WS-AGENT-COUNT-USED      PIC 9(5) VALUE ZERO.
+       01  WS-AGENT-SEARCH-IDX      PIC 9(5).
+       01  WS-FOUND-SWITCH          PIC X.
+
+      *****************************************************************
+      * DYNAMIC-GROWTH DISTINCT-OFFICE TABLE FOR THE OFFICE-GROUPED
+      * PAYOUT REGISTER - ONE ENTRY PER OFFICE THAT HAS AT LEAST ONE
+      * AGENT PAID THIS RUN, IN FIRST-SEEN ORDER.
+      *****************************************************************
+       01  WS-OFFICE-TOTALS.
+           05  WS-OFFICE-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-OFFICE-IDX.
+               10  WS-OFFICE-ID        PIC X(20).
+               10  WS-OFFICE-COUNT     PIC 9(5)  VALUE ZERO.
+               10  WS-OFFICE-TOTAL     PIC 9(9)V99 VALUE ZERO.
+
+       01  WS-OFFICE-COUNT-USED     PIC 9(5) VALUE ZERO.
+       01  WS-OFFICE-SEARCH-IDX     PIC 9(5).
+
+       01  WS-GRAND-COUNT           PIC 9(6) VALUE ZERO.
+       01  WS-GRAND-TOTAL           PIC 9(9)V99 VALUE ZERO.
+
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR              PIC 9(4).
+           05  WS-MONTH             PIC 99.
+           05  WS-DAY               PIC 99.
+
+       01  WS-CURRENT-TIME.
+           05  WS-HOUR              PIC 99.
+           05  WS-MINUTE            PIC 99.
+           05  WS-SECOND            PIC 99.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER               PIC X(30) VALUE
+               "AGENT COMMISSION PAYOUT RUN".
+           05  FILLER               PIC X(6)  VALUE "DATE: ".
+           05  WS-HDR-DATE          PIC 9(8).
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-AGENT-ID      PIC X(20).
+           05  WS-DTL-COUNT         PIC ZZ,ZZ9.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-DTL-TOTAL         PIC Z(7)9.99.
+
+       01  WS-OFFICE-HEADING-LINE.
+           05  FILLER               PIC X(8)  VALUE "OFFICE: ".
+           05  WS-OHD-OFFICE-ID     PIC X(20).
+
+       01  WS-OFFICE-SUBTOTAL-LINE.
+           05  WS-OST-LABEL         PIC X(20) VALUE
+               "  OFFICE SUBTOTAL".
+           05  WS-OST-COUNT         PIC ZZ,ZZ9.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-OST-TOTAL         PIC Z(7)9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PAYOUT
+           PERFORM BUILD-LEDGER-STATUS-TABLE
+           PERFORM SUMMARIZE-UNPAID-BY-AGENT
+           PERFORM POST-PAYOUTS-TO-AGENTS
+           PERFORM BUILD-OFFICE-TOTALS
+           PERFORM APPEND-PAID-MARKERS
+           PERFORM WRITE-PAYOUT-REPORT
+           STOP RUN.
+
+       INITIALIZE-PAYOUT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+       BUILD-LEDGER-STATUS-TABLE.
+           OPEN INPUT COMMISSION-LEDGER-FILE
+
+           IF WS-LEDGER-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM READ-LEDGER-RECORD
+           PERFORM UNTIL WS-END-OF-FILE
+               PERFORM FIND-LEDGER-ENTRY
+               IF WS-FOUND-SWITCH = 'N'
+                   PERFORM ADD-LEDGER-ENTRY
+               ELSE
+                   MOVE CL-ENTRY-STATUS
+                       TO WS-TABLE-STATUS(WS-SEARCH-IDX)
+               END-IF
+               PERFORM READ-LEDGER-RECORD
+           END-PERFORM
+
+           CLOSE COMMISSION-LEDGER-FILE.
+
+       READ-LEDGER-RECORD.
+           READ COMMISSION-LEDGER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       FIND-LEDGER-ENTRY.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-LEDGER-IDX FROM 1 BY 1
+                   UNTIL WS-LEDGER-IDX > WS-LEDGER-COUNT-USED
+               IF WS-TABLE-LEDGER-ID(WS-LEDGER-IDX) = CL-LEDGER-ID
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   MOVE WS-LEDGER-IDX TO WS-SEARCH-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       ADD-LEDGER-ENTRY.
+           IF WS-LEDGER-COUNT-USED < 500
+               ADD 1 TO WS-LEDGER-COUNT-USED
+               MOVE WS-LEDGER-COUNT-USED TO WS-SEARCH-IDX
+               MOVE CL-LEDGER-ID TO WS-TABLE-LEDGER-ID(WS-SEARCH-IDX)
+               MOVE CL-AGENT-ID TO WS-TABLE-AGENT-ID(WS-SEARCH-IDX)
+               MOVE CL-COMMISSION-AMOUNT
+                   TO WS-TABLE-AMOUNT(WS-SEARCH-IDX)
+               MOVE CL-ENTRY-STATUS TO WS-TABLE-STATUS(WS-SEARCH-IDX)
+           END-IF.
+
+       SUMMARIZE-UNPAID-BY-AGENT.
+           PERFORM VARYING WS-LEDGER-IDX FROM 1 BY 1
+                   UNTIL WS-LEDGER-IDX > WS-LEDGER-COUNT-USED
+               IF WS-TABLE-STATUS(WS-LEDGER-IDX) = 'E'
+                   PERFORM ACCUMULATE-ONE-UNPAID-ENTRY
+               END-IF
+           END-PERFORM.
+
+       ACCUMULATE-ONE-UNPAID-ENTRY.
+           PERFORM FIND-AGENT-ENTRY
+           IF WS-FOUND-SWITCH = 'N'
+               PERFORM ADD-AGENT-ENTRY
+           END-IF
+
+           ADD 1 TO WS-PAYOUT-COUNT(WS-AGENT-SEARCH-IDX)
+           ADD WS-TABLE-AMOUNT(WS-LEDGER-IDX)
+               TO WS-PAYOUT-TOTAL(WS-AGENT-SEARCH-IDX).
+
+       FIND-AGENT-ENTRY.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-AGENT-IDX FROM 1 BY 1
+                   UNTIL WS-AGENT-IDX > WS-AGENT-COUNT-USED
+               IF WS-PAYOUT-AGENT-ID(WS-AGENT-IDX) =
+                       WS-TABLE-AGENT-ID(WS-LEDGER-IDX)
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   MOVE WS-AGENT-IDX TO WS-AGENT-SEARCH-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       ADD-AGENT-ENTRY.
+           IF WS-AGENT-COUNT-USED < 200
+               ADD 1 TO WS-AGENT-COUNT-USED
+               MOVE WS-AGENT-COUNT-USED TO WS-AGENT-SEARCH-IDX
+               MOVE WS-TABLE-AGENT-ID(WS-LEDGER-IDX)
+                   TO WS-PAYOUT-AGENT-ID(WS-AGENT-SEARCH-IDX)
+           END-IF.
+
+       POST-PAYOUTS-TO-AGENTS.
+           OPEN I-O AGENT-MASTER
+
+           PERFORM VARYING WS-AGENT-IDX FROM 1 BY 1
+                   UNTIL WS-AGENT-IDX > WS-AGENT-COUNT-USED
+               PERFORM POST-ONE-AGENT-PAYOUT
+           END-PERFORM
+
+           CLOSE AGENT-MASTER.
+
+       POST-ONE-AGENT-PAYOUT.
+           MOVE WS-PAYOUT-AGENT-ID(WS-AGENT-IDX) TO AM-AGENT-ID
+           MOVE "UNKNOWN" TO WS-PAYOUT-OFFICE-ID(WS-AGENT-IDX)
+           READ AGENT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE AM-OFFICE-ID
+                       TO WS-PAYOUT-OFFICE-ID(WS-AGENT-IDX)
+                   ADD WS-PAYOUT-TOTAL(WS-AGENT-IDX) TO AM-YTD-SALES
+                   ADD WS-PAYOUT-TOTAL(WS-AGENT-IDX) TO AM-TOTAL-SALES
+                   REWRITE AGENT-MASTER-REC
+           END-READ
+
+           ADD 1 TO WS-GRAND-COUNT
+           ADD WS-PAYOUT-TOTAL(WS-AGENT-IDX) TO WS-GRAND-TOTAL.
+
+      *****************************************************************
+      * COLLAPSES THE PER-AGENT TABLE (NOW CARRYING EACH AGENT'S
+      * OFFICE FROM AGENT-MASTER) INTO ONE ENTRY PER DISTINCT OFFICE,
+      * IN FIRST-SEEN ORDER, FOR THE OFFICE-GROUPED PAYOUT REGISTER.
+      *****************************************************************
+       BUILD-OFFICE-TOTALS.
+           PERFORM VARYING WS-AGENT-IDX FROM 1 BY 1
+                   UNTIL WS-AGENT-IDX > WS-AGENT-COUNT-USED
+               PERFORM ACCUMULATE-ONE-OFFICE-ENTRY
+           END-PERFORM.
+
+       ACCUMULATE-ONE-OFFICE-ENTRY.
+           PERFORM FIND-OFFICE-ENTRY
+           IF WS-FOUND-SWITCH = 'N'
+               PERFORM ADD-OFFICE-ENTRY
+           END-IF
+
+           ADD WS-PAYOUT-COUNT(WS-AGENT-IDX)
+               TO WS-OFFICE-COUNT(WS-OFFICE-SEARCH-IDX)
+           ADD WS-PAYOUT-TOTAL(WS-AGENT-IDX)
+               TO WS-OFFICE-TOTAL(WS-OFFICE-SEARCH-IDX).
+
+       FIND-OFFICE-ENTRY.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-OFFICE-IDX FROM 1 BY 1
+                   UNTIL WS-OFFICE-IDX > WS-OFFICE-COUNT-USED
+               IF WS-OFFICE-ID(WS-OFFICE-IDX) =
+                       WS-PAYOUT-OFFICE-ID(WS-AGENT-IDX)
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   MOVE WS-OFFICE-IDX TO WS-OFFICE-SEARCH-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       ADD-OFFICE-ENTRY.
+           IF WS-OFFICE-COUNT-USED < 200
+               ADD 1 TO WS-OFFICE-COUNT-USED
+               MOVE WS-OFFICE-COUNT-USED TO WS-OFFICE-SEARCH-IDX
+               MOVE WS-PAYOUT-OFFICE-ID(WS-AGENT-IDX)
+                   TO WS-OFFICE-ID(WS-OFFICE-SEARCH-IDX)
+           END-IF.
+
+      *****************************************************************
+      * APPENDS A "PAID" FOLLOW-UP RECORD FOR EVERY UNPAID EARNED
+      * ENTRY FOUND THIS RUN, SO A RERUN OF THIS BATCH JOB SEES THEM
+      * AS ALREADY SETTLED AND SKIPS THEM.
+      *****************************************************************
+       APPEND-PAID-MARKERS.
+           OPEN EXTEND COMMISSION-LEDGER-FILE
+
+           IF WS-LEDGER-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-LEDGER-IDX FROM 1 BY 1
+                   UNTIL WS-LEDGER-IDX > WS-LEDGER-COUNT-USED
+               IF WS-TABLE-STATUS(WS-LEDGER-IDX) = 'E'
+                   PERFORM WRITE-ONE-PAID-MARKER
+               END-IF
+           END-PERFORM
+
+           CLOSE COMMISSION-LEDGER-FILE.
+
+       WRITE-ONE-PAID-MARKER.
+           MOVE WS-TABLE-LEDGER-ID(WS-LEDGER-IDX) TO CL-LEDGER-ID
+           MOVE WS-TABLE-AGENT-ID(WS-LEDGER-IDX) TO CL-AGENT-ID
+           MOVE SPACES TO CL-PROPERTY-ID
+           MOVE SPACES TO CL-TRANS-ID
+           MOVE WS-TABLE-AMOUNT(WS-LEDGER-IDX) TO CL-COMMISSION-AMOUNT
+           MOVE 'P' TO CL-ENTRY-STATUS
+           STRING WS-YEAR WS-MONTH WS-DAY
+                  WS-HOUR WS-MINUTE WS-SECOND
+                  DELIMITED BY SIZE
+                  INTO CL-TIMESTAMP
+
+           WRITE COMMISSION-LEDGER-RECORD.
+
+       WRITE-PAYOUT-REPORT.
+           OPEN OUTPUT PAYOUT-REPORT
+
+           MOVE WS-YEAR TO WS-HDR-DATE(1:4)
+           MOVE WS-MONTH TO WS-HDR-DATE(5:2)
+           MOVE WS-DAY TO WS-HDR-DATE(7:2)
+           MOVE WS-REPORT-HEADING TO PAYOUT-LINE
+           WRITE PAYOUT-LINE
+
+           MOVE SPACES TO PAYOUT-LINE
+           WRITE PAYOUT-LINE
+
+           PERFORM VARYING WS-OFFICE-IDX FROM 1 BY 1
+                   UNTIL WS-OFFICE-IDX > WS-OFFICE-COUNT-USED
+               PERFORM WRITE-ONE-OFFICE-GROUP
+           END-PERFORM
+
+           MOVE "GRAND TOTAL" TO WS-DTL-AGENT-ID
+           MOVE WS-GRAND-COUNT TO WS-DTL-COUNT
+           MOVE WS-GRAND-TOTAL TO WS-DTL-TOTAL
+           MOVE WS-DETAIL-LINE TO PAYOUT-LINE
+           WRITE PAYOUT-LINE
+
+           CLOSE PAYOUT-REPORT.
+
+      *****************************************************************
+      * ONE OFFICE HEADING, ITS AGENT DETAIL LINES, AND ITS SUBTOTAL -
+      * THE PAYOUT REGISTER BY AM-OFFICE-ID ACCOUNTING ASKED FOR.
+      *****************************************************************
+       WRITE-ONE-OFFICE-GROUP.
+           MOVE WS-OFFICE-ID(WS-OFFICE-IDX) TO WS-OHD-OFFICE-ID
+           MOVE WS-OFFICE-HEADING-LINE TO PAYOUT-LINE
+           WRITE PAYOUT-LINE
+
+           PERFORM VARYING WS-AGENT-IDX FROM 1 BY 1
+                   UNTIL WS-AGENT-IDX > WS-AGENT-COUNT-USED
+               IF WS-PAYOUT-OFFICE-ID(WS-AGENT-IDX) =
+                       WS-OFFICE-ID(WS-OFFICE-IDX)
+                   MOVE WS-PAYOUT-AGENT-ID(WS-AGENT-IDX)
+                       TO WS-DTL-AGENT-ID
+                   MOVE WS-PAYOUT-COUNT(WS-AGENT-IDX) TO WS-DTL-COUNT
+                   MOVE WS-PAYOUT-TOTAL(WS-AGENT-IDX) TO WS-DTL-TOTAL
+                   MOVE WS-DETAIL-LINE TO PAYOUT-LINE
+                   WRITE PAYOUT-LINE
+               END-IF
+           END-PERFORM
+
+           MOVE WS-OFFICE-COUNT(WS-OFFICE-IDX) TO WS-OST-COUNT
+           MOVE WS-OFFICE-TOTAL(WS-OFFICE-IDX) TO WS-OST-TOTAL
+           MOVE WS-OFFICE-SUBTOTAL-LINE TO PAYOUT-LINE
+           WRITE PAYOUT-LINE
+
+           MOVE SPACES TO PAYOUT-LINE
+           WRITE PAYOUT-LINE.
