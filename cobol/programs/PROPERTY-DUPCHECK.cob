@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROPERTY-DUPCHECK.
+       AUTHOR. SUITECRM-REAL-ESTATE.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * DUPLICATE / NEAR-DUPLICATE PROPERTY DETECTION PASS
+      * LOADS EVERY LISTING FROM PROPERTY-MASTER INTO A WORKING TABLE
+      * AND COMPARES EVERY PAIR. TWO DIFFERENT PM-PROPERTY-ID RECORDS
+      * ARE FLAGGED AS AN EXACT DUPLICATE WHEN THEY SHARE AN MLS
+      * NUMBER, AND AS A NEAR-DUPLICATE WHEN THEY SHARE THE SAME
+      * ADDRESS/CITY/STATE/ZIP - THE SAME LISTING CAN REACH
+      * PROPERTY-MASTER TWICE UNDER TWO DIFFERENT PROPERTY-IDS WHEN
+      * TWO AGENTS OR TWO FEEDS ENTER IT INDEPENDENTLY. RESULTS ARE
+      * WRITTEN TO A REPORT FOR A HUMAN TO RESOLVE; NO RECORD IS
+      * CHANGED OR REMOVED BY THIS PASS.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROPERTY-MASTER ASSIGN TO "PROPERTY-MASTER.DAT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS PM-PROPERTY-ID
+                  FILE STATUS IS WS-PROP-STATUS.
+
+           SELECT DUPCHECK-REPORT ASSIGN TO "PROPDUP.RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROPERTY-MASTER.
+       01  PROPERTY-MASTER-REC.
+           05  PM-PROPERTY-ID      PIC X(20).
+           05  PM-MLS-NUMBER       PIC X(20).
+           05  PM-ADDRESS          PIC X(100).
+           05  PM-CITY             PIC X(30).
+           05  PM-STATE            PIC XX.
+           05  PM-ZIP              PIC X(10).
+           05  PM-LIST-PRICE       PIC 9(9)V99.
+           05  PM-BEDROOMS         PIC 99.
+           05  PM-BATHROOMS        PIC 99V9.
+           05  PM-SQUARE-FEET      PIC 9(6).
+           05  PM-LOT-SIZE         PIC 9(6)V99.
+           05  PM-YEAR-BUILT       PIC 9(4).
+           05  PM-STATUS           PIC X(20).
+           05  PM-LIST-DATE        PIC 9(8).
+           05  PM-LAST-UPDATE      PIC 9(14).
+
+       FD  DUPCHECK-REPORT.
+       01  REPORT-LINE             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PROP-STATUS          PIC XX.
+       01  WS-RPT-STATUS           PIC XX.
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+           88  WS-END-OF-FILE      VALUE 'Y'.
+
+      *****************************************************************
+      * FULL PROPERTY-MASTER SNAPSHOT, ONE ENTRY PER LISTING, BUILT
+      * BY A SINGLE SEQUENTIAL PASS OVER THE INDEXED FILE.
+      *****************************************************************
+       01  WS-PROPERTY-TABLE.
+           05  WS-PROPERTY-ENTRY OCCURS 3000 TIMES
+                   INDEXED BY WS-PROP-IDX.
+               10  WS-TBL-PROPERTY-ID  PIC X(20).
+               10  WS-TBL-MLS-NUMBER   PIC X(20).
+               10  WS-TBL-ADDRESS      PIC X(100).
+               10  WS-TBL-CITY         PIC X(30).
+               10  WS-TBL-STATE        PIC XX.
+               10  WS-TBL-ZIP          PIC X(10).
+
+       01  WS-PROPERTY-COUNT-USED   PIC 9(5) VALUE ZERO.
+       01  WS-OUTER-IDX             PIC 9(5).
+       01  WS-INNER-IDX             PIC 9(5).
+
+       01  WS-EXACT-DUP-COUNT       PIC 9(5) VALUE ZERO.
+       01  WS-NEAR-DUP-COUNT        PIC 9(5) VALUE ZERO.
+
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR              PIC 9(4).
+           05  WS-MONTH             PIC 99.
+           05  WS-DAY               PIC 99.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER               PIC X(28) VALUE
+               "PROPERTY DUPLICATE CHECK".
+           05  FILLER               PIC X(6)  VALUE "DATE: ".
+           05  WS-HDR-DATE          PIC 9(8).
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-LABEL         PIC X(14).
+           05  WS-DTL-ID-1          PIC X(20).
+           05  FILLER               PIC X(4) VALUE " vs ".
+           05  WS-DTL-ID-2          PIC X(20).
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-DTL-MLS           PIC X(20).
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER               PIC X(20) VALUE
+               "TOTAL EXACT DUPES: ".
+           05  WS-SUM-EXACT         PIC ZZ,ZZ9.
+           05  FILLER               PIC X(4) VALUE SPACES.
+           05  FILLER               PIC X(19) VALUE
+               "TOTAL NEAR DUPES: ".
+           05  WS-SUM-NEAR          PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-DUPCHECK
+           PERFORM BUILD-PROPERTY-TABLE
+           PERFORM OPEN-DUPCHECK-REPORT
+           PERFORM SCAN-FOR-DUPLICATES
+           PERFORM WRITE-DUPCHECK-SUMMARY
+           PERFORM FINALIZE-DUPCHECK
+           STOP RUN.
+
+       INITIALIZE-DUPCHECK.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+      *****************************************************************
+      * WALKS PROPERTY-MASTER.DAT IN KEY ORDER THE SAME WAY
+      * ACCOUNT-RECON.COB WALKS ACCOUNTS.DAT, LOADING EVERY LISTING
+      * INTO THE IN-MEMORY COMPARISON TABLE.
+      *****************************************************************
+       BUILD-PROPERTY-TABLE.
+           OPEN INPUT PROPERTY-MASTER
+
+           IF WS-PROP-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LOW-VALUES TO PM-PROPERTY-ID
+           START PROPERTY-MASTER KEY IS NOT LESS THAN PM-PROPERTY-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-START
+
+           PERFORM UNTIL WS-END-OF-FILE
+               READ PROPERTY-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM ADD-PROPERTY-TABLE-ENTRY
+               END-READ
+           END-PERFORM
+
+           CLOSE PROPERTY-MASTER.
+
+       ADD-PROPERTY-TABLE-ENTRY.
+           IF WS-PROPERTY-COUNT-USED < 3000
+               ADD 1 TO WS-PROPERTY-COUNT-USED
+               MOVE PM-PROPERTY-ID
+                   TO WS-TBL-PROPERTY-ID(WS-PROPERTY-COUNT-USED)
+               MOVE PM-MLS-NUMBER
+                   TO WS-TBL-MLS-NUMBER(WS-PROPERTY-COUNT-USED)
+               MOVE PM-ADDRESS
+                   TO WS-TBL-ADDRESS(WS-PROPERTY-COUNT-USED)
+               MOVE PM-CITY
+                   TO WS-TBL-CITY(WS-PROPERTY-COUNT-USED)
+               MOVE PM-STATE
+                   TO WS-TBL-STATE(WS-PROPERTY-COUNT-USED)
+               MOVE PM-ZIP
+                   TO WS-TBL-ZIP(WS-PROPERTY-COUNT-USED)
+           END-IF.
+
+       OPEN-DUPCHECK-REPORT.
+           OPEN OUTPUT DUPCHECK-REPORT
+
+           MOVE WS-YEAR TO WS-HDR-DATE(1:4)
+           MOVE WS-MONTH TO WS-HDR-DATE(5:2)
+           MOVE WS-DAY TO WS-HDR-DATE(7:2)
+           MOVE WS-REPORT-HEADING TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      *****************************************************************
+      * COMPARES EVERY DISTINCT PAIR OF LISTINGS EXACTLY ONCE. AN MLS
+      * NUMBER SHARED BY TWO DIFFERENT PROPERTY-IDS IS AN EXACT
+      * DUPLICATE; AN IDENTICAL ADDRESS/CITY/STATE/ZIP COMBINATION
+      * WITH A DIFFERENT MLS NUMBER IS A NEAR-DUPLICATE WORTH A
+      * HUMAN LOOK (RE-LISTING, DATA-ENTRY VARIANT, ETC).
+      *****************************************************************
+       SCAN-FOR-DUPLICATES.
+           PERFORM VARYING WS-OUTER-IDX FROM 1 BY 1
+                   UNTIL WS-OUTER-IDX > WS-PROPERTY-COUNT-USED
+               PERFORM VARYING WS-INNER-IDX FROM WS-OUTER-IDX BY 1
+                       UNTIL WS-INNER-IDX > WS-PROPERTY-COUNT-USED
+                   IF WS-INNER-IDX NOT = WS-OUTER-IDX
+                       PERFORM COMPARE-PROPERTY-PAIR
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       COMPARE-PROPERTY-PAIR.
+           IF WS-TBL-MLS-NUMBER(WS-OUTER-IDX) NOT = SPACES
+                   AND WS-TBL-MLS-NUMBER(WS-OUTER-IDX)
+                       = WS-TBL-MLS-NUMBER(WS-INNER-IDX)
+               PERFORM WRITE-EXACT-DUP-LINE
+           ELSE
+               IF WS-TBL-ADDRESS(WS-OUTER-IDX) NOT = SPACES
+                       AND WS-TBL-CITY(WS-OUTER-IDX) NOT = SPACES
+                       AND WS-TBL-ZIP(WS-OUTER-IDX) NOT = SPACES
+                       AND WS-TBL-ADDRESS(WS-OUTER-IDX)
+                           = WS-TBL-ADDRESS(WS-INNER-IDX)
+                       AND WS-TBL-CITY(WS-OUTER-IDX)
+                           = WS-TBL-CITY(WS-INNER-IDX)
+                       AND WS-TBL-STATE(WS-OUTER-IDX)
+                           = WS-TBL-STATE(WS-INNER-IDX)
+                       AND WS-TBL-ZIP(WS-OUTER-IDX)
+                           = WS-TBL-ZIP(WS-INNER-IDX)
+                   PERFORM WRITE-NEAR-DUP-LINE
+               END-IF
+           END-IF.
+
+       WRITE-EXACT-DUP-LINE.
+           MOVE "EXACT DUPLICATE" TO WS-DTL-LABEL
+           MOVE WS-TBL-PROPERTY-ID(WS-OUTER-IDX) TO WS-DTL-ID-1
+           MOVE WS-TBL-PROPERTY-ID(WS-INNER-IDX) TO WS-DTL-ID-2
+           MOVE WS-TBL-MLS-NUMBER(WS-OUTER-IDX) TO WS-DTL-MLS
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-EXACT-DUP-COUNT.
+
+       WRITE-NEAR-DUP-LINE.
+           MOVE "NEAR DUPLICATE" TO WS-DTL-LABEL
+           MOVE WS-TBL-PROPERTY-ID(WS-OUTER-IDX) TO WS-DTL-ID-1
+           MOVE WS-TBL-PROPERTY-ID(WS-INNER-IDX) TO WS-DTL-ID-2
+           MOVE SPACES TO WS-DTL-MLS
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-NEAR-DUP-COUNT.
+
+       WRITE-DUPCHECK-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-EXACT-DUP-COUNT TO WS-SUM-EXACT
+           MOVE WS-NEAR-DUP-COUNT TO WS-SUM-NEAR
+           MOVE WS-SUMMARY-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       FINALIZE-DUPCHECK.
+           CLOSE DUPCHECK-REPORT.
