@@ -26,6 +26,11 @@
                   ACCESS MODE IS DYNAMIC
                   RECORD KEY IS AM-AGENT-ID
                   FILE STATUS IS WS-AGENT-STATUS.
+
+           SELECT PROPERTY-AUDIT-FILE ASSIGN TO "PROPAUDIT.DAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-AUDIT-STATUS.
        
        DATA DIVISION.
        FILE SECTION.
@@ -70,11 +75,73 @@
            05  AM-JOIN-DATE        PIC 9(8).
            05  AM-YTD-SALES        PIC 9(9)V99.
            05  AM-TOTAL-SALES      PIC 9(9)V99.
-       
+           05  AM-LICENSE-EXPIRATION PIC 9(8).
+
+       FD  PROPERTY-AUDIT-FILE.
+       01  PROPERTY-AUDIT-RECORD.
+           05  PA-PROPERTY-ID      PIC X(20).
+           05  PA-FIELD-NAME       PIC X(20).
+           05  PA-OLD-VALUE        PIC X(30).
+           05  PA-NEW-VALUE        PIC X(30).
+           05  PA-TIMESTAMP        PIC 9(14).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS          PIC XX.
        01  WS-PROP-STATUS          PIC XX.
        01  WS-AGENT-STATUS         PIC XX.
+       01  WS-AUDIT-STATUS         PIC XX.
+
+       01  WS-AUDIT-WORK.
+           05  WS-OLD-LIST-PRICE   PIC 9(9)V99.
+           05  WS-OLD-STATUS       PIC X(20).
+           05  WS-AUDIT-FIELD      PIC X(20).
+           05  WS-AUDIT-OLD-VALUE  PIC X(30).
+           05  WS-AUDIT-NEW-VALUE  PIC X(30).
+
+      *****************************************************************
+      * PROPERTY STATUS STATE MACHINE. A LISTING MAY ONLY MOVE BETWEEN
+      * STATUSES ALONG ONE OF THESE PATHS - SOLD IS TERMINAL, AND A
+      * SYNC THAT TRIES TO JUMP STRAIGHT FROM ACTIVE TO SOLD (SKIPPING
+      * PENDING) OR TO REOPEN A SOLD LISTING IS REJECTED RATHER THAN
+      * SILENTLY APPLIED.
+      *****************************************************************
+       01  WS-STATUS-TRANSITION-TABLE.
+           05  FILLER              PIC X(20) VALUE
+               'ACTIVE    PENDING   '.
+           05  FILLER              PIC X(20) VALUE
+               'ACTIVE    WITHDRAWN '.
+           05  FILLER              PIC X(20) VALUE
+               'ACTIVE    EXPIRED   '.
+           05  FILLER              PIC X(20) VALUE
+               'PENDING   ACTIVE    '.
+           05  FILLER              PIC X(20) VALUE
+               'PENDING   SOLD      '.
+           05  FILLER              PIC X(20) VALUE
+               'PENDING   CLOSED    '.
+           05  FILLER              PIC X(20) VALUE
+               'PENDING   WITHDRAWN '.
+           05  FILLER              PIC X(20) VALUE
+               'WITHDRAWN ACTIVE    '.
+           05  FILLER              PIC X(20) VALUE
+               'EXPIRED   ACTIVE    '.
+
+       01  WS-STATUS-TRANSITIONS REDEFINES WS-STATUS-TRANSITION-TABLE.
+           05  WS-TRANSITION-ENTRY OCCURS 9 TIMES
+                   INDEXED BY WS-TRANS-IDX.
+               10  WS-TRANS-OLD-STATUS PIC X(10).
+               10  WS-TRANS-NEW-STATUS PIC X(10).
+
+       01  WS-TRANSITION-FOUND     PIC X VALUE 'N'.
+       01  WS-TRANSITION-REJECTED  PIC X VALUE 'N'.
+
+      *****************************************************************
+      * PRE-SYNC LICENSE COMPLIANCE CHECK. AN AGENT WHOSE LICENSE HAS
+      * ALREADY EXPIRED AS OF TODAY IS NOT SYNCED - THE INCOMING
+      * RECORD IS REJECTED RATHER THAN SILENTLY ADDED/UPDATED, THE
+      * SAME WAY AN ILLEGAL PROPERTY STATUS TRANSITION IS REJECTED
+      * RATHER THAN APPLIED.
+      *****************************************************************
+       01  WS-LICENSE-REJECTED     PIC X VALUE 'N'.
        
        01  WS-SYNC-REQUEST.
            05  WS-SYNC-TYPE        PIC X(20).
@@ -99,6 +166,13 @@
            05  WS-HOUR             PIC 99.
            05  WS-MINUTE           PIC 99.
            05  WS-SECOND           PIC 99.
+
+       01  WS-TODAY-DATE           PIC 9(8).
+
+       01  WS-CHECKPOINT-SWITCHES.
+           05  WS-PROPERTY-DONE-TODAY PIC X VALUE 'N'.
+           05  WS-AGENT-DONE-TODAY    PIC X VALUE 'N'.
+           05  WS-CHECKPOINT-TYPE     PIC X(20).
        
        01  WS-JSON-PARSER.
            05  WS-JSON-TYPE        PIC X(20).
@@ -138,6 +212,9 @@
        INITIALIZE-SYNC.
            INITIALIZE WS-SYNC-RESPONSE WS-COUNTERS
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           STRING WS-YEAR WS-MONTH WS-DAY
+                  DELIMITED BY SIZE
+                  INTO WS-TODAY-DATE
            MOVE '00' TO WS-STATUS
            PERFORM GENERATE-SYNC-ID.
        
@@ -164,8 +241,12 @@
            
            CLOSE PROPERTY-MASTER
            
-           COMPUTE WS-RECORDS-SYNCED = WS-RECORDS-ADDED + WS-RECORDS-UPDATED
-           MOVE "Property sync completed" TO WS-MESSAGE.
+           COMPUTE WS-RECORDS-SYNCED =
+               WS-RECORDS-ADDED + WS-RECORDS-UPDATED
+
+           IF WS-TRANSITION-REJECTED NOT = 'Y'
+               MOVE "Property sync completed" TO WS-MESSAGE
+           END-IF.
        
        PARSE-PROPERTY-DATA.
            UNSTRING WS-SYNC-DATA DELIMITED BY '|'
@@ -195,18 +276,98 @@
                    ADD 1 TO WS-RECORDS-ADDED
            END-WRITE.
        
+      *****************************************************************
+      * APPLIES THE INCOMING SYNC VALUES OVER THE ON-DISK RECORD (JUST
+      * READ) AND WRITES A BEFORE/AFTER AUDIT RECORD FOR ANY FIELD
+      * THAT ACTUALLY CHANGED, SO COMMISSION DISPUTES CAN BE ANSWERED
+      * WITH "WHEN DID THIS LISTING'S PRICE CHANGE AND FROM WHAT".
+      *****************************************************************
        UPDATE-PROPERTY.
+           MOVE PM-LIST-PRICE TO WS-OLD-LIST-PRICE
+           MOVE PM-STATUS TO WS-OLD-STATUS
+           MOVE 'N' TO WS-TRANSITION-REJECTED
+
+           PERFORM PARSE-PROPERTY-DATA
+           PERFORM VALIDATE-STATUS-TRANSITION
+
+           IF PM-LIST-PRICE NOT = WS-OLD-LIST-PRICE
+               MOVE "PM-LIST-PRICE" TO WS-AUDIT-FIELD
+               MOVE WS-OLD-LIST-PRICE TO WS-AUDIT-OLD-VALUE
+               MOVE PM-LIST-PRICE TO WS-AUDIT-NEW-VALUE
+               PERFORM WRITE-PROPERTY-AUDIT
+           END-IF
+
+           IF PM-STATUS NOT = WS-OLD-STATUS
+               MOVE "PM-STATUS" TO WS-AUDIT-FIELD
+               MOVE WS-OLD-STATUS TO WS-AUDIT-OLD-VALUE
+               MOVE PM-STATUS TO WS-AUDIT-NEW-VALUE
+               PERFORM WRITE-PROPERTY-AUDIT
+           END-IF
+
            STRING WS-YEAR WS-MONTH WS-DAY
                   WS-HOUR WS-MINUTE WS-SECOND
                   DELIMITED BY SIZE
                   INTO PM-LAST-UPDATE
-           
+
            REWRITE PROPERTY-MASTER-REC
                INVALID KEY
                    ADD 1 TO WS-RECORDS-ERROR
                NOT INVALID KEY
                    ADD 1 TO WS-RECORDS-UPDATED
-           END-REWRITE.
+           END-REWRITE
+
+           IF WS-TRANSITION-REJECTED = 'Y'
+               ADD 1 TO WS-RECORDS-ERROR
+           END-IF.
+
+      *****************************************************************
+      * ENFORCES THE PROPERTY STATUS STATE MACHINE. AN INCOMING STATUS
+      * THAT IS NOT A RECOGNIZED FORWARD MOVE FROM THE ON-DISK STATUS
+      * IS REJECTED - THE SYNC KEEPS THE OLD STATUS AND THE RECORD IS
+      * FLAGGED AS AN ERROR, BUT EVERY OTHER FIELD ON THE LISTING
+      * (PRICE, ADDRESS, ETC.) STILL UPDATES NORMALLY.
+      *****************************************************************
+       VALIDATE-STATUS-TRANSITION.
+           IF PM-STATUS = WS-OLD-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'N' TO WS-TRANSITION-FOUND
+           PERFORM VARYING WS-TRANS-IDX FROM 1 BY 1
+                   UNTIL WS-TRANS-IDX > 9
+               IF WS-TRANS-OLD-STATUS(WS-TRANS-IDX) = WS-OLD-STATUS
+                   AND WS-TRANS-NEW-STATUS(WS-TRANS-IDX) = PM-STATUS
+                   MOVE 'Y' TO WS-TRANSITION-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-TRANSITION-FOUND = 'N'
+               MOVE WS-OLD-STATUS TO PM-STATUS
+               MOVE 'Y' TO WS-TRANSITION-REJECTED
+               MOVE "One or more status transitions rejected"
+                   TO WS-MESSAGE
+           END-IF.
+
+       WRITE-PROPERTY-AUDIT.
+           OPEN EXTEND PROPERTY-AUDIT-FILE
+
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT PROPERTY-AUDIT-FILE
+           END-IF
+
+           MOVE PM-PROPERTY-ID TO PA-PROPERTY-ID
+           MOVE WS-AUDIT-FIELD TO PA-FIELD-NAME
+           MOVE WS-AUDIT-OLD-VALUE TO PA-OLD-VALUE
+           MOVE WS-AUDIT-NEW-VALUE TO PA-NEW-VALUE
+           STRING WS-YEAR WS-MONTH WS-DAY
+                  WS-HOUR WS-MINUTE WS-SECOND
+                  DELIMITED BY SIZE
+                  INTO PA-TIMESTAMP
+
+           WRITE PROPERTY-AUDIT-RECORD
+
+           CLOSE PROPERTY-AUDIT-FILE.
        
        SYNC-AGENTS.
            OPEN I-O AGENT-MASTER
@@ -216,20 +377,33 @@
            END-IF
            
            PERFORM PARSE-AGENT-DATA
-           
+           PERFORM CHECK-LICENSE-COMPLIANCE
+
            MOVE WS-JSON-ID TO AM-AGENT-ID
            READ AGENT-MASTER
                INVALID KEY
-                   PERFORM ADD-NEW-AGENT
+                   IF WS-LICENSE-REJECTED = 'Y'
+                       ADD 1 TO WS-RECORDS-ERROR
+                   ELSE
+                       PERFORM ADD-NEW-AGENT
+                   END-IF
                NOT INVALID KEY
-                   PERFORM UPDATE-AGENT
+                   IF WS-LICENSE-REJECTED = 'Y'
+                       ADD 1 TO WS-RECORDS-ERROR
+                   ELSE
+                       PERFORM UPDATE-AGENT
+                   END-IF
            END-READ
-           
+
            CLOSE AGENT-MASTER
-           
-           COMPUTE WS-RECORDS-SYNCED = WS-RECORDS-ADDED + WS-RECORDS-UPDATED
-           MOVE "Agent sync completed" TO WS-MESSAGE.
-       
+
+           COMPUTE WS-RECORDS-SYNCED =
+               WS-RECORDS-ADDED + WS-RECORDS-UPDATED
+
+           IF WS-LICENSE-REJECTED NOT = 'Y'
+               MOVE "Agent sync completed" TO WS-MESSAGE
+           END-IF.
+
        PARSE-AGENT-DATA.
            UNSTRING WS-SYNC-DATA DELIMITED BY '|'
                INTO AM-AGENT-ID
@@ -240,8 +414,25 @@
                     AM-PHONE
                     AM-OFFICE-ID
                     AM-COMMISSION-RATE
-                    AM-STATUS.
-       
+                    AM-STATUS
+                    AM-LICENSE-EXPIRATION.
+
+      *****************************************************************
+      * REJECTS THE SYNC WHEN THE INCOMING LICENSE EXPIRATION DATE IS
+      * ALREADY IN THE PAST. A ZERO/BLANK EXPIRATION (NOT SUPPLIED BY
+      * THE CALLER) IS TREATED AS UNKNOWN RATHER THAN EXPIRED, SO
+      * EXISTING FEEDS THAT DO NOT YET SEND THIS FIELD KEEP SYNCING.
+      *****************************************************************
+       CHECK-LICENSE-COMPLIANCE.
+           MOVE 'N' TO WS-LICENSE-REJECTED
+
+           IF AM-LICENSE-EXPIRATION NOT = ZERO
+                   AND AM-LICENSE-EXPIRATION < WS-TODAY-DATE
+               MOVE 'Y' TO WS-LICENSE-REJECTED
+               MOVE "Agent license expired - sync rejected"
+                   TO WS-MESSAGE
+           END-IF.
+
        ADD-NEW-AGENT.
            MOVE FUNCTION CURRENT-DATE(1:8) TO AM-JOIN-DATE
            MOVE ZERO TO AM-YTD-SALES
@@ -255,6 +446,8 @@
            END-WRITE.
        
        UPDATE-AGENT.
+           PERFORM PARSE-AGENT-DATA
+
            REWRITE AGENT-MASTER-REC
                INVALID KEY
                    ADD 1 TO WS-RECORDS-ERROR
@@ -263,9 +456,84 @@
            END-REWRITE.
        
        FULL-SYSTEM-SYNC.
-           PERFORM SYNC-PROPERTIES
-           PERFORM SYNC-AGENTS
-           MOVE "Full system sync completed" TO WS-MESSAGE.
+           PERFORM CHECK-CHECKPOINT-FILE
+
+           IF WS-PROPERTY-DONE-TODAY NOT = 'Y'
+               PERFORM SYNC-PROPERTIES
+               PERFORM WRITE-PROPERTY-CHECKPOINT
+           END-IF
+
+           IF WS-AGENT-DONE-TODAY NOT = 'Y'
+               PERFORM SYNC-AGENTS
+               PERFORM WRITE-AGENT-CHECKPOINT
+           END-IF
+
+           IF WS-LICENSE-REJECTED NOT = 'Y'
+                   AND WS-TRANSITION-REJECTED NOT = 'Y'
+               MOVE "Full system sync completed" TO WS-MESSAGE
+           END-IF.
+
+      *****************************************************************
+      * RESTART CHECKPOINT SUPPORT - SCANS SYNC-FILE FOR CHECKPOINT
+      * RECORDS WRITTEN EARLIER TODAY SO A RESTARTED FULL-SYSTEM-SYNC
+      * SKIPS WHATEVER STEP ALREADY COMPLETED THIS RUN.
+      *****************************************************************
+       CHECK-CHECKPOINT-FILE.
+           MOVE 'N' TO WS-PROPERTY-DONE-TODAY
+           MOVE 'N' TO WS-AGENT-DONE-TODAY
+
+           OPEN INPUT SYNC-FILE
+
+           IF WS-FILE-STATUS = '00'
+               PERFORM UNTIL WS-FILE-STATUS NOT = '00'
+                   READ SYNC-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM EVALUATE-CHECKPOINT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE SYNC-FILE
+           END-IF.
+
+       EVALUATE-CHECKPOINT-RECORD.
+           IF SYNC-TIMESTAMP(1:8) = WS-TODAY-DATE
+               EVALUATE SYNC-TYPE
+                   WHEN "PROP-CHECKPOINT"
+                       MOVE 'Y' TO WS-PROPERTY-DONE-TODAY
+                   WHEN "AGENT-CHECKPOINT"
+                       MOVE 'Y' TO WS-AGENT-DONE-TODAY
+               END-EVALUATE
+           END-IF.
+
+       WRITE-PROPERTY-CHECKPOINT.
+           MOVE "PROP-CHECKPOINT" TO WS-CHECKPOINT-TYPE
+           PERFORM WRITE-CHECKPOINT-RECORD.
+
+       WRITE-AGENT-CHECKPOINT.
+           MOVE "AGENT-CHECKPOINT" TO WS-CHECKPOINT-TYPE
+           PERFORM WRITE-CHECKPOINT-RECORD.
+
+       WRITE-CHECKPOINT-RECORD.
+           OPEN EXTEND SYNC-FILE
+
+           IF WS-FILE-STATUS NOT = '00'
+               OPEN OUTPUT SYNC-FILE
+           END-IF
+
+           MOVE WS-SYNC-ID TO SYNC-ID
+           MOVE WS-CHECKPOINT-TYPE TO SYNC-TYPE
+           STRING WS-YEAR WS-MONTH WS-DAY
+                  WS-HOUR WS-MINUTE WS-SECOND
+                  DELIMITED BY SIZE
+                  INTO SYNC-TIMESTAMP
+           MOVE '00' TO SYNC-STATUS
+           MOVE WS-RECORDS-SYNCED TO SYNC-RECORDS
+           MOVE "Checkpoint recorded for restart" TO SYNC-MESSAGE
+
+           WRITE SYNC-RECORD
+
+           CLOSE SYNC-FILE.
        
        CHECK-SYNC-STATUS.
            OPEN INPUT SYNC-FILE
@@ -340,4 +608,4 @@
                   "|" WS-RECORDS-SYNCED
                   "|" WS-MESSAGE
                   DELIMITED BY SIZE
-                  INTO LS-RESPONSE.
\ No newline at end of file
+                  INTO LS-RESPONSE.
